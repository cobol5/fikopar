@@ -1,5 +1,5 @@
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. 'DEPO'.
+       PROGRAM-ID. 'SAYIM'.
        AUTHOR. FIKRET PIRIM.
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
@@ -10,9 +10,11 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
        copy 'sayim.cpy'.
+       copy 'stok.cpy'.
        DATA DIVISION.
        FILE SECTION.
-       copy 'sayim.cpz'.    
+       copy 'sayim.cpz'.
+       copy 'stok.cpz'.
        WORKING-STORAGE SECTION.
        01 EKRAN-DEGIS.
            02 SATIR                 PIC 99.
@@ -25,6 +27,10 @@
            02 T-KOD             PIC S9999.
            02 T-ADI             PIC X(40).
            02 T-KDV             PIC 9(4)V9999.
+           02 VR-SATIR          PIC 99.
+           02 VR-SAYILAN        PIC ---.---.---,--.
+           02 VR-SISTEM         PIC ---.---.---,--.
+           02 VR-FARK           PIC ---.---.---,--.
               
        01 E-KAYIT.
            02 E-KEY.
@@ -106,9 +112,10 @@
            DISPLAY SCR.
            DISPLAY SPACES LINE 37 POSITION 1
              CONTROL 'BCOLOR=BLUE, FCOLOR=WHITE' SIZE 120
-               ' F10 ' LINE 37 POSITION 1 'S�L' REVERSE LOW.
+               ' F10 ' LINE 37 POSITION 1 'S�L' REVERSE LOW
+               ' F5 ' LINE 37 POSITION 10 'VARYANS RAPORU' REVERSE LOW.
            MOVE ILK TO SATIR.
-           OPEN INPUT SAYIM.
+           OPEN INPUT SAYIM STOK.
 		   MOVE E-YIL TO SY-YIL.
            MOVE ZEROS TO SY-KATNO SY-SIRA.
            MOVE SPACES TO SY-STNO.
@@ -150,7 +157,14 @@
            ACCEPT E-STNO LINE SATIR POSITION 7 UPDATE NO BEEP
             CONTROL 'BCOLOR=WHITE, FCOLOR=BLACK' LOW.
            ACCEPT F FROM ESCAPE KEY.
-           IF F = 27 CLOSE SAYIM GO STOP-PROGRAM.
+           IF F = 27 CLOSE SAYIM STOK GO STOP-PROGRAM.
+           IF F = 5 PERFORM SAYIM-VARYANS-RAPORU
+                    THRU SAYIM-VARYANS-RAPORU-SON
+                    CLOSE SAYIM STOK
+                    MOVE WCB TO NESTED-WCB (1)
+                    DISPLAY NESTED-WCB (1)
+                       LINE 1 POSITION 1 CONTROL 'WINDOW-REMOVE'
+                    GO START-PROGRAM.
            IF F = 52 GO YUKARI-AL.
            IF F = 53 GO ASAGI-AL.
            IF F = 13 GO YENI-SAYIM.
@@ -412,6 +426,44 @@
              '�' SPACES SIZE 8 '�' SPACES SIZE 7
              '�' SPACES SIZE 12 '�' SPACES SIZE 12
              '�' SPACES SIZE 12.
+       SAYIM-VARYANS-RAPORU.
+           DISPLAY SPACES LINE 8 POSITION 1
+             CONTROL 'BCOLOR=BLACK, FCOLOR=WHITE' SIZE 78
+             'SAYIM VARYANS RAPORU' LINE 8 POSITION 25
+             CONTROL 'BCOLOR=BLACK, FCOLOR=WHITE'.
+           DISPLAY SPACES LINE 9 POSITION 1
+             CONTROL 'BCOLOR=BLACK, FCOLOR=WHITE' SIZE 78
+             'STOK NO          SAYILAN         SISTEM           FARK'
+             LINE 9 POSITION 1 CONTROL 'BCOLOR=BLACK, FCOLOR=WHITE'.
+           MOVE 10 TO VR-SATIR.
+           MOVE E-YIL TO SY-YIL.
+           MOVE ZEROS TO SY-KATNO SY-SIRA.
+           MOVE SPACES TO SY-STNO.
+           START SAYIM KEY IS NOT LESS THAN SY-KEY
+             INVALID KEY GO SAYIM-VARYANS-SON.
+       SAYIM-VARYANS-OKU.
+           READ SAYIM NEXT AT END GO SAYIM-VARYANS-SON.
+           IF SY-YIL NOT = E-YIL GO SAYIM-VARYANS-SON.
+           IF VR-SATIR > 22 GO SAYIM-VARYANS-SON.
+           MOVE SY-KATNO TO ST-KATNO.
+           MOVE SY-STNO TO ST-STNO.
+           READ STOK INVALID KEY GO SAYIM-VARYANS-OKU.
+           IF ST-BAKIYE-YIL NOT = E-YIL GO SAYIM-VARYANS-OKU.
+           COMPUTE VR-FARK = SY-ADET - ST-BAKIYE.
+           IF VR-FARK NOT = ZEROS
+              MOVE SY-ADET TO VR-SAYILAN
+              MOVE ST-BAKIYE TO VR-SISTEM
+              DISPLAY SY-STNO LINE VR-SATIR POSITION 1
+                CONTROL 'BCOLOR=BLACK, FCOLOR=WHITE'
+                VR-SAYILAN LINE VR-SATIR POSITION 18
+                VR-SISTEM LINE VR-SATIR POSITION 34
+                VR-FARK LINE VR-SATIR POSITION 50
+              ADD 1 TO VR-SATIR
+           END-IF.
+           GO SAYIM-VARYANS-OKU.
+       SAYIM-VARYANS-SON.
+           ACCEPT F FROM ESCAPE KEY.
+       SAYIM-VARYANS-RAPORU-SON.
        STOP-PROGRAM.
            MOVE WCB TO NESTED-WCB (1).
            DISPLAY NESTED-WCB (1)

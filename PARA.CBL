@@ -42,6 +42,8 @@
        01 C REDEFINES YUZLER.
            02 UCLU              PIC X(8) OCCURS 9 TIMES.
 
+       77 BIRIM-BUYUK   PIC X(6) VALUE SPACES.
+       77 BIRIM-KUCUK   PIC X(5) VALUE SPACES.
        77 BIR           PIC X(8).
        77 TRILYON       PIC X(7) VALUE SPACES.
        77 IKI           PIC X(8).
@@ -59,7 +61,7 @@
        77 ONBIR         PIC X(8).
        77 ONIKI         PIC X(6).
        77 ONUC          PIC X(5).
-       77 LIRA          PIC X(4) VALUE SPACES.
+       77 LIRA          PIC X(6) VALUE SPACES.
        77 ONDORT        PIC X(6).
        77 ONBES         PIC X(5).
        77 KURUS         PIC X(5) VALUE SPACES.
@@ -71,79 +73,94 @@
        LINKAGE SECTION.
        77 SAYI          PIC 9(12)V99.
        77 YAZIYLA       PIC X(100).
-       PROCEDURE DIVISION USING SAYI YAZIYLA.
+       77 DOVIZ-TIPI    PIC 9.
+           88 DVZ-TL             VALUE 0.
+           88 DVZ-USD            VALUE 1.
+           88 DVZ-EUR            VALUE 2.
+       PROCEDURE DIVISION USING SAYI YAZIYLA DOVIZ-TIPI.
        BASLA.
+           EVALUATE TRUE
+               WHEN DVZ-USD
+                   MOVE 'dolar' TO BIRIM-BUYUK
+                   MOVE 'sent' TO BIRIM-KUCUK
+               WHEN DVZ-EUR
+                   MOVE 'euro' TO BIRIM-BUYUK
+                   MOVE 'sent' TO BIRIM-KUCUK
+               WHEN OTHER
+                   MOVE 'lira' TO BIRIM-BUYUK
+                   MOVE 'kuru�' TO BIRIM-KUCUK
+           END-EVALUATE.
            MOVE SAYI TO PARA.
            IF DIZI(1) NOT = 0
                 MOVE DIZI(1) TO SS
                 MOVE UCLU(SS) TO BIR
                 MOVE 'trilyon' TO TRILYON
-                MOVE 'lira' TO LIRA.
+                MOVE BIRIM-BUYUK TO LIRA.
            IF DIZI(2) NOT = 0
                 MOVE DIZI(2) TO SS
                 MOVE UCLU(SS) TO IKI
                 MOVE 'milyar' TO MILYAR
-                MOVE 'lira' TO LIRA.
+                MOVE BIRIM-BUYUK TO LIRA.
            IF DIZI(3) NOT = 0
                 MOVE DIZI(3) TO SS
                 MOVE IKILI(SS) TO UC
                 MOVE 'milyar' TO MILYAR
-                MOVE 'lira' TO LIRA.
+                MOVE BIRIM-BUYUK TO LIRA.
            IF DIZI(4) NOT = 0
                 MOVE DIZI(4) TO SS
                 MOVE TEKLI(SS) TO DORT
                 MOVE 'milyar' TO MILYAR
-                MOVE 'lira' TO LIRA.
+                MOVE BIRIM-BUYUK TO LIRA.
            IF DIZI(5) NOT = 0
                 MOVE DIZI(5) TO SS
                 MOVE UCLU(SS) TO BES
                 MOVE 'milyon' TO MILYON
-                MOVE 'lira' TO LIRA.
+                MOVE BIRIM-BUYUK TO LIRA.
            IF DIZI(6) NOT = 0
                 MOVE DIZI(6) TO SS
                 MOVE IKILI(SS) TO ALTI
                 MOVE 'milyon' TO MILYON
-                MOVE 'lira' TO LIRA.
+                MOVE BIRIM-BUYUK TO LIRA.
            IF DIZI(7) NOT = 0
                 MOVE DIZI(7) TO SS
                 MOVE TEKLI(SS) TO YEDI
                 MOVE 'milyon' TO MILYON
-                MOVE 'lira' TO LIRA.
+                MOVE BIRIM-BUYUK TO LIRA.
            IF DIZI(8) NOT = 0
                 MOVE DIZI(8) TO SS
                 MOVE UCLU(SS) TO SEKIZ
                 MOVE 'bin' TO BIN
-                MOVE 'lira' TO LIRA.
+                MOVE BIRIM-BUYUK TO LIRA.
            IF DIZI(9) NOT = 0
                 MOVE DIZI(9) TO SS
                 MOVE IKILI(SS) TO DOKUZ
                 MOVE 'bin' TO BIN
-                MOVE 'lira' TO LIRA.
+                MOVE BIRIM-BUYUK TO LIRA.
            IF DIZI(10) NOT = 0
                 MOVE DIZI(10) TO SS
                 MOVE TEKLI(SS) TO TEN  
                 MOVE 'bin' TO BIN
-                MOVE 'lira' TO LIRA.
+                MOVE BIRIM-BUYUK TO LIRA.
            IF DIZI(11) NOT = 0
                 MOVE DIZI(11) TO SS
                 MOVE UCLU(SS) TO ONBIR
-                MOVE 'lira' TO LIRA.
+                MOVE BIRIM-BUYUK TO LIRA.
            IF DIZI(12) NOT = 0
                 MOVE DIZI(12) TO SS
                 MOVE IKILI(SS) TO ONIKI
-                MOVE 'lira' TO LIRA.
+                MOVE BIRIM-BUYUK TO LIRA.
            IF DIZI(13) NOT = 0
                 MOVE DIZI(13) TO SS
                 MOVE TEKLI(SS) TO ONUC
-                MOVE 'lira' TO LIRA.
+                MOVE BIRIM-BUYUK TO LIRA.
            IF DIZI(14) NOT = 0
                 MOVE DIZI(14) TO SS
                 MOVE IKILI(SS) TO ONDORT
-                MOVE 'kuru�' TO KURUS.
+                MOVE BIRIM-KUCUK TO KURUS.
            IF DIZI(15) NOT = 0
                 MOVE DIZI(15) TO SS
                 MOVE TEKLI(SS) TO ONBES
-                MOVE 'kuru�' TO KURUS.
+                MOVE BIRIM-KUCUK TO KURUS.
 
            STRING 'Y.' BIR TRILYON IKI UC DORT MILYAR
                 BES ALTI YEDI MILYON SEKIZ DOKUZ TEN BIN

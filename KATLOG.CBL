@@ -11,10 +11,16 @@
        FILE-CONTROL.
        copy 'stok.cpy'.
        copy 'katlog.cpy'.
+            SELECT CSVOUT ASSIGN TO DISK, CSV-DOSYA
+               ORGANIZATION LINE SEQUENTIAL.
        DATA DIVISION.
        FILE SECTION.
        copy 'stok.cpz'.
        copy 'katlog.cpz'.
+       FD CSVOUT
+           LABEL RECORD IS STANDARD
+           DATA RECORD IS CSV-SATIR.
+       01 CSV-SATIR                     PIC X(2000).
        WORKING-STORAGE SECTION.
        77 V-ADET          PIC S9(12)V9999.
        77 MAX-YIL           PIC 9999.
@@ -71,7 +77,24 @@
        77 SEC                 PIC 9.
        77 G-KATNO             PIC 9999.
        77 G-STNO              PIC X(15).
-           
+
+       01 DUSUK-STOK-VARIABLES.
+           02 DS-SATIR          PIC 99.
+           02 DS-ADET           PIC ---.---,--.
+           02 DS-MIN            PIC ---.---,--.
+
+       01 STOK-GECMISI-VARIABLES.
+           02 SG-SATIR          PIC 99.
+           02 SGZ-GIR           PIC ---.---.---,--.
+           02 SGZ-CIK           PIC ---.---.---,--.
+           02 SG-TABLO-SAYI     PIC 99 VALUE ZEROS.
+           02 SG-TABLO-INDEX    PIC 99.
+           02 SG-TABLO-ARA-INDEX PIC 99.
+           02 SG-TABLO-BULUNDU  PIC 9.
+           02 SG-TABLO-YIL      PIC 9999 OCCURS 30 TIMES.
+           02 SG-TABLO-GIR      PIC 9(11) OCCURS 30 TIMES.
+           02 SG-TABLO-CIK      PIC 9(11) OCCURS 30 TIMES.
+
        copy 'status.cpy'.
        copy 'win.cpy'.
        LINKAGE SECTION.
@@ -195,7 +218,10 @@
                 CONTROL 'BCOLOR=BLUE, FCOLOR=WHITE'
                 'KATALOG' REVERSE LOW ' F2 ' 'YEN�' REVERSE LOW
                 ' F4 ' 'ARA' REVERSE LOW
-                ' F9 ' 'ANAL�Z' REVERSE LOW.
+                ' F9 ' 'ANAL�Z' REVERSE LOW
+                ' F5 ' 'D���K STOK' REVERSE LOW
+                ' F6 ' 'YILLIK GE�M��' REVERSE LOW
+                ' F7 ' 'SAYIM F���' REVERSE LOW.
                 
            MOVE 0 TO TEMP-INDEX.
            
@@ -275,6 +301,9 @@
            IF F = 53 AND KILIT = 0 GO A-AL.
            IF F = 9 CALL 'STKANZ' USING V-KATNO ST-STNO MAX-YIL 0
                     CANCEL 'STKANZ' GO TUS.
+           IF F = 5 AND KILIT = 0 GO DUSUK-STOK-RAPORU.
+           IF F = 6 AND KILIT = 0 GO STOK-GECMISI-RAPORU.
+           IF F = 7 AND KILIT = 0 GO SAYIM-FISI-CIKTI.
            IF F = 2 MOVE SPACES TO ST-STNO
                     CALL 'KATYENI' USING 0 V-KATNO ST-STNO MAX-YIL
                     CANCEL 'KATYENI' 
@@ -486,6 +515,9 @@
             MOVE 'BCOLOR=BLUE, FCOLOR=RED' TO MYCONTROL.
            
        ADET-AKTAR.
+           IF ST-BAKIYE-YIL = MAX-YIL
+               MOVE ST-BAKIYE TO V-ADET
+               GO ADET-AKTAR-SON.
            MOVE ST-KATNO TO STA-KATNO.
            MOVE MAX-YIL TO STA-YIL.
            MOVE ST-STNO TO STA-STNO.
@@ -507,7 +539,155 @@
             READ STOKADET NEXT.
             MOVE STA-YIL TO MAX-YIL.
        MAX-YIL-AL-SON.
-            
+
+       DUSUK-STOK-RAPORU.
+           DISPLAY SPACES LINE 10 POSITION 10
+             CONTROL 'BCOLOR=BLACK, FCOLOR=WHITE' SIZE 100
+             'D���K STOK RAPORU' LINE 10 POSITION 40
+             CONTROL 'BCOLOR=BLACK, FCOLOR=WHITE'.
+           DISPLAY SPACES LINE 11 POSITION 10
+             CONTROL 'BCOLOR=BLACK, FCOLOR=WHITE' SIZE 100
+             'STOK NO        CINSI                    MEVCUT      MIN'
+             LINE 11 POSITION 10 CONTROL 'BCOLOR=BLACK, FCOLOR=WHITE'.
+           MOVE 12 TO DS-SATIR.
+           MOVE V-KATNO TO ST-KATNO.
+           MOVE SPACES TO ST-STNO.
+           START STOK KEY IS NOT LESS THAN ST-KEY
+             INVALID KEY GO DUSUK-STOK-SON.
+       DUSUK-STOK-OKU.
+           READ STOK NEXT AT END GO DUSUK-STOK-SON.
+           IF ST-KATNO NOT = V-KATNO GO DUSUK-STOK-SON.
+           IF DS-SATIR > 34 GO DUSUK-STOK-SON.
+           PERFORM ADET-AKTAR THRU ADET-AKTAR-SON.
+           IF ST-MIN > ZEROS AND V-ADET < ST-MIN
+              MOVE V-ADET TO DS-ADET
+              MOVE ST-MIN TO DS-MIN
+              DISPLAY ST-STNO LINE DS-SATIR POSITION 10
+                CONTROL 'BCOLOR=BLACK, FCOLOR=WHITE'
+                ST-CINSI LINE DS-SATIR POSITION 25 SIZE 30
+                DS-ADET LINE DS-SATIR POSITION 58
+                DS-MIN LINE DS-SATIR POSITION 70
+              ADD 1 TO DS-SATIR
+           END-IF.
+           GO DUSUK-STOK-OKU.
+       DUSUK-STOK-SON.
+           ACCEPT F FROM ESCAPE KEY.
+           PERFORM VARYING SATIR FROM 10 BY 1 UNTIL SATIR > 34
+              DISPLAY SPACES LINE SATIR POSITION 10 SIZE 100
+                CONTROL 'BCOLOR=BLACK, FCOLOR=WHITE'
+           END-PERFORM.
+           CLOSE STOK STOKARA STOKADET.
+           GO BASLA.
+       DUSUK-STOK-RAPORU-SON.
+
+       SAYIM-FISI-CIKTI.
+           ACCEPT CSV-SAAT FROM TIME.
+           MOVE 'SAYIM' TO CSV-TANIM.
+           OPEN OUTPUT CSVOUT.
+           MOVE 'STOK NO;PARCA NO;CINSI;MARKA;SAYILAN ADET'
+              TO CSV-SATIR.
+           WRITE CSV-SATIR.
+           MOVE V-KATNO TO ST-KATNO.
+           MOVE SPACES TO ST-STNO.
+           START STOK KEY IS NOT LESS THAN ST-KEY
+             INVALID KEY GO SAYIM-FISI-SON.
+       SAYIM-FISI-OKU.
+           READ STOK NEXT AT END GO SAYIM-FISI-SON.
+           IF ST-KATNO NOT = V-KATNO GO SAYIM-FISI-SON.
+           STRING ST-STNO DELIMITED BY SPACES ';'
+                  ST-PRCNO DELIMITED BY SPACES ';'
+                  ST-CINSI DELIMITED BY SPACES ';'
+                  ST-MARKA DELIMITED BY SPACES ';'
+               INTO CSV-SATIR.
+           WRITE CSV-SATIR.
+           GO SAYIM-FISI-OKU.
+       SAYIM-FISI-SON.
+           CLOSE CSVOUT.
+           DISPLAY SPACES LINE 10 POSITION 10
+             CONTROL 'BCOLOR=BLACK, FCOLOR=WHITE' SIZE 100
+             'SAYIM F��� OLU�TURULDU: ' CSV-DOSYA
+             LINE 10 POSITION 10 CONTROL 'BCOLOR=BLACK, FCOLOR=WHITE'.
+           ACCEPT F FROM ESCAPE KEY.
+           DISPLAY SPACES LINE 10 POSITION 10 SIZE 100
+             CONTROL 'BCOLOR=BLACK, FCOLOR=WHITE'.
+           CLOSE STOK STOKARA STOKADET.
+           GO BASLA.
+       SAYIM-FISI-CIKTI-SON.
+
+       STOK-GECMISI-RAPORU.
+           DISPLAY SPACES LINE 10 POSITION 10
+             CONTROL 'BCOLOR=BLACK, FCOLOR=WHITE' SIZE 100
+             'STOK YILLIK GE�M��' LINE 10 POSITION 30
+             CONTROL 'BCOLOR=BLACK, FCOLOR=WHITE'
+             ST-STNO LINE 10 POSITION 55
+             CONTROL 'BCOLOR=BLACK, FCOLOR=WHITE'.
+           DISPLAY SPACES LINE 11 POSITION 10
+             CONTROL 'BCOLOR=BLACK, FCOLOR=WHITE' SIZE 100
+             'YIL          G�R��              �IKI�'
+             LINE 11 POSITION 10 CONTROL 'BCOLOR=BLACK, FCOLOR=WHITE'.
+           MOVE 12 TO SG-SATIR.
+           MOVE ZEROS TO SG-TABLO-SAYI.
+           MOVE ST-KATNO TO STA-KATNO.
+           MOVE ST-STNO TO STA-STNO.
+           MOVE ZEROS TO STA-DEPONO STA-YIL STA-SIRA.
+           START STOKADET KEY IS NOT LESS THAN STA-KEY
+             INVALID KEY GO STOK-GECMISI-FLUSH.
+       STOK-GECMISI-OKU.
+           READ STOKADET NEXT AT END GO STOK-GECMISI-FLUSH.
+           IF STA-KATNO NOT = ST-KATNO OR STA-STNO NOT = ST-STNO
+                        GO STOK-GECMISI-FLUSH.
+      *    STA-KEY is keyed KATNO-STNO-DEPONO-YIL-SIRA, so records for
+      *    an item stocked in more than one depot interleave by depot
+      *    before they sort by year; accumulate into a year-indexed
+      *    table here and print one combined row per year below,
+      *    instead of control-breaking straight off STA-YIL.
+           PERFORM SG-TABLO-EKLE THRU SG-TABLO-EKLE-SON.
+           GO STOK-GECMISI-OKU.
+       STOK-GECMISI-FLUSH.
+           PERFORM STOK-GECMISI-YAZ THRU STOK-GECMISI-YAZ-SON
+             VARYING SG-TABLO-INDEX FROM 1 BY 1
+             UNTIL SG-TABLO-INDEX > SG-TABLO-SAYI.
+       SG-TABLO-EKLE.
+           MOVE 0 TO SG-TABLO-BULUNDU.
+           MOVE 1 TO SG-TABLO-ARA-INDEX.
+       SG-TABLO-EKLE-ARA.
+           IF SG-TABLO-ARA-INDEX > SG-TABLO-SAYI
+                GO SG-TABLO-EKLE-ARA-SON.
+           IF SG-TABLO-YIL (SG-TABLO-ARA-INDEX) = STA-YIL
+                ADD STA-GIR TO SG-TABLO-GIR (SG-TABLO-ARA-INDEX)
+                ADD STA-CIK TO SG-TABLO-CIK (SG-TABLO-ARA-INDEX)
+                MOVE 1 TO SG-TABLO-BULUNDU
+                GO SG-TABLO-EKLE-ARA-SON.
+           ADD 1 TO SG-TABLO-ARA-INDEX.
+           GO SG-TABLO-EKLE-ARA.
+       SG-TABLO-EKLE-ARA-SON.
+           IF SG-TABLO-BULUNDU = 1 GO SG-TABLO-EKLE-SON.
+           IF SG-TABLO-SAYI > 29 GO SG-TABLO-EKLE-SON.
+           ADD 1 TO SG-TABLO-SAYI.
+           MOVE STA-YIL TO SG-TABLO-YIL (SG-TABLO-SAYI).
+           MOVE STA-GIR TO SG-TABLO-GIR (SG-TABLO-SAYI).
+           MOVE STA-CIK TO SG-TABLO-CIK (SG-TABLO-SAYI).
+       SG-TABLO-EKLE-SON.
+       STOK-GECMISI-YAZ.
+           IF SG-SATIR > 34 GO STOK-GECMISI-YAZ-SON.
+           MOVE SG-TABLO-GIR (SG-TABLO-INDEX) TO SGZ-GIR.
+           MOVE SG-TABLO-CIK (SG-TABLO-INDEX) TO SGZ-CIK.
+           DISPLAY SG-TABLO-YIL (SG-TABLO-INDEX) LINE SG-SATIR
+             POSITION 10 CONTROL 'BCOLOR=BLACK, FCOLOR=WHITE'
+             SGZ-GIR LINE SG-SATIR POSITION 20
+             SGZ-CIK LINE SG-SATIR POSITION 40.
+           ADD 1 TO SG-SATIR.
+       STOK-GECMISI-YAZ-SON.
+       STOK-GECMISI-SON.
+           ACCEPT F FROM ESCAPE KEY.
+           PERFORM VARYING SATIR FROM 10 BY 1 UNTIL SATIR > 34
+              DISPLAY SPACES LINE SATIR POSITION 10 SIZE 100
+                CONTROL 'BCOLOR=BLACK, FCOLOR=WHITE'
+           END-PERFORM.
+           CLOSE STOK STOKARA STOKADET.
+           GO BASLA.
+       STOK-GECMISI-RAPORU-SON.
+
        SERITSIZ.
            DISPLAY B-STNO LINE SATIR POSITION 2
               CONTROL MYCONTROL

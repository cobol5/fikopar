@@ -0,0 +1,5 @@
+           SELECT SAYIM ASSIGN TO DISK, 'DATA\SAYIM.DAT'
+               ORGANIZATION INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS E-KEY
+               FILE STATUS IS ST-SAYIM.

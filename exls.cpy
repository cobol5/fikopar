@@ -0,0 +1,2 @@
+           SELECT EXLS ASSIGN TO DISK, EXLS-DOSYA
+               ORGANIZATION LINE SEQUENTIAL.

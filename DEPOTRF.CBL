@@ -0,0 +1,233 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. 'DEPOTRF'.
+       AUTHOR. FIKRET PIRIM.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. RMCOBOL.
+       OBJECT-COMPUTER. RMCOBOL.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       copy 'stok.cpy'.
+       copy 'stokadet.cpy'.
+       copy 'depo.cpy'.
+       DATA DIVISION.
+       FILE SECTION.
+       copy 'stok.cpz'.
+       copy 'stokadet.cpz'.
+       copy 'depo.cpz'.
+       WORKING-STORAGE SECTION.
+       01 EKRAN-DEGIS.
+           02 F                 PIC 99.
+           02 TR-KATNO          PIC 9999.
+           02 TR-STNO           PIC X(15).
+           02 TR-KAYNAK         PIC 9999.
+           02 TR-HEDEF          PIC 9999.
+           02 TR-MIKTAR         PIC 9(9).
+           02 TR-BUGUN.
+               03 TR-YIL             PIC 9999.
+               03 TR-AY              PIC 99.
+               03 TR-GUN             PIC 99.
+           02 Z-STOKADI         PIC X(60).
+           02 Z-DEPADI          PIC X(30).
+       copy 'status.cpy'.
+       copy 'onayvar.cpy'.
+       copy 'win.cpy'.
+       LINKAGE SECTION.
+       01  MAIN-ARGUMENT.
+           02  MAIN-ARGUMENT-SIZE      PIC 9(4) BINARY.
+           02  MAIN-ARGUMENT-VALUE.
+               03  PIC X OCCURS 1 TO 100
+                   DEPENDING ON MAIN-ARGUMENT-SIZE.
+       SCREEN SECTION.
+       01 SCR.
+           02 LINE 6 COLUMN 15 BACKGROUND BLACK FOREGROUND WHITE
+              '�' HIGHLIGHT. 02 PIC X(50) FROM ALL '�' HIGHLIGHT.
+           02 '�' HIGHLIGHT.
+           02 LINE 7 COLUMN 15 BACKGROUND BLACK FOREGROUND WHITE
+              '�' HIGHLIGHT.
+           02 PIC X(50) FROM ' DEPOLAR ARASI STOK TRANSFERI' HIGHLIGHT.
+           02 '�' HIGHLIGHT.
+           02 LINE 8 COLUMN 15 BACKGROUND BLACK FOREGROUND WHITE
+              '�' HIGHLIGHT. 02 PIC X(50) FROM ALL '�' HIGHLIGHT.
+           02 '�' HIGHLIGHT.
+           02 LINE 9 COLUMN 15 BACKGROUND BLACK FOREGROUND WHITE
+              '� STOK NO   [' HIGHLIGHT.
+           02 PIC X(4) FROM ALL ' '. 02 ']' HIGHLIGHT.
+           02 PIC X(32) FROM ALL ' '. 02 '�' HIGHLIGHT.
+           02 LINE 10 COLUMN 15 BACKGROUND BLACK FOREGROUND WHITE
+              '� PARCA NO  [' HIGHLIGHT.
+           02 PIC X(15) FROM ALL ' '. 02 ']' HIGHLIGHT.
+           02 PIC X(21) FROM ALL ' '. 02 '�' HIGHLIGHT.
+           02 LINE 11 COLUMN 15 BACKGROUND BLACK FOREGROUND WHITE
+              '� CINSI     [' HIGHLIGHT.
+           02 PIC X(35) FROM ALL ' '. 02 ']' HIGHLIGHT.
+           02 PIC X(1) FROM ALL ' '. 02 '�' HIGHLIGHT.
+           02 LINE 12 COLUMN 15 BACKGROUND BLACK FOREGROUND WHITE
+              '� KAYNAK DEPO [' HIGHLIGHT.
+           02 PIC X(4) FROM ALL ' '. 02 ']' HIGHLIGHT.
+           02 PIC X(9) FROM ALL ' '. 02 '[' HIGHLIGHT.
+           02 PIC X(20) FROM ALL ' '. 02 ']' HIGHLIGHT.
+           02 PIC X(1) FROM ALL ' '. 02 '�' HIGHLIGHT.
+           02 LINE 13 COLUMN 15 BACKGROUND BLACK FOREGROUND WHITE
+              '� HEDEF DEPO  [' HIGHLIGHT.
+           02 PIC X(4) FROM ALL ' '. 02 ']' HIGHLIGHT.
+           02 PIC X(9) FROM ALL ' '. 02 '[' HIGHLIGHT.
+           02 PIC X(20) FROM ALL ' '. 02 ']' HIGHLIGHT.
+           02 PIC X(1) FROM ALL ' '. 02 '�' HIGHLIGHT.
+           02 LINE 14 COLUMN 15 BACKGROUND BLACK FOREGROUND WHITE
+              '� MIKTAR      [' HIGHLIGHT.
+           02 PIC X(9) FROM ALL ' '. 02 ']' HIGHLIGHT.
+           02 PIC X(25) FROM ALL ' '. 02 '�' HIGHLIGHT.
+           02 LINE 15 COLUMN 15 BACKGROUND BLACK FOREGROUND WHITE
+              '�' HIGHLIGHT. 02 PIC X(50) FROM ALL '�' HIGHLIGHT.
+           02 '�' HIGHLIGHT.
+           02 LINE 16 COLUMN 15 BACKGROUND BLUE FOREGROUND WHITE
+              PIC X(52) FROM ALL ' '.
+           02 ' ESC ' 'CIKIS' REVERSE LOW.
+       copy 'onayscr.cpy'.
+       PROCEDURE DIVISION USING MAIN-ARGUMENT.
+       START-PROGRAM.
+           OPEN INPUT STOK DEPO.
+           OPEN I-O STOKADET.
+           DISPLAY SCR.
+           ACCEPT TR-BUGUN FROM CENTURY-DATE.
+       KATNO-AL.
+           MOVE ZEROS TO TR-KATNO.
+           MOVE SPACES TO TR-STNO Z-STOKADI.
+           DISPLAY Z-STOKADI LINE 11 POSITION 30
+                CONTROL 'BCOLOR=BLACK, FCOLOR=WHITE'.
+           ACCEPT TR-KATNO LINE 9 POSITION 30 UPDATE NO BEEP
+                CONTROL 'BCOLOR=BLACK, FCOLOR=WHITE'.
+           ACCEPT F FROM ESCAPE KEY.
+           IF F = 27 GO STOP-PROGRAM.
+           IF TR-KATNO = ZEROS GO KATNO-AL.
+       STNO-AL.
+           ACCEPT TR-STNO LINE 10 POSITION 30 UPDATE NO BEEP
+                CONTROL 'BCOLOR=BLACK, FCOLOR=WHITE'.
+           ACCEPT F FROM ESCAPE KEY.
+           IF F = 27 GO STOP-PROGRAM.
+           IF TR-STNO = SPACES GO STNO-AL.
+           MOVE TR-KATNO TO ST-KATNO.
+           MOVE TR-STNO TO ST-STNO.
+           READ STOK INVALID KEY
+               MOVE 'STOK BULUNAMADI' TO ONAY-MESSAGE
+               MOVE 'H' TO E-ONAY
+               PERFORM WARN-MESSAGE
+               DISPLAY SCR
+               GO KATNO-AL
+           END-READ.
+           MOVE ST-CINSI TO Z-STOKADI.
+           DISPLAY Z-STOKADI LINE 11 POSITION 30
+                CONTROL 'BCOLOR=BLACK, FCOLOR=WHITE'.
+       KAYNAK-AL.
+           MOVE ZEROS TO TR-KAYNAK.
+           MOVE SPACES TO Z-DEPADI.
+           DISPLAY Z-DEPADI LINE 12 POSITION 39
+                CONTROL 'BCOLOR=BLACK, FCOLOR=WHITE'.
+           ACCEPT TR-KAYNAK LINE 12 POSITION 31 UPDATE NO BEEP
+                CONTROL 'BCOLOR=BLACK, FCOLOR=WHITE'.
+           ACCEPT F FROM ESCAPE KEY.
+           IF F = 27 GO STOP-PROGRAM.
+           MOVE TR-KAYNAK TO DP-NO.
+           READ DEPO INVALID KEY
+               MOVE 'DEPO BULUNAMADI' TO ONAY-MESSAGE
+               MOVE 'H' TO E-ONAY
+               PERFORM WARN-MESSAGE
+               GO KAYNAK-AL
+           END-READ.
+           MOVE DP-ADI TO Z-DEPADI.
+           DISPLAY Z-DEPADI LINE 12 POSITION 39
+                CONTROL 'BCOLOR=BLACK, FCOLOR=WHITE'.
+       HEDEF-AL.
+           MOVE ZEROS TO TR-HEDEF.
+           MOVE SPACES TO Z-DEPADI.
+           DISPLAY Z-DEPADI LINE 13 POSITION 39
+                CONTROL 'BCOLOR=BLACK, FCOLOR=WHITE'.
+           ACCEPT TR-HEDEF LINE 13 POSITION 31 UPDATE NO BEEP
+                CONTROL 'BCOLOR=BLACK, FCOLOR=WHITE'.
+           ACCEPT F FROM ESCAPE KEY.
+           IF F = 27 GO STOP-PROGRAM.
+           IF TR-HEDEF = TR-KAYNAK
+               MOVE 'KAYNAK VE HEDEF DEPO AYNI OLAMAZ' TO ONAY-MESSAGE
+               MOVE 'H' TO E-ONAY
+               PERFORM WARN-MESSAGE
+               GO HEDEF-AL.
+           MOVE TR-HEDEF TO DP-NO.
+           READ DEPO INVALID KEY
+               MOVE 'DEPO BULUNAMADI' TO ONAY-MESSAGE
+               MOVE 'H' TO E-ONAY
+               PERFORM WARN-MESSAGE
+               GO HEDEF-AL
+           END-READ.
+           MOVE DP-ADI TO Z-DEPADI.
+           DISPLAY Z-DEPADI LINE 13 POSITION 39
+                CONTROL 'BCOLOR=BLACK, FCOLOR=WHITE'.
+       MIKTAR-AL.
+           MOVE ZEROS TO TR-MIKTAR.
+           ACCEPT TR-MIKTAR LINE 14 POSITION 31 UPDATE NO BEEP
+                CONTROL 'BCOLOR=BLACK, FCOLOR=WHITE'.
+           ACCEPT F FROM ESCAPE KEY.
+           IF F = 27 GO STOP-PROGRAM.
+           IF TR-MIKTAR = ZEROS GO MIKTAR-AL.
+           MOVE 'TRANSFER YAPILSIN MI ?' TO ONAY-MESSAGE.
+           MOVE 'H' TO E-ONAY.
+           PERFORM ONAY-AL THRU ONAY-AL-SON.
+           IF E-ONAY = 'H' OR E-ONAY = 'h' GO KATNO-AL.
+           PERFORM TRANSFER-YAP THRU TRANSFER-YAP-SON.
+           MOVE 'TRANSFER TAMAMLANDI' TO ONAY-MESSAGE.
+           MOVE 'H' TO E-ONAY.
+           PERFORM WARN-MESSAGE.
+           GO KATNO-AL.
+       STOP-PROGRAM.
+           CLOSE STOK DEPO STOKADET.
+           EXIT PROGRAM.
+           STOP RUN.
+       copy 'onayper.cpy'.
+
+       TRANSFER-YAP.
+           MOVE TR-KATNO TO STA-KATNO.
+           MOVE TR-STNO TO STA-STNO.
+           MOVE TR-KAYNAK TO STA-DEPONO.
+           MOVE TR-YIL TO STA-YIL.
+           MOVE ZEROS TO STA-SIRA.
+           READ STOKADET INVALID KEY
+               INITIALIZE STA-KAYIT
+               MOVE TR-KATNO TO STA-KATNO
+               MOVE TR-STNO TO STA-STNO
+               MOVE TR-KAYNAK TO STA-DEPONO
+               MOVE TR-YIL TO STA-YIL
+               MOVE ZEROS TO STA-SIRA STA-GIR
+               MOVE TR-AY TO STA-AY
+               MOVE TR-GUN TO STA-GUN
+               MOVE TR-MIKTAR TO STA-CIK
+               PERFORM WRITE-STOKADET THRU END-WRITE-STOKADET
+           NOT INVALID KEY
+               ADD TR-MIKTAR TO STA-CIK
+               PERFORM REWRITE-STOKADET THRU END-REWRITE-STOKADET
+           END-READ.
+           MOVE TR-KATNO TO STA-KATNO.
+           MOVE TR-STNO TO STA-STNO.
+           MOVE TR-HEDEF TO STA-DEPONO.
+           MOVE TR-YIL TO STA-YIL.
+           MOVE ZEROS TO STA-SIRA.
+           READ STOKADET INVALID KEY
+               INITIALIZE STA-KAYIT
+               MOVE TR-KATNO TO STA-KATNO
+               MOVE TR-STNO TO STA-STNO
+               MOVE TR-HEDEF TO STA-DEPONO
+               MOVE TR-YIL TO STA-YIL
+               MOVE ZEROS TO STA-SIRA STA-CIK
+               MOVE TR-AY TO STA-AY
+               MOVE TR-GUN TO STA-GUN
+               MOVE TR-MIKTAR TO STA-GIR
+               PERFORM WRITE-STOKADET THRU END-WRITE-STOKADET
+           NOT INVALID KEY
+               ADD TR-MIKTAR TO STA-GIR
+               PERFORM REWRITE-STOKADET THRU END-REWRITE-STOKADET
+           END-READ.
+       TRANSFER-YAP-SON.
+       copy fileop.cpy REPLACING ==%T%== BY ==STOKADET==
+                                   "%T%"  BY "STOKADET"
+                                  ==%R%== BY ==STA-KAYIT==.

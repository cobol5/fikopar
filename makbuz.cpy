@@ -0,0 +1,5 @@
+           SELECT MAKBUZ ASSIGN TO DISK, 'DATA\MAKBUZ.DAT'
+               ORGANIZATION INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS MK-EVRAKNO
+               FILE STATUS IS ST-MAKBUZ.

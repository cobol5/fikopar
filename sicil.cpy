@@ -0,0 +1,5 @@
+           SELECT SICIL ASSIGN TO DISK, 'DATA\SICIL.DAT'
+               ORGANIZATION INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS SC-HESAPNO
+               FILE STATUS IS ST-SICIL.

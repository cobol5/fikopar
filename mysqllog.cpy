@@ -0,0 +1,5 @@
+           SELECT MYSQLLOG ASSIGN TO DISK, 'DATA\MYSQLLOG.DAT'
+               ORGANIZATION INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS MSL-KEY
+               FILE STATUS IS ST-MYSQLLOG.

@@ -0,0 +1,3 @@
+           SELECT FCSEED ASSIGN TO DISK, 'DATA\FCSEED.DAT'
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS ST-FCSEED.

@@ -1,86 +1,79 @@
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. MYSQLCBL.
+       PROGRAM-ID. 'MYSQLCBL'.
+       AUTHOR. FIKRET PIRIM.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. RMCOBOL.
+       OBJECT-COMPUTER. RMCOBOL.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       copy 'hareket.cpy'.
+       copy 'mysqllog.cpy'.
+       copy 'chkpoint.cpy'.
        DATA DIVISION.
+       FILE SECTION.
+       copy 'hareket.cpz'.
+       copy 'mysqllog.cpz'.
+       copy 'chkpoint.cpz'.
        WORKING-STORAGE SECTION.
-       01 HS-KAYIT.
-           02 HS-KEY.
-               03 HS-TIP                PIC 99.
-               03 HS-EVRAKNO            PIC X(15).
-           02 HS-TARIH.
-               03 HS-DYIL               PIC 9999.
-               03 HS-DAY                PIC 99.
-               03 HS-DGUN               PIC 99.
-           02 HS-SAAT.
-               03 HS-SA                 PIC 99.
-               03 HS-DD                 PIC 99.
-               03 HS-SS                 PIC 99.                
-           02 HS-FTARIH.
-               03 HS-FYIL               PIC 9999.
-               03 HS-FAY                PIC 99.
-               03 HS-FGUN               PIC 99.
-           02 HS-HESAPNO                PIC X(15).
-           02 HS-HESAPADI               PIC X(50).
-           02 HS-YETKILI                PIC X(40).
-           02 HS-ADRES1                 PIC X(40).
-           02 HS-ADRES2                 PIC X(40).
-           02 HS-ADRES3                 PIC X(40).
-           02 HS-MAHALLE                PIC X(20).
-           02 HS-ILCE                   PIC X(20).
-           02 HS-IL                     PIC X(20).
-           02 HS-ULKE                   PIC X(20).
-           02 HS-VDA                    PIC X(30).
-           02 HS-VNO                    PIC X(10).
-           02 HS-TCNO                   PIC X(11).
-           02 HS-TSNO                   PIC X(11).
-           02 HS-MERSIS                 PIC X(20).
-           02 HS-GUN                    PIC 99999.
-           02 HS-PLKOD					PIC 9(4).
-           02 HS-DEPONO                 PIC 9999.
-           02 HS-DUZEN                  PIC 9(4).
-           02 HS-BAG OCCURS 2 TIMES.
-               03 HS-BAGTIPI                PIC 99.
-               03 HS-BEVRAKNO               PIC X(15).
-           02 HS-SONUC                  PIC 99.
-	   77  DUR				PIC X.
+       copy 'fileop.var'.
+       copy 'status.cpy'.
        PROCEDURE DIVISION.
        BASLA.
-      *     CALL "executesql" USING "INSERT" "STOK" ST-KAYIT 
-      *      RETURN-BINARY.
-	       INITIALIZE HS-KAYIT.
-		   MOVE 1 TO HS-TIP.
-		   MOVE "Z-2015000011" TO HS-EVRAKNO.
-		   MOVE 20160307 TO HS-TARIH.
-		   MOVE 125301 TO HS-SAAT.
-		   MOVE 20150206 TO HS-FTARIH.
-		   MOVE '000010' TO HS-HESAPNO.
-		   MOVE 'DTR' TO HS-HESAPADI.
-		   MOVE 'AP' TO HS-YETKILI.
-		   MOVE '' TO HS-ADRES1.
-		   MOVE SPACES TO HS-ADRES2.
-		   MOVE '' TO HS-ADRES3.
-		   MOVE '' TO HS-MAHALLE.
-		   MOVE '' TO HS-ILCE.
-		   MOVE '' TO HS-IL.
-		   MOVE '' TO HS-ULKE.
-		   MOVE '' TO HS-VDA.
-		   MOVE '' TO HS-VNO.
-		   MOVE '' TO HS-TCNO.
-		   MOVE '' TO HS-TSNO.
-		   MOVE '' TO HS-MERSIS.
-		   MOVE 90 TO HS-GUN.
-		   MOVE 1 TO HS-PLKOD.
-		   MOVE 2 TO HS-DEPONO.
-		   MOVE 3 TO HS-DUZEN.
-		   MOVE 5 TO HS-BAGTIPI(1).
-		   MOVE 'MK0005' TO HS-BEVRAKNO(1).
-		   MOVE 6 TO HS-BAGTIPI(2).
-		   MOVE 'MK0006' TO HS-BEVRAKNO(2).
-		   MOVE 0 TO HS-SONUC.
-	   TEKRAR.
-	       CALL "executesql" USING "****remotedns****" "root" "root" 
-		     "COBOL" "HAREKET-SICIL" "INSERT" HS-KAYIT.
-		   CANCEL "executesql".
-           ACCEPT DUR NO BEEP.
-           IF DUR NOT = "Q" THEN GO TEKRAR.
+           OPEN INPUT HAREKET-SICIL.
+           OPEN I-O MYSQLLOG.
+      *    CHKPOINT (the same resume-point file MIZAN's long-running
+      *    builds use) doubles here as a persisted high-water mark, so
+      *    a scheduled run only re-pushes rows synced since the
+      *    previous run instead of rescanning HAREKET-SICIL in full.
+           OPEN I-O CHKPOINT.
+           IF ST-CHKPOINT = '35'
+                CLOSE CHKPOINT
+                OPEN OUTPUT CHKPOINT CLOSE CHKPOINT
+                OPEN I-O CHKPOINT
+           END-IF.
+           MOVE 'MYSQLCBL' TO CK-PROGRAM.
+           READ CHKPOINT
+               INVALID KEY
+                   MOVE ZEROS TO HS-KEY
+                   MOVE ZEROS TO CK-FILTRE2
+                   MOVE SPACES TO CK-HESAPNO
+                   WRITE CK-KAYIT
+               NOT INVALID KEY
+                   MOVE CK-FILTRE2 TO HS-TIP
+                   MOVE CK-HESAPNO TO HS-EVRAKNO
+           END-READ.
+           START HAREKET-SICIL KEY IS GREATER THAN HS-KEY
+               INVALID KEY GO SENKRON-SON.
+       HAREKET-OKU.
+           READ HAREKET-SICIL NEXT AT END GO SENKRON-SON.
+           PERFORM HAREKET-SENKRONIZE THRU HAREKET-SENKRONIZE-SON.
+           GO HAREKET-OKU.
+       SENKRON-SON.
+           CLOSE HAREKET-SICIL MYSQLLOG CHKPOINT.
+       STOP-PROGRAM.
            EXIT PROGRAM.
-		   
\ No newline at end of file
+           STOP RUN.
+       HAREKET-SENKRONIZE.
+           CALL "executesql" USING "***remotedns***" "root" "root"
+             "COBOL" "HAREKET-SICIL" "UPDATE" HS-KAYIT.
+           CANCEL "executesql".
+           CALL "commit".
+           PERFORM MYSQLLOG-YAZ THRU MYSQLLOG-YAZ-SON.
+           MOVE HS-TIP TO CK-FILTRE2.
+           MOVE HS-EVRAKNO TO CK-HESAPNO.
+           REWRITE CK-KAYIT INVALID KEY CONTINUE.
+       HAREKET-SENKRONIZE-SON.
+       MYSQLLOG-YAZ.
+           MOVE HS-TIP TO MSL-HS-TIP.
+           MOVE HS-EVRAKNO TO MSL-HS-EVRAKNO.
+           ACCEPT MSL-TARIH FROM CENTURY-DATE.
+           ACCEPT MSL-SAAT FROM TIME.
+           MOVE 1 TO MSL-SIRA.
+       MYSQLLOG-YAZ-DENE.
+           PERFORM WRITE-MYSQLLOG.
+           IF WVAR = 0 ADD 1 TO MSL-SIRA GO MYSQLLOG-YAZ-DENE.
+       MYSQLLOG-YAZ-SON.
+       copy fileop.cpy REPLACING ==%T%== BY ==MYSQLLOG==
+                                  "%T%"  BY "MYSQLLOG"
+                                 ==%R%== BY ==MSL-KAYIT==.

@@ -14,12 +14,18 @@
        copy 'hareket.cpy'.
        copy 'ayar.cpy'.
        copy 'siciltel.cpy'.
+       copy 'sicilpos.cpy'.
+       copy 'oturum.cpy'.
+       copy 'yazdirmalog.cpy'.
        DATA DIVISION.
        FILE SECTION.
        copy 'cformat.cpz'.
-       copy 'hareket.cpz'.    
+       copy 'hareket.cpz'.
        copy 'ayar.cpz'.
        copy 'siciltel.cpz'.
+       copy 'sicilpos.cpz'.
+       copy 'oturum.cpz'.
+       copy 'yazdirmalog.cpz'.
        WORKING-STORAGE SECTION.
            
        01 TOPLAM-VARIABLES.
@@ -41,15 +47,31 @@
            02 B-CEP             PIC 9(12).
            02 B-FAX             PIC 9(12).
            02 Z-TEL             PIC +ZZBZZZBZZZZZZZ.
-           02 V-TEL             PIC 9999 VALUE ZEROS.
-           02 V-FAX             PIC 9999 VALUE ZEROS.
-           02 V-CEP             PIC 9999 VALUE ZEROS.
+           02 V-TEL             PIC 9(10) VALUE ZEROS.
+           02 V-FAX             PIC 9(10) VALUE ZEROS.
+           02 V-CEP             PIC 9(10) VALUE ZEROS.
            02 A-SIZE            PIC 999.
            02 NAK               PIC 999.
-           
+
+       01 MAIL-PARAM.
+           02 FILLER            PIC X(8) VALUE 'CMAIL   '.
+           02 MP-MAIL           PIC X(60).
+           02 FILLER            PIC X VALUE SPACE.
+           02 MP-DOSYA          PIC X(10).
+           02 FILLER            PIC X VALUE SPACE.
+           02 MP-KONU           PIC X(15).
+
+       01 SMS-PARAM.
+           02 SMS-PROGRAM       PIC X(10).
+           02 FILLER            PIC X VALUE SPACE.
+           02 SMS-TEL           PIC 9(12).
+           02 FILLER            PIC X VALUE SPACE.
+           02 SMS-KONU          PIC X(15).
+
        copy 'trim.var'.
        copy 'cformat.var'.
        copy 'numara.var'.
+       copy 'oturum.var'.
        copy 'status.cpy'.
 	   copy 'fileop.var'.
        LINKAGE SECTION.
@@ -84,17 +106,26 @@
            
            MOVE AY-YAZDOS TO FORMATDOS.
            MOVE AY-YAZPORT TO YAZDOS.
-           
+           MOVE AY-CIKTITIPI TO CIKTITIPI.
+
            INITIALIZE TOPLAM-VARIABLES.
            MOVE 1 TO NAK.
            
        copy 'cformat.per'.
        
        FORMAT-SON.
+           IF AY-CIKTITIPI = 'EPOSTA'
+              PERFORM EPOSTA-GONDER THRU EPOSTA-GONDER-SON.
+           IF AY-CIKTITIPI = 'SMS' OR AY-CIKTITIPI = 'WHATSAPP'
+              PERFORM SMS-GONDER THRU SMS-GONDER-SON.
            CLOSE HAREKET-SICIL HAREKET-DETAY.
-           
-           IF HS-SONUC = 0 OPEN I-O HAREKET-SICIL MOVE 1 TO HS-SONUC
-                    PERFORM REWRITE-HAREKET-SICIL CLOSE HAREKET-SICIL.
+
+           MOVE 1 TO HS-SONUC.
+           ADD 1 TO HS-YAZDIRMA-SAYISI.
+           OPEN I-O HAREKET-SICIL.
+           PERFORM REWRITE-HAREKET-SICIL.
+           CLOSE HAREKET-SICIL.
+           PERFORM YAZDIRMALOG-YAZ THRU YAZDIRMALOG-YAZ-SON.
            IF AY-EVRAKNO NOT = HS-EVRAKNO GO STOP-PROGRAM.
            
            MOVE HS-TIP TO DX-TIP.
@@ -107,8 +138,49 @@
            GO STOP-PROGRAM.
        
        
-       copy 'numara.per'.    
+       copy 'numara.per'.
        copy 'trim.per'.
+       EPOSTA-GONDER.
+           OPEN INPUT SICILPOS.
+           MOVE HS-HESAPNO TO SP-HESAPNO.
+           MOVE ZEROS TO SP-SIRA.
+           START SICILPOS KEY IS NOT LESS THAN SP-KEY
+             INVALID KEY GO EPOSTA-GONDER-SON.
+       EPOSTA-GONDER-OKU.
+           READ SICILPOS NEXT AT END GO EPOSTA-GONDER-KAPAT.
+           IF SP-HESAPNO NOT = HS-HESAPNO GO EPOSTA-GONDER-KAPAT.
+           IF SP-MAIL = SPACES GO EPOSTA-GONDER-OKU.
+           MOVE SP-MAIL TO MP-MAIL.
+           MOVE AY-YAZPORT TO MP-DOSYA.
+           MOVE HS-EVRAKNO TO MP-KONU.
+           CALL 'SYSTEM' USING MAIL-PARAM.
+       EPOSTA-GONDER-KAPAT.
+           CLOSE SICILPOS.
+       EPOSTA-GONDER-SON.
+       SMS-GONDER.
+           IF V-CEP = ZEROS GO SMS-GONDER-SON.
+           IF AY-CIKTITIPI = 'WHATSAPP' MOVE 'CWHATSAPP' TO SMS-PROGRAM
+              ELSE MOVE 'CSMS' TO SMS-PROGRAM.
+           MOVE B-CEP TO SMS-TEL.
+           MOVE HS-EVRAKNO TO SMS-KONU.
+           CALL 'SYSTEM' USING SMS-PARAM.
+       SMS-GONDER-SON.
+       YAZDIRMALOG-YAZ.
+           PERFORM OTURUM-OKU.
+           MOVE OT-KULLANICI-ADI TO YZL-KULLANICI.
+           MOVE HS-TIP TO YZL-TIP.
+           MOVE HS-EVRAKNO TO YZL-EVRAKNO.
+           MOVE HS-HESAPNO TO YZL-HESAPNO.
+           MOVE HS-YAZDIRMA-SAYISI TO YZL-SAYAC.
+           ACCEPT YZL-TARIH FROM CENTURY-DATE.
+           ACCEPT YZL-SAAT FROM TIME.
+           MOVE 1 TO YZL-SIRA.
+           OPEN I-O YAZDIRMALOG.
+       YAZDIRMALOG-YAZ-DENE.
+           PERFORM WRITE-YAZDIRMALOG.
+           IF WVAR = 0 ADD 1 TO YZL-SIRA GO YAZDIRMALOG-YAZ-DENE.
+           CLOSE YAZDIRMALOG.
+       YAZDIRMALOG-YAZ-SON.
        AKTAR-SICIL.
            CALL 'C$SetEnv' USING 'HS-EVRAKNO' HS-EVRAKNO.
           
@@ -130,10 +202,12 @@
            OPEN INPUT SICILTEL.
            MOVE ZEROS TO SCT-SIRA.
            MOVE HS-HESAPNO TO SCT-HESAPNO.
-           READ SICILTEL INVALID KEY MOVE ZEROS TO SCT-TEL.
-           COMPUTE V-TEL = SCT-TEL / 100000000.
-           COMPUTE V-FAX = (SCT-TEL - V-TEL * 100000000) / 10000.
-           COMPUTE V-CEP = SCT-TEL - V-TEL * 100000000 - V-FAX * 10000.
+           READ SICILTEL INVALID KEY MOVE ZEROS TO V-TEL V-FAX V-CEP
+                NOT INVALID KEY
+                MOVE SCT-VARSAYILAN-TEL TO V-TEL
+                MOVE SCT-VARSAYILAN-FAX TO V-FAX
+                MOVE SCT-VARSAYILAN-CEP TO V-CEP
+           END-READ.
            IF V-TEL NOT = ZEROS MOVE V-TEL TO SCT-SIRA
                 READ SICILTEL INVALID KEY MOVE ZEROS TO SCT-TEL END-READ
 				MOVE SCT-TEL TO B-TEL.
@@ -309,7 +383,7 @@
            MOVE SPACES TO ENV-VAL. MOVE Z-ENV TO ENV-VAL.
            CALL 'C$SetEnv' USING 'I-GENELTOPLAM' ENV-VAL.
            MOVE SPACES TO ENV-VAL
-           CALL 'PARA' USING I-GENELTOPLAM ENV-VAL.
+           CALL 'PARA' USING I-GENELTOPLAM ENV-VAL ZEROS.
            CANCEL 'PARA'.
            CALL 'C$SetEnv' USING 'I-YAZIYLA' ENV-VAL.
            
@@ -405,3 +479,7 @@
        copy fileop.cpy REPLACING ==%T%== BY ==AYAR==
                                   "%T%"  BY "AYAR"
                                  ==%R%== BY ==AY-KAYIT==.
+       copy fileop.cpy REPLACING ==%T%== BY ==YAZDIRMALOG==
+                                  "%T%"  BY "YAZDIRMALOG"
+                                 ==%R%== BY ==YZL-KAYIT==.
+       copy 'oturum.per'.

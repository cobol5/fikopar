@@ -0,0 +1,5 @@
+           SELECT ADTLOG ASSIGN TO DISK, 'DATA\ADTLOG.DAT'
+               ORGANIZATION INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ADL-KEY
+               FILE STATUS IS ST-ADTLOG.

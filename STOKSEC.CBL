@@ -33,6 +33,7 @@
            02 TP-MARKA                  PIC X(30).
            02 TP-ADET                   PIC S9(12)V9999.
            02 TP-FIYAT                  PIC 9(10)V9999.
+           02 TP-BARKOD                 PIC X(20).
        WORKING-STORAGE SECTION.
        01 EKRAN-DEGIS.
            02 F                     PIC 99.
@@ -84,7 +85,8 @@
            02 G-MARKA                  PIC X(30).
            02 G-ADET                    PIC S9(12)V9999.
            02 G-FIYAT                  PIC 9(10)V9999.
-           
+           02 G-BARKOD                  PIC X(20).
+
        77 GE-YIL         PIC 9999.
        77 Y              PIC 9999.
        77 KNT            PIC 9.
@@ -102,7 +104,8 @@
            ACCEPT TSAAT FROM TIME.
            OPEN INPUT KATLOG STOK STOKARA STOKADET OUTPUT TEMPFILE.
            CLOSE TEMPFILE. OPEN I-O TEMPFILE.
-       KATLOG-OKU.    
+           IF G-BARKOD NOT = SPACES GO BARKOD-OKU.
+       KATLOG-OKU.
            READ KATLOG NEXT AT END GO KATLOG-OKU-SON.
            IF KNT = 0 AND KT-HESAPNO NOT = SPACES GO KATLOG-OKU.
            IF KNT = 1 AND KT-HESAPNO = SPACES GO KATLOG-OKU.
@@ -119,6 +122,23 @@
            PERFORM CINSI-GORE.
            IF BUL = 5 PERFORM STOK-TARA THRU STOK-TARA-SON.
            GO KATLOG-OKU.
+       BARKOD-OKU.
+           MOVE G-BARKOD TO ST-BARKOD.
+           READ STOK KEY IS ST-BARKOD
+                INVALID KEY GO KATLOG-OKU-SON.
+           MOVE ST-KATNO TO TP-KATNO.
+           MOVE ST-STNO TO TP-STNO.
+           MOVE ST-PRCNO TO TP-PRCNO.
+           MOVE ST-OEMNO TO TP-OEMNO.
+           MOVE ST-TIPI TO TP-TIPI.
+           MOVE ST-CINSI TO TP-CINSI.
+           MOVE ST-MARKA TO TP-MARKA.
+           MOVE ST-FIYAT TO TP-FIYAT.
+           MOVE ST-BARKOD TO TP-BARKOD.
+           PERFORM ADET-AKTAR THRU ADET-AKTAR-SON.
+           MOVE S-ADET TO TP-ADET.
+           WRITE TP-KAYIT INVALID KEY CONTINUE.
+           GO KATLOG-OKU-SON.
        copy 'trim.per'.
        copy 'onayper.cpy'.
        STOK-TARA.
@@ -157,6 +177,9 @@
        STOK-TARA-SON.
        
        ADET-AKTAR.
+           IF ST-BAKIYE-YIL = GE-YIL
+               MOVE ST-BAKIYE TO S-ADET
+               GO ADET-AKTAR-SON.
            MOVE ST-KATNO TO STA-KATNO.
            MOVE GE-YIL TO STA-YIL.
            MOVE ST-STNO TO STA-STNO.

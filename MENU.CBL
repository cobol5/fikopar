@@ -9,6 +9,9 @@
        FILE-CONTROL.
             SELECT MENUOKU ASSIGN TO DISK, DOSYAADI
                    ORGANIZATION LINE SEQUENTIAL.
+       copy 'access.cpy'.
+       copy 'oturum.cpy'.
+       copy 'menulog.cpy'.
        DATA DIVISION.
        FILE SECTION.
        FD MENUOKU.
@@ -18,6 +21,9 @@
            02 MO-PROGRAM            PIC X(8).
            02                       PIC X.
            02 MO-PARAM              PIC X(80).
+       copy 'access.cpz'.
+       copy 'oturum.cpz'.
+       copy 'menulog.cpz'.
        WORKING-STORAGE SECTION.
        01 SCREEN-VALS.
            02 F             PIC 9999.
@@ -30,6 +36,10 @@
            02 Y         PIC 9999.
            02 DOSYAADI  PIC X(12).
        77 MENU-LEN          PIC 9999.
+       copy 'yetki.var'.
+       copy 'fileop.var'.
+       copy 'oturum.var'.
+       copy 'status.cpy'.
        01 MENU-VAR.
            02 MENULIST      OCCURS 1000 TIMES.
                03 MENU-DESC         PIC X(45).
@@ -52,12 +62,20 @@
            OPEN INPUT MENUOKU.
            READ MENUOKU NEXT.
            READ MENUOKU NEXT.
+           PERFORM OTURUM-OKU.
+           MOVE OT-KULLANICI-ADI TO UA-NAME.
            MOVE 1 TO I.
            COMPUTE SATIR = Y + 2.
        MENU-AL.
            MOVE SPACES TO MO-ACIKLAMA MO-PROGRAM MO-PARAM.
            READ MENUOKU NEXT AT END CLOSE MENUOKU GO MENU-SON.
-           IF MO-ACIKLAMA = SPACES ADD 1 TO SATIR GO MENU-AL.           
+           IF MO-ACIKLAMA = SPACES ADD 1 TO SATIR GO MENU-AL.
+           IF MO-PROGRAM NOT = SPACES
+              MOVE MO-PROGRAM TO YT-KOD
+              MOVE 'R' TO YT-ISLEM
+              PERFORM YETKI-KONTROL THRU YETKI-KONTROL-SON
+              IF YETKILI = 0 GO MENU-AL
+           END-IF.
            MOVE MO-ACIKLAMA TO MENU-DESC(I).
            MOVE MO-PROGRAM TO MENU-PROGRAM(I).
            MOVE MO-PARAM TO MENU-PARAM(I).
@@ -119,6 +137,7 @@
               IF DUR = LEN MOVE 1 TO DUR ELSE ADD 1 TO DUR END-IF 
            END-IF.
            IF F = 13 AND MENU-PROGRAM(I) NOT = SPACES
+                    PERFORM MENULOG-YAZ THRU MENULOG-YAZ-SON
                     MOVE MENU-PARAM(I) TO MAIN-ARGUMENT-VALUE
                     MOVE LENGTH OF MENU-PARAM(I) TO MAIN-ARGUMENT-SIZE
                      CALL MENU-PROGRAM(I) USING BY CONTENT MAIN-ARGUMENT
@@ -134,8 +153,26 @@
            DISPLAY MENU-DESC(I) LINE MENU-SATIR(I) POSITION X
                 CONTROL 'BCOLOR=WHITE, FCOLOR=BLUE' LOW.
            SUBTRACT 1 FROM X.
+       copy 'yetki.per'.
+       copy 'oturum.per'.
        STOP-PROGRAM.
            DISPLAY NESTED-WCB (1)
               LINE 1 POSITION 1 CONTROL 'WINDOW-REMOVE'.
            EXIT PROGRAM.
            STOP RUN.
+       MENULOG-YAZ.
+           MOVE OT-KULLANICI-ADI TO MNL-KULLANICI.
+           MOVE MENU-PROGRAM(I) TO MNL-PROGRAM.
+           MOVE MENU-PARAM(I) TO MNL-PARAM.
+           ACCEPT MNL-TARIH FROM CENTURY-DATE.
+           ACCEPT MNL-SAAT FROM TIME.
+           MOVE 1 TO MNL-SIRA.
+           OPEN I-O MENULOG.
+       MENULOG-YAZ-DENE.
+           PERFORM WRITE-MENULOG.
+           IF WVAR = 0 ADD 1 TO MNL-SIRA GO MENULOG-YAZ-DENE.
+           CLOSE MENULOG.
+       MENULOG-YAZ-SON.
+       copy fileop.cpy REPLACING ==%T%== BY ==MENULOG==
+                                  "%T%"  BY "MENULOG"
+                                 ==%R%== BY ==MNL-KAYIT==.

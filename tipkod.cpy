@@ -0,0 +1,5 @@
+           SELECT TIPKOD ASSIGN TO DISK, 'DATA\TIPKOD.DAT'
+               ORGANIZATION INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS TK-KOD
+               FILE STATUS IS ST-TIPKOD.

@@ -0,0 +1,472 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. 'KASABLON'.
+       AUTHOR. FIKRET PIRIM.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. RMCOBOL.
+       OBJECT-COMPUTER. RMCOBOL.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       copy 'kasabl.cpy'.
+       DATA DIVISION.
+       FILE SECTION.
+       copy 'kasabl.cpz'.
+       WORKING-STORAGE SECTION.
+       01 EKRAN-DEGIS.
+           02 CIZ                   PIC 9999.
+           02 SATIR                 PIC 99.
+           02 LIS                   PIC 99.
+           02 F                     PIC 99.
+           02 DUR                   PIC X.
+           02 YENI                  PIC 9.
+           02 ILK                   PIC 9999 VALUE 6.
+           02 SON                   PIC 9999 VALUE 25.
+           02 X                     PIC 9999 VALUE 2.
+           02 YSON                  PIC 9999.
+           02 E-HESAPNO             PIC X(15).
+           02 E-ACIKLAMA            PIC X(30).
+           02 E-GELIR               PIC 9(13)V99.
+           02 E-GIDER               PIC 9(13)V99.
+           02 E-PERIYOT             PIC 999.
+           02 T-KOD                 PIC S9999.
+           02 T-ADI                 PIC X(40).
+       01 BILGI.
+           02 B-SIRA                  PIC ZZZZ.
+           02 FILLER                  PIC X VALUE '�'.
+           02 B-HESAPNO               PIC X(15).
+           02 FILLER                  PIC X VALUE '�'.
+           02 B-ACIKLAMA              PIC X(30).
+           02 FILLER                  PIC X VALUE '�'.
+           02 B-GELIR                 PIC Z.ZZZ.ZZZ.ZZZ,ZZ.
+           02 FILLER                  PIC X VALUE '�'.
+           02 B-GIDER                 PIC Z.ZZZ.ZZZ.ZZZ,ZZ.
+           02 FILLER                  PIC X VALUE '�'.
+           02 B-PERIYOT               PIC ZZZ.
+           02 FILLER                  PIC X VALUE '�'.
+           02 B-AKTIF                 PIC X.
+
+       copy 'status.cpy'.
+       copy 'win.cpy'.
+	   copy 'fileop.var'.
+       SCREEN SECTION.
+       01 SCR.
+           02 LINE 4 COLUMN X BACKGROUND BLACK FOREGROUND WHITE
+              '�' HIGHLIGHT. 02 PIC X(4) FROM ALL '�' HIGHLIGHT.
+           02 '�' HIGHLIGHT. 02 PIC X(15) FROM ALL '�' HIGHLIGHT.
+           02 '�' HIGHLIGHT. 02 PIC X(30) FROM ALL '�' HIGHLIGHT.
+           02 '�' HIGHLIGHT. 02 PIC X(16) FROM ALL '�' HIGHLIGHT.
+           02 '�' HIGHLIGHT. 02 PIC X(16) FROM ALL '�' HIGHLIGHT.
+           02 '�' HIGHLIGHT. 02 PIC X(3) FROM ALL '�' HIGHLIGHT.
+           02 '�' HIGHLIGHT. 02 PIC X(1) FROM ALL '�' HIGHLIGHT.
+           02 '�' HIGHLIGHT.
+           02 LINE 5 COLUMN X BACKGROUND BLACK FOREGROUND WHITE
+              '�' HIGHLIGHT. 02 PIC X(4) FROM 'SIRA' HIGHLIGHT.
+           02 '�' HIGHLIGHT. 02 PIC X(15) FROM 'HESAP NO' HIGHLIGHT.
+           02 '�' HIGHLIGHT. 02 PIC X(30) FROM 'ACIKLAMA' HIGHLIGHT.
+           02 '�' HIGHLIGHT. 02 PIC X(16) FROM 'GELIR' HIGHLIGHT.
+           02 '�' HIGHLIGHT. 02 PIC X(16) FROM 'GIDER' HIGHLIGHT.
+           02 '�' HIGHLIGHT. 02 PIC X(3) FROM 'GUN' HIGHLIGHT.
+           02 '�' HIGHLIGHT. 02 PIC X(1) FROM 'A' HIGHLIGHT.
+           02 '�' HIGHLIGHT.
+           02 LINE 26 COLUMN X BACKGROUND BLACK FOREGROUND WHITE
+              '�' HIGHLIGHT. 02 PIC X(4) FROM ALL '�' HIGHLIGHT.
+           02 '�' HIGHLIGHT. 02 PIC X(15) FROM ALL '�' HIGHLIGHT.
+           02 '�' HIGHLIGHT. 02 PIC X(30) FROM ALL '�' HIGHLIGHT.
+           02 '�' HIGHLIGHT. 02 PIC X(16) FROM ALL '�' HIGHLIGHT.
+           02 '�' HIGHLIGHT. 02 PIC X(16) FROM ALL '�' HIGHLIGHT.
+           02 '�' HIGHLIGHT. 02 PIC X(3) FROM ALL '�' HIGHLIGHT.
+           02 '�' HIGHLIGHT. 02 PIC X(1) FROM ALL '�' HIGHLIGHT.
+           02 '�' HIGHLIGHT.
+
+       PROCEDURE DIVISION.
+       START-PROGRAM.
+           MOVE WCB TO NESTED-WCB (1).
+           DISPLAY NESTED-WCB (1)
+              LINE 1 POSITION 1 CONTROL 'WINDOW-CREATE'.
+           PERFORM VARYING CIZ FROM ILK BY 1 UNTIL CIZ > SON
+           DISPLAY '�' LINE CIZ POSITION X
+                 CONTROL 'BCOLOR=BLACK, FCOLOR=WHITE'
+                SPACES SIZE 4 '�' SPACES SIZE 15 '�'
+                SPACES SIZE 30 '�'
+                SPACES SIZE 16 '�' SPACES SIZE 16 '�' SPACES SIZE 3
+                '�' SPACES SIZE 1 '�'
+           END-PERFORM.
+           DISPLAY SCR.
+           DISPLAY SPACES LINE 37 POSITION 1
+             CONTROL 'BCOLOR=BLUE, FCOLOR=WHITE' SIZE 120
+               ' F10 ' LINE 37 POSITION 1 'S�L' REVERSE LOW.
+           MOVE ILK TO SATIR.
+           OPEN INPUT KASABLON.
+		   MOVE 1 TO KB-SIRA.
+           START KASABLON KEY IS NOT LESS THAN KB-SIRA
+             INVALID KEY GO A-LISTE-SON.
+           READ KASABLON NEXT.
+           MOVE 0 TO YENI.
+       A-LISTE.
+           PERFORM AKTAR.
+           IF SATIR = ILK PERFORM SERITLI ELSE PERFORM SERITSIZ.
+           IF SATIR = SON GO A-LISTE-SON.
+           READ KASABLON NEXT AT END
+					READ KASABLON PREVIOUS GO A-LISTE-SON.
+		   IF KB-SIRA = ZEROS
+		            READ KASABLON PREVIOUS GO A-LISTE-SON.
+           ADD 1 TO SATIR.
+           GO A-LISTE.
+       A-LISTE-SON.
+           MOVE SATIR TO LIS.
+           IF SATIR NOT = SON ADD 1 TO SATIR
+             PERFORM VARYING CIZ FROM SATIR BY 1 UNTIL CIZ > SON
+                 DISPLAY '�' LINE CIZ POSITION X
+                   CONTROL 'BCOLOR=BLACK, FCOLOR=WHITE'
+                   SPACES SIZE 4 '�' SPACES SIZE 15 '�'
+                   SPACES SIZE 30
+                   '�' SPACES SIZE 16 '�' SPACES SIZE 16 '�'
+                   SPACES SIZE 3 '�' SPACES SIZE 1 '�'
+             END-PERFORM SUBTRACT 1 FROM SATIR.
+       ILK-SERIT.
+           MOVE ILK TO SATIR.
+           MOVE 1 TO KB-SIRA.
+           START KASABLON KEY IS NOT LESS THAN KB-SIRA
+                INVALID KEY PERFORM YENI-SERITLI MOVE 1 TO YENI GO TUS.
+           READ KASABLON NEXT.
+           PERFORM AKTAR.
+       TUS.
+           IF YENI = 1 MOVE SPACES TO E-HESAPNO E-ACIKLAMA
+               MOVE ZEROS TO E-GELIR E-GIDER E-PERIYOT
+               ELSE MOVE KB-HESAPNO TO E-HESAPNO
+               MOVE KB-ACIKLAMA TO E-ACIKLAMA
+               MOVE KB-GELIR TO E-GELIR
+               MOVE KB-GIDER TO E-GIDER
+               MOVE KB-PERIYOT TO E-PERIYOT
+           END-IF.
+           ADD 5 TO X.
+           ACCEPT E-HESAPNO LINE SATIR POSITION X UPDATE NO BEEP
+            CONTROL 'BCOLOR=WHITE, FCOLOR=BLACK' LOW.
+           SUBTRACT 5 FROM X.
+           ACCEPT F FROM ESCAPE KEY.
+           IF F = 1 CALL 'SICPEN' USING E-HESAPNO
+                    CANCEL 'SICPEN' GO TUS.
+           IF F = 27 CLOSE KASABLON GO STOP-PROGRAM.
+           IF F = 52 GO YUKARI-AL.
+           IF F = 53 GO ASAGI-AL.
+           IF F = 13 AND YENI = 1 GO YENI-KASABLON.
+           IF F = 13 AND YENI = 0 GO YENI-KASABLON.
+           IF F = 54 GO HOME-TUSU.
+           IF F = 82 GO END-TUSU.
+           IF F = 68 GO PGDN-TUSU.
+           IF F = 67 GO PGUP-TUSU.
+           IF F = 81 GO CTHO-TUSU.
+           IF F = 83 GO CTEN-TUSU.
+           IF F = 10 AND YENI = 0 GO DELETE-KOD.
+           GO TUS.
+       YENI-KASABLON.
+           ADD 21 TO X.
+           ACCEPT E-ACIKLAMA LINE SATIR POSITION X UPDATE NO BEEP
+            CONTROL 'BCOLOR=WHITE, FCOLOR=BLACK' LOW.
+           ACCEPT F FROM ESCAPE KEY.
+           SUBTRACT 21 FROM X.
+           IF F = 27 OR F = 52 GO TUS.
+           ADD 52 TO X.
+           ACCEPT E-GELIR LINE SATIR POSITION X UPDATE NO BEEP
+            CONTROL 'BCOLOR=WHITE, FCOLOR=BLACK' LOW.
+           ACCEPT F FROM ESCAPE KEY.
+           SUBTRACT 52 FROM X.
+           IF F = 27 OR F = 52 GO YENI-KASABLON.
+           ADD 69 TO X.
+           ACCEPT E-GIDER LINE SATIR POSITION X UPDATE NO BEEP
+            CONTROL 'BCOLOR=WHITE, FCOLOR=BLACK' LOW.
+           ACCEPT F FROM ESCAPE KEY.
+           SUBTRACT 69 FROM X.
+           IF F = 27 OR F = 52 GO YENI-KASABLON.
+           ADD 86 TO X.
+           ACCEPT E-PERIYOT LINE SATIR POSITION X UPDATE NO BEEP
+            CONTROL 'BCOLOR=WHITE, FCOLOR=BLACK' LOW.
+           ACCEPT F FROM ESCAPE KEY.
+           SUBTRACT 86 FROM X.
+           IF F = 27 OR F = 52 GO YENI-KASABLON.
+           CLOSE KASABLON. OPEN I-O KASABLON.
+           IF YENI = 1
+               MOVE E-HESAPNO TO KB-HESAPNO
+               MOVE 2 TO KB-DEPONO
+               MOVE ZEROS TO KB-SEKILNO
+               MOVE 1 TO KB-HESAPTURU
+               MOVE E-ACIKLAMA TO KB-ACIKLAMA
+               MOVE E-GELIR TO KB-GELIR
+               MOVE E-GIDER TO KB-GIDER
+               MOVE E-PERIYOT TO KB-PERIYOT
+               MOVE ZEROS TO KB-SON-TARIH
+               MOVE 'E' TO KB-AKTIF
+               MOVE 1 TO KB-SIRA
+               PERFORM YENI-YAZ
+           ELSE
+               MOVE E-HESAPNO TO KB-HESAPNO
+               MOVE E-ACIKLAMA TO KB-ACIKLAMA
+               MOVE E-GELIR TO KB-GELIR
+               MOVE E-GIDER TO KB-GIDER
+               MOVE E-PERIYOT TO KB-PERIYOT
+               PERFORM REWRITE-KASABLON
+           END-IF.
+           CLOSE KASABLON. OPEN INPUT KASABLON.
+           READ KASABLON.
+           PERFORM AKTAR.
+           MOVE 0 TO YENI.
+           GO ASAGI-AL.
+       YENI-YAZ.
+	       PERFORM WRITE-KASABLON.
+		   IF WVAR = 0 ADD 1 TO KB-SIRA GO YENI-YAZ.
+       YENI-KASABLON-SON.
+
+
+       DELETE-KOD.
+           CLOSE KASABLON. OPEN I-O KASABLON.
+           READ KASABLON.
+           PERFORM DELETE-KASABLON.
+           CLOSE KASABLON.
+           MOVE WCB TO NESTED-WCB (1).
+           DISPLAY NESTED-WCB (1)
+              LINE 1 POSITION 1 CONTROL 'WINDOW-REMOVE'.
+           GO START-PROGRAM.
+
+       CTHO-TUSU.
+           IF YENI = 1 AND SATIR = ILK GO TUS.
+           IF YENI = 1 PERFORM YENI-SERITSIZ SUBTRACT 1 FROM SATIR
+               MOVE 0 TO YENI.
+           MOVE 1 TO KB-SIRA.
+           START KASABLON KEY IS NOT LESS THAN KB-SIRA.
+           READ KASABLON NEXT.
+           MOVE ILK TO SATIR.
+           GO A-LISTE.
+       CTEN-TUSU.
+           IF YENI = 1 GO TUS.
+           IF LIS NOT = SON GO END-TUSU.
+           MOVE 9999 TO KB-SIRA.
+           START KASABLON KEY IS NOT GREATER THAN KB-SIRA.
+           READ KASABLON NEXT.
+           MOVE SON TO SATIR.
+           PERFORM Y-LISTE THRU Y-LISTE-SON.
+           COMPUTE F = SON - ILK.
+           PERFORM F TIMES
+              READ KASABLON NEXT
+           END-PERFORM.
+           PERFORM AKTAR.
+           MOVE SON TO SATIR LIS.
+           GO TUS.
+
+       PGUP-TUSU.
+           IF YENI = 1 AND SATIR = ILK GO TUS.
+           IF YENI = 1 PERFORM YENI-SERITSIZ SUBTRACT 1 FROM SATIR
+               MOVE 0 TO YENI
+            ELSE
+              PERFORM SERITSIZ.
+           COMPUTE SATIR = SATIR - ILK.
+             PERFORM SATIR TIMES
+               READ KASABLON PREVIOUS
+             END-PERFORM.
+           READ KASABLON PREVIOUS AT END
+              READ KASABLON NEXT
+              MOVE ILK TO SATIR
+              PERFORM AKTAR PERFORM SERITLI
+              GO TUS.
+		   IF KB-SIRA = ZEROS
+		      READ KASABLON NEXT
+              MOVE ILK TO SATIR
+              PERFORM AKTAR PERFORM SERITLI
+              GO TUS.
+           MOVE SON TO SATIR.
+       PG-OKU.
+           IF SATIR = ILK GO PG-OKU-SON.
+           READ KASABLON PREVIOUS AT END
+                    READ KASABLON NEXT
+                    GO PG-OKU-SON.
+		   IF KB-SIRA = ZEROS READ KASABLON NEXT
+                    GO PG-OKU-SON.
+           SUBTRACT 1 FROM SATIR.
+           GO PG-OKU.
+       PG-OKU-SON.
+           MOVE ILK TO SATIR.
+           PERFORM A-LISTE THRU A-LISTE-SON.
+           COMPUTE SATIR = LIS - ILK.
+               PERFORM SATIR TIMES
+                   READ KASABLON PREVIOUS
+               END-PERFORM.
+           MOVE ILK TO SATIR.
+           PERFORM AKTAR.
+           GO TUS.
+       PGDN-TUSU.
+           IF YENI = 1 GO TUS.
+           PERFORM SERITSIZ.
+           COMPUTE SATIR = SATIR - LIS.
+           PERFORM SATIR TIMES
+              READ KASABLON NEXT
+           END-PERFORM.
+           READ KASABLON NEXT AT END
+              READ KASABLON PREVIOUS
+              MOVE LIS TO SATIR
+              PERFORM AKTAR PERFORM SERITLI
+              GO TUS.
+		   IF KB-SIRA = ZEROS
+		      READ KASABLON PREVIOUS
+              MOVE LIS TO SATIR
+              PERFORM AKTAR PERFORM SERITLI
+              GO TUS.
+           MOVE ILK TO SATIR.
+           PERFORM AKTAR. PERFORM SERITSIZ.
+           COMPUTE F = SATIR + 1.
+           MOVE F TO SATIR.
+           READ KASABLON NEXT AT END
+             READ KASABLON PREVIOUS MOVE ILK TO SATIR.
+		   IF KB-SIRA = ZEROS
+		     READ KASABLON PREVIOUS MOVE ILK TO SATIR.
+           PERFORM A-LISTE THRU A-LISTE-SON.
+           MOVE LIS TO SATIR.
+           PERFORM AKTAR. PERFORM SERITLI.
+           GO TUS.
+       END-TUSU.
+           IF YENI = 1 GO TUS.
+           PERFORM SERITSIZ.
+           COMPUTE SATIR = SATIR - LIS.
+              PERFORM SATIR TIMES
+                 READ KASABLON NEXT
+              END-PERFORM.
+           MOVE LIS TO SATIR.
+           PERFORM AKTAR. PERFORM SERITLI.
+           GO TUS.
+
+       HOME-TUSU.
+           IF YENI = 1 AND SATIR = ILK GO TUS.
+           IF YENI = 1 PERFORM YENI-SERITSIZ SUBTRACT 1 FROM SATIR
+               MOVE 0 TO YENI
+           ELSE
+              PERFORM SERITSIZ.
+           COMPUTE SATIR = SATIR - ILK.
+               PERFORM SATIR TIMES
+                  READ KASABLON PREVIOUS
+               END-PERFORM.
+           MOVE ILK TO SATIR.
+           PERFORM AKTAR. PERFORM SERITLI.
+           GO TUS.
+       YUKARI-AL.
+           IF YENI = 1 AND SATIR = ILK GO TUS.
+           IF YENI = 1 PERFORM YENI-SERITSIZ SUBTRACT 1 FROM SATIR
+               MOVE 0 TO YENI PERFORM SERITLI GO TUS.
+           READ KASABLON PREVIOUS AT END READ KASABLON NEXT GO TUS.
+		   IF KB-SIRA = ZEROS READ KASABLON NEXT GO TUS.
+           IF SATIR = ILK PERFORM A-LISTE THRU A-LISTE-SON
+                COMPUTE SATIR = LIS - ILK
+                PERFORM SATIR TIMES
+                    READ KASABLON PREVIOUS
+                END-PERFORM
+                MOVE ILK TO SATIR PERFORM AKTAR GO TUS.
+           PERFORM SERITSIZ.
+           SUBTRACT 1 FROM SATIR.
+           PERFORM AKTAR. PERFORM SERITLI.
+           MOVE 0 TO YENI.
+           GO TUS.
+       ASAGI-AL.
+           IF YENI = 1 GO TUS.
+           READ KASABLON NEXT AT END
+		       READ KASABLON PREVIOUS GO ASAGI-YENI-AL.
+		   IF KB-SIRA = ZEROS READ KASABLON PREVIOUS GO ASAGI-YENI-AL.
+           IF SATIR = SON PERFORM Y-LISTE THRU Y-LISTE-SON
+                 COMPUTE F = SON - ILK
+                 PERFORM F TIMES
+                      READ KASABLON NEXT
+               END-PERFORM
+                 MOVE SON TO SATIR PERFORM AKTAR GO TUS.
+           PERFORM SERITSIZ.
+           ADD 1 TO SATIR.
+           PERFORM AKTAR. PERFORM SERITLI.
+           GO TUS.
+	   ASAGI-YENI-AL.
+	       MOVE 1 TO YENI.
+           IF SATIR = SON
+                   SUBTRACT 1 FROM SATIR
+                   PERFORM Y-LISTE THRU Y-LISTE-SON
+                   COMPUTE F = SON - ILK - 1
+                   PERFORM F TIMES
+                      READ KASABLON NEXT
+                   END-PERFORM
+                   MOVE SON TO SATIR PERFORM AKTAR
+                   COMPUTE LIS = SON - 1
+                   PERFORM YENI-SERITLI
+                   GO TUS
+           END-IF.
+           PERFORM SERITSIZ.
+           ADD 1 TO SATIR.
+           PERFORM YENI-SERITLI.
+           GO TUS.
+       Y-LISTE.
+           PERFORM AKTAR.
+           IF SATIR = SON PERFORM SERITLI ELSE PERFORM SERITSIZ.
+           IF SATIR = ILK GO Y-LISTE-SON.
+           READ KASABLON PREVIOUS AT END READ KASABLON NEXT
+                GO Y-LISTE-SON.
+		   IF KB-SIRA = ZEROS READ KASABLON NEXT GO Y-LISTE-SON.
+           SUBTRACT 1 FROM SATIR.
+           GO Y-LISTE.
+       Y-LISTE-SON.
+       AKTAR.
+           MOVE KB-SIRA TO B-SIRA.
+           MOVE KB-HESAPNO TO B-HESAPNO.
+           MOVE KB-ACIKLAMA TO B-ACIKLAMA.
+           MOVE KB-GELIR TO B-GELIR.
+           MOVE KB-GIDER TO B-GIDER.
+           MOVE KB-PERIYOT TO B-PERIYOT.
+           MOVE KB-AKTIF TO B-AKTIF.
+       SERITLI.
+           ADD 1 TO X.
+           DISPLAY BILGI LINE SATIR POSITION X
+              CONTROL 'BCOLOR=WHITE, FCOLOR=BLACK' LOW.
+           SUBTRACT 1 FROM X.
+       SERITSIZ.
+           ADD 1 TO X.
+           DISPLAY BILGI LINE SATIR POSITION X
+              CONTROL 'BCOLOR=BLACK, FCOLOR=WHITE'.
+           SUBTRACT 1 FROM X.
+       YENI-SERITLI.
+           MOVE B-SIRA TO KB-SIRA.
+           ADD 1 TO KB-SIRA.
+           MOVE KB-SIRA TO B-SIRA.
+           MOVE B-HESAPNO TO KB-HESAPNO.
+           MOVE B-ACIKLAMA TO KB-ACIKLAMA.
+           MOVE B-GELIR TO KB-GELIR.
+           MOVE B-GIDER TO KB-GIDER.
+           MOVE B-PERIYOT TO KB-PERIYOT.
+           MOVE SPACES TO B-HESAPNO B-ACIKLAMA.
+           MOVE ZEROS TO B-GELIR B-GIDER B-PERIYOT.
+           MOVE SPACES TO B-AKTIF.
+           PERFORM SERITLI.
+           SUBTRACT 1 FROM KB-SIRA.
+           MOVE KB-SIRA TO B-SIRA.
+           MOVE KB-HESAPNO TO B-HESAPNO.
+           MOVE KB-ACIKLAMA TO B-ACIKLAMA.
+           MOVE KB-GELIR TO B-GELIR.
+           MOVE KB-GIDER TO B-GIDER.
+           MOVE KB-PERIYOT TO B-PERIYOT.
+       YENI-SERITSIZ.
+           MOVE B-SIRA TO KB-SIRA.
+           MOVE B-HESAPNO TO KB-HESAPNO.
+           MOVE B-ACIKLAMA TO KB-ACIKLAMA.
+           MOVE B-GELIR TO KB-GELIR.
+           MOVE B-GIDER TO KB-GIDER.
+           MOVE B-PERIYOT TO KB-PERIYOT.
+           MOVE SPACES TO B-HESAPNO B-ACIKLAMA B-AKTIF.
+           MOVE ZEROS TO B-SIRA B-GELIR B-GIDER B-PERIYOT.
+           PERFORM SERITSIZ.
+           MOVE KB-SIRA TO B-SIRA.
+           MOVE KB-HESAPNO TO B-HESAPNO.
+           MOVE KB-ACIKLAMA TO B-ACIKLAMA.
+           MOVE KB-GELIR TO B-GELIR.
+           MOVE KB-GIDER TO B-GIDER.
+           MOVE KB-PERIYOT TO B-PERIYOT.
+       STOP-PROGRAM.
+           MOVE WCB TO NESTED-WCB (1).
+           DISPLAY NESTED-WCB (1)
+              LINE 1 POSITION 1 CONTROL 'WINDOW-REMOVE'.
+           EXIT PROGRAM.
+           STOP RUN.
+       copy fileop.cpy REPLACING ==%T%== BY ==KASABLON==
+                                  "%T%"  BY "KASABLON"
+                                 ==%R%== BY ==KB-KAYIT==.

@@ -10,9 +10,11 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
        copy 'hareket.cpy'.
+       copy 'siparis.cpy'.
        DATA DIVISION.
        FILE SECTION.
        copy 'hareket.cpz'.
+       copy 'siparis.cpz'.
        WORKING-STORAGE SECTION.
        01 EKRAN-DEGIS.
            02 F                     PIC 9999.
@@ -26,6 +28,9 @@
            02 E-YETKILI             PIC X(30).
            02 X                     PIC 9999.
            02 IND-ARA               PIC 9.
+           02 E-ARA                 PIC X(30).
+           02 ARA-BULUNDU           PIC 9.
+           02 ARA-SAYAC             PIC 999.
        01 TEMP-TIP.
            02 T-TIP                 PIC 99.
            02 T-VAL                 PIC X(80).
@@ -39,8 +44,12 @@
            02 B-YETKILI             PIC X(30).
            02 FILLER                PIC X VALUE '�'.
            02 B-TUTAR               PIC ZZZ.ZZZ.ZZZ,ZZ.
-       copy 'status.cpy'.    
-       copy 'win.cpy'.    
+       01 SP-GOSTER.
+           02 SG-TARIH              PIC X(10).
+           02 SG-TUTAR              PIC ZZZ.ZZZ.ZZZ,ZZ.
+       copy 'trim.var'.
+       copy 'status.cpy'.
+       copy 'win.cpy'.
        LINKAGE SECTION.
        77 G-TIP               PIC 99.
        77 G-EVRAKNO           PIC X(15).
@@ -101,9 +110,11 @@
            
            DISPLAY SPACES LINE 37 POSITION 1
              CONTROL 'BCOLOR=BLUE, FCOLOR=WHITE' SIZE 120
-             ' F1 ' LINE 37 POSITION 1 
+             ' F1 ' LINE 37 POSITION 1
              'HESAP ADINA G�RE ARAMA' REVERSE LOW
-             ' F2 ' 'YETK�L�YE G�RE ARAMA' REVERSE LOW.
+             ' F2 ' 'YETK�L�YE G�RE ARAMA' REVERSE LOW
+             ' F3 ' 'T�M ALANLARDA ARA' REVERSE LOW
+             ' F4 ' 'KAYNAK EVRAKA G�T' REVERSE LOW.
              
        GIRIS.    
            MOVE 1 TO IND-ARA.
@@ -174,6 +185,8 @@
            IF F = 83 GO CTEN-TUSU.
            IF F = 1 GO HESAPADI-ARAMA.
            IF F = 2 GO YETKILI-ARAMA.
+           IF F = 3 GO GENEL-ARAMA.
+           IF F = 4 GO KAYNAK-EVRAKA-GIT.
            GO TUS.
        HESAPADI-ARAMA.
            ACCEPT E-HESAPADI LINE 33 POSITION 36
@@ -213,7 +226,101 @@
              CLOSE HAREKET-INDEX HAREKET-DETAY HAREKET-SICIL
              GO GIRIS.
            MOVE ILK TO SATIR.
-           GO A-LISTE.       
+           GO A-LISTE.
+       GENEL-ARAMA.
+           ACCEPT E-ARA LINE 33 POSITION 98
+            PROMPT '.' UPDATE NO BEEP
+                CONTROL 'BCOLOR=BLACK, FCOLOR=WHITE'.
+           ACCEPT F FROM ESCAPE KEY.
+           DISPLAY ALL '�' LINE 33 POSITION 98 SIZE 20.
+           IF F = 27 GO TUS.
+           MOVE E-ARA TO TRIM-VALUE.
+           PERFORM TRIM-BLOCK.
+           IF TRIM-SIZE = 0 GO TUS.
+           MOVE 0 TO ARA-BULUNDU.
+           MOVE G-TIP TO HS-TIP.
+           MOVE LOW-VALUES TO HS-EVRAKNO.
+           START HAREKET-SICIL KEY IS NOT LESS THAN HS-KEY
+             INVALID KEY GO TUS.
+       GENEL-ARAMA-OKU.
+           READ HAREKET-SICIL NEXT AT END GO GENEL-ARAMA-SON.
+           IF HS-TIP NOT = G-TIP GO GENEL-ARAMA-SON.
+           PERFORM GENEL-ARAMA-KONTROL.
+           IF ARA-BULUNDU = 1 GO GENEL-ARAMA-SON.
+           GO GENEL-ARAMA-OKU.
+       GENEL-ARAMA-SON.
+           IF ARA-BULUNDU NOT = 1 GO TUS.
+           MOVE G-TIP TO T-TIP.
+           MOVE HS-EVRAKNO TO T-VAL.
+           MOVE HS-EVRAKNO TO HIDX-EVRAKNO(3:).
+           MOVE HS-TIP TO HIDX-EVRAKNO(1:2).
+           START HAREKET-INDEX KEY IS NOT LESS THAN HIDX-EVRAKNO
+             INVALID KEY GO TUS.
+           READ HAREKET-INDEX NEXT.
+           MOVE 1 TO IND-ARA.
+           MOVE ILK TO SATIR.
+           GO A-LISTE.
+       GENEL-ARAMA-KONTROL.
+           MOVE 0 TO ARA-SAYAC.
+           INSPECT HS-EVRAKNO TALLYING ARA-SAYAC
+             FOR ALL E-ARA(1:TRIM-SIZE).
+           IF ARA-SAYAC > 0 MOVE 1 TO ARA-BULUNDU.
+           IF ARA-BULUNDU = 0
+              MOVE 0 TO ARA-SAYAC
+              INSPECT HS-HESAPADI TALLYING ARA-SAYAC
+                FOR ALL E-ARA(1:TRIM-SIZE)
+              IF ARA-SAYAC > 0 MOVE 1 TO ARA-BULUNDU
+           END-IF.
+           IF ARA-BULUNDU = 0
+              MOVE 0 TO ARA-SAYAC
+              INSPECT HS-YETKILI TALLYING ARA-SAYAC
+                FOR ALL E-ARA(1:TRIM-SIZE)
+              IF ARA-SAYAC > 0 MOVE 1 TO ARA-BULUNDU
+           END-IF.
+       KAYNAK-EVRAKA-GIT.
+           IF HS-SIPARISNO NOT = SPACES GO SIPARIS-GOSTER.
+           IF HS-BEVRAKNO = SPACES GO TUS.
+           MOVE HS-BAGTIPI TO G-TIP.
+           MOVE HS-BEVRAKNO TO HIDX-EVRAKNO(3:).
+           MOVE HS-BAGTIPI TO HIDX-EVRAKNO(1:2).
+           START HAREKET-INDEX KEY IS NOT LESS THAN HIDX-EVRAKNO
+             INVALID KEY GO TUS.
+           READ HAREKET-INDEX NEXT.
+           MOVE 1 TO IND-ARA.
+           MOVE ILK TO SATIR.
+           GO A-LISTE.
+       SIPARIS-GOSTER.
+           OPEN INPUT SIPARIS.
+           MOVE HS-SIPARISNO TO SIP-EVRAKNO.
+           READ SIPARIS INVALID KEY INITIALIZE SIP-KAYIT.
+           CLOSE SIPARIS.
+           STRING SIP-GUN '/' SIP-AY '/' SIP-YIL
+                DELIMITED BY SIZE INTO SG-TARIH.
+           MOVE SIP-TUTAR TO SG-TUTAR.
+           MOVE WCB TO NESTED-WCB (2).
+           DISPLAY NESTED-WCB (2)
+              LINE 1 POSITION 1 CONTROL 'WINDOW-CREATE'.
+           CALL 'GOLGE' USING 0015 0030 0022 0090.
+           CANCEL 'GOLGE'.
+           DISPLAY 'KAYNAK SIPARIS' LINE 16 POSITION 35
+                CONTROL 'BCOLOR=BLACK, FCOLOR=WHITE'.
+           DISPLAY 'SIPARIS NO :' LINE 18 POSITION 32
+                CONTROL 'BCOLOR=BLACK, FCOLOR=WHITE'
+                SIP-EVRAKNO
+                'TARIH      :' LINE 19 POSITION 32
+                SG-TARIH
+                'HESAP ADI  :' LINE 20 POSITION 32
+                SIP-HESAPADI(1:30)
+                'TUTAR      :' LINE 21 POSITION 32
+                SG-TUTAR.
+           MOVE ' ' TO DUR.
+           ACCEPT DUR LINE 37 POSITION 1 UPDATE NO BEEP
+            CONTROL 'BCOLOR=BLUE, FCOLOR=WHITE'.
+           ACCEPT F FROM ESCAPE KEY.
+           MOVE WCB TO NESTED-WCB (2).
+           DISPLAY NESTED-WCB (2)
+              LINE 1 POSITION 1 CONTROL 'WINDOW-REMOVE'.
+           GO TUS.
        CTHO-TUSU.
            EVALUATE IND-ARA
            WHEN 1 MOVE G-TIP TO T-TIP
@@ -427,6 +534,7 @@
            DISPLAY BILGI LINE SATIR POSITION X
                 CONTROL 'BCOLOR=BLACK, FCOLOR=WHITE'.
            SUBTRACT 1 FROM X.
+       copy 'trim.per'.
        STOP-PROGRAM.
            MOVE WCB TO NESTED-WCB (1).
            DISPLAY NESTED-WCB (1)

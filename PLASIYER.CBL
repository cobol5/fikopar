@@ -5,6 +5,8 @@
        CONFIGURATION SECTION.
        SOURCE-COMPUTER. RMCOBOL.
        OBJECT-COMPUTER. RMCOBOL.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
        copy 'plasiyer.cpy'.
@@ -23,10 +25,13 @@
            02 SON                   PIC 9999 VALUE 22.
            02 X                     PIC 9999 VALUE 37.
            02 E-ADI            PIC X(40).
+           02 E-KOM             PIC 9(3)V99.
        01 BILGI.
            02 B-KOD                   PIC ZZZZ.
            02 FILLER                  PIC X VALUE '�'.
            02 B-ADI              PIC X(40).
+           02 FILLER                  PIC X VALUE '�'.
+           02 B-KOM                   PIC ZZ9,99.
        copy 'status.cpy'.   
        copy 'win.cpy'.
 	   copy 'fileop.var'.
@@ -38,18 +43,22 @@
            02 LINE 5 COLUMN X BACKGROUND BLACK FOREGROUND WHITE
               '�' HIGHLIGHT. 02 PIC X(4) FROM ALL '�' HIGHLIGHT.
            02 '�' HIGHLIGHT. 02 PIC X(40) FROM ALL '�' HIGHLIGHT.
+           02 '�' HIGHLIGHT. 02 PIC X(7) FROM ALL '�' HIGHLIGHT.
            02 '�' HIGHLIGHT.
            02 LINE 6 COLUMN X BACKGROUND BLACK FOREGROUND WHITE
               '�' HIGHLIGHT. 02 PIC X(4) FROM 'K.NO' HIGHLIGHT.
            02 '�' HIGHLIGHT. 02 PIC X(40) FROM 'PLAS�YER' HIGHLIGHT.
+           02 '�' HIGHLIGHT. 02 PIC X(7) FROM 'KOM.%' HIGHLIGHT.
            02 '�' HIGHLIGHT.
            02 LINE 7 COLUMN X BACKGROUND BLACK FOREGROUND WHITE
               '�' HIGHLIGHT. 02 PIC X(4) FROM ALL '�' HIGHLIGHT.
            02 '�' HIGHLIGHT. 02 PIC X(40) FROM ALL '�' HIGHLIGHT.
+           02 '�' HIGHLIGHT. 02 PIC X(7) FROM ALL '�' HIGHLIGHT.
            02 '�' HIGHLIGHT.
            02 LINE 23 COLUMN X BACKGROUND BLACK FOREGROUND WHITE
               '�' HIGHLIGHT. 02 PIC X(4) FROM ALL '�' HIGHLIGHT.
            02 '�' HIGHLIGHT. 02 PIC X(40) FROM ALL '�' HIGHLIGHT.
+           02 '�' HIGHLIGHT. 02 PIC X(7) FROM ALL '�' HIGHLIGHT.
            02 '�' HIGHLIGHT.
              
        PROCEDURE DIVISION USING SEC G-KOD.
@@ -61,6 +70,7 @@
            DISPLAY '�' LINE CIZ POSITION X
                  CONTROL 'BCOLOR=BLACK, FCOLOR=WHITE'
                 SPACES SIZE 4 '�' SPACES SIZE 40 '�'
+                SPACES SIZE 7 '�'
            END-PERFORM.
            DISPLAY SCR.
            CALL 'GOLGE' USING 0005 X 0023 0083.
@@ -93,6 +103,7 @@
                  DISPLAY '�' LINE CIZ POSITION X
                    CONTROL 'BCOLOR=BLACK, FCOLOR=WHITE'
                    SPACES SIZE 4 '�' SPACES SIZE 40 '�'
+                   SPACES SIZE 7 '�'
              END-PERFORM SUBTRACT 1 FROM SATIR.
        ILK-SERIT.
            MOVE ILK TO SATIR.
@@ -115,8 +126,7 @@
            IF F = 58 AND SEC = 1 AND YENI = 0
                 MOVE PL-NO TO G-KOD CLOSE PLASIYER 
                 GO STOP-PROGRAM.
-           IF F = 13 AND YENI = 1 GO YENI-PLASIYER.
-           IF F = 13 AND YENI = 0 GO YENI-PLASIYER.
+           IF F = 13 GO TUS-KOM.
            IF F = 54 GO HOME-TUSU.
            IF F = 82 GO END-TUSU.
            IF F = 68 GO PGDN-TUSU.
@@ -125,8 +135,18 @@
            IF F = 83 GO CTEN-TUSU.
            IF F = 10 AND YENI = 0 GO DELETE-KOD.
            GO TUS.
+       TUS-KOM.
+           IF YENI = 1 MOVE ZEROS TO E-KOM
+               ELSE MOVE PL-KOMISYON TO E-KOM
+           END-IF.
+           ACCEPT E-KOM LINE SATIR POSITION 84 UPDATE NO BEEP
+            CONTROL 'BCOLOR=WHITE, FCOLOR=BLACK' LOW.
+           ACCEPT F FROM ESCAPE KEY.
+           IF F = 27 CLOSE PLASIYER MOVE ZEROS TO G-KOD GO STOP-PROGRAM.
+           GO YENI-PLASIYER.
        YENI-PLASIYER.
            CLOSE PLASIYER. OPEN I-O PLASIYER.
+           MOVE E-KOM TO PL-KOMISYON.
            IF YENI = 1
                MOVE E-ADI TO PL-ADI
                MOVE 1 TO PL-NO
@@ -337,6 +357,7 @@
        AKTAR.
            MOVE PL-NO TO B-KOD.
            MOVE PL-ADI TO B-ADI.
+           MOVE PL-KOMISYON TO B-KOM.
        SERITLI.
            ADD 1 TO X.
            DISPLAY BILGI LINE SATIR POSITION X
@@ -353,18 +374,24 @@
            MOVE PL-NO TO B-KOD.
            MOVE B-ADI TO PL-ADI.
            MOVE SPACES TO B-ADI.
+           MOVE B-KOM TO PL-KOMISYON.
+           MOVE ZEROS TO B-KOM.
            PERFORM SERITLI.
            SUBTRACT 1 FROM PL-NO.
            MOVE PL-NO TO B-KOD.
            MOVE PL-ADI TO B-ADI.
+           MOVE PL-KOMISYON TO B-KOM.
        YENI-SERITSIZ.
            MOVE B-KOD TO PL-NO.
            MOVE B-ADI TO PL-ADI.
+           MOVE B-KOM TO PL-KOMISYON.
            MOVE SPACES TO B-ADI.
-           MOVE ZEROS TO B-KOD
+           MOVE ZEROS TO B-KOD.
+           MOVE ZEROS TO B-KOM.
            PERFORM SERITSIZ.
            MOVE PL-NO TO B-KOD.
            MOVE PL-ADI TO B-ADI.
+           MOVE PL-KOMISYON TO B-KOM.
        STOP-PROGRAM.
            MOVE WCB TO NESTED-WCB (1).
            DISPLAY NESTED-WCB (1)

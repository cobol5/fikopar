@@ -0,0 +1,5 @@
+           SELECT ODEME ASSIGN TO DISK, 'DATA\ODEME.DAT'
+               ORGANIZATION INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS OD-NO
+               FILE STATUS IS ST-ODEME.

@@ -24,6 +24,14 @@
            02 X                     PIC 9999 VALUE 22.
            02 E-ACIKLAMA            PIC X(40).
            02 E-HESAPNO             PIC X(15).
+           02 E-BASTARIH.
+               03 E-BAGUN            PIC 99.
+               03 E-BAAY             PIC 99.
+               03 E-BAYIL            PIC 9999.
+           02 E-BITTARIH.
+               03 E-BTGUN            PIC 99.
+               03 E-BTAY             PIC 99.
+               03 E-BTYIL            PIC 9999.
        01 BILGI.
            02 B-KOD                   PIC ZZZZ.
            02 FILLER                  PIC X VALUE '�'.
@@ -58,7 +66,24 @@
            02 '�' HIGHLIGHT. 02 PIC X(40) FROM ALL '�' HIGHLIGHT.
            02 '�' HIGHLIGHT. 02 PIC X(15) FROM ALL '�' HIGHLIGHT.
            02 '�' HIGHLIGHT.
-             
+       01 SCR-KAMPANYA-TARIH.
+           02 LINE 25 COLUMN 22 BACKGROUND BLACK FOREGROUND WHITE
+              PIC X(28) FROM 'GECERLILIK BAS(GG/AA/YYYY):'.
+           02 LINE 25 COLUMN 51 BACKGROUND WHITE FOREGROUND BLACK
+              PIC 99 USING E-BAGUN HIGHLIGHT AUTO.
+           02 LINE 25 COLUMN 54 BACKGROUND WHITE FOREGROUND BLACK
+              PIC 99 USING E-BAAY HIGHLIGHT AUTO.
+           02 LINE 25 COLUMN 57 BACKGROUND WHITE FOREGROUND BLACK
+              PIC 9999 USING E-BAYIL HIGHLIGHT AUTO.
+           02 LINE 26 COLUMN 22 BACKGROUND BLACK FOREGROUND WHITE
+              PIC X(28) FROM 'GECERLILIK BIT(GG/AA/YYYY):'.
+           02 LINE 26 COLUMN 51 BACKGROUND WHITE FOREGROUND BLACK
+              PIC 99 USING E-BTGUN HIGHLIGHT AUTO.
+           02 LINE 26 COLUMN 54 BACKGROUND WHITE FOREGROUND BLACK
+              PIC 99 USING E-BTAY HIGHLIGHT AUTO.
+           02 LINE 26 COLUMN 57 BACKGROUND WHITE FOREGROUND BLACK
+              PIC 9999 USING E-BTYIL HIGHLIGHT AUTO.
+
        PROCEDURE DIVISION USING SEC G-KOD.
        START-PROGRAM.
            MOVE WCB TO NESTED-WCB (1).
@@ -109,8 +134,15 @@
            PERFORM AKTAR.
        TUS.
            IF YENI = 1 MOVE SPACES TO E-ACIKLAMA E-HESAPNO
-               ELSE MOVE KT-ACIKLAMA TO E-ACIKLAMA 
+                       MOVE ZEROS TO E-BASTARIH E-BITTARIH
+               ELSE MOVE KT-ACIKLAMA TO E-ACIKLAMA
                     MOVE KT-HESAPNO TO E-HESAPNO
+                    MOVE KT-BAGUN TO E-BAGUN
+                    MOVE KT-BAAY TO E-BAAY
+                    MOVE KT-BAYIL TO E-BAYIL
+                    MOVE KT-BTGUN TO E-BTGUN
+                    MOVE KT-BTAY TO E-BTAY
+                    MOVE KT-BTYIL TO E-BTYIL
            END-IF.
            ADD 6 TO X.
            ACCEPT E-ACIKLAMA LINE SATIR POSITION X UPDATE NO BEEP
@@ -142,15 +174,28 @@
            IF F = 27 OR F = 52 GO TUS.
            IF F = 1 CALL 'SICPEN' USING E-HESAPNO
                     CANCEL 'SICPEN' GO HESAPNO-AL.
+           PERFORM KAMPANYA-TARIH-AL THRU KAMPANYA-TARIH-AL-SON.
            CLOSE KATLOG. OPEN I-O KATLOG.
            IF YENI = 1
                MOVE E-HESAPNO TO KT-HESAPNO
                MOVE E-ACIKLAMA TO KT-ACIKLAMA
+               MOVE E-BAGUN TO KT-BAGUN
+               MOVE E-BAAY TO KT-BAAY
+               MOVE E-BAYIL TO KT-BAYIL
+               MOVE E-BTGUN TO KT-BTGUN
+               MOVE E-BTAY TO KT-BTAY
+               MOVE E-BTYIL TO KT-BTYIL
                MOVE 1 TO KT-KATNO
                PERFORM YENI-YAZ
            ELSE
                MOVE E-HESAPNO TO KT-HESAPNO
                MOVE E-ACIKLAMA TO KT-ACIKLAMA
+               MOVE E-BAGUN TO KT-BAGUN
+               MOVE E-BAAY TO KT-BAAY
+               MOVE E-BAYIL TO KT-BAYIL
+               MOVE E-BTGUN TO KT-BTGUN
+               MOVE E-BTAY TO KT-BTAY
+               MOVE E-BTYIL TO KT-BTYIL
                PERFORM REWRITE-KATLOG
            END-IF.
            CLOSE KATLOG. OPEN INPUT KATLOG.
@@ -162,9 +207,20 @@
 	       PERFORM WRITE-KATLOG.
 		   IF WVAR = 0 ADD 1 TO KT-KATNO GO YENI-YAZ.
            
-       YENI-KATLOG-SON. 
-            
-        
+       YENI-KATLOG-SON.
+
+       KAMPANYA-TARIH-AL.
+           IF E-HESAPNO NOT = 'KAMPANYA'
+                MOVE ZEROS TO E-BASTARIH E-BITTARIH
+                GO KAMPANYA-TARIH-AL-SON.
+           DISPLAY SCR-KAMPANYA-TARIH.
+           ACCEPT SCR-KAMPANYA-TARIH.
+           DISPLAY SPACES LINE 25 POSITION 22 SIZE 61
+              CONTROL 'BCOLOR=BLUE, FCOLOR=WHITE'.
+           DISPLAY SPACES LINE 26 POSITION 22 SIZE 61
+              CONTROL 'BCOLOR=BLUE, FCOLOR=WHITE'.
+       KAMPANYA-TARIH-AL-SON.
+
        DELETE-KOD.
            CLOSE KATLOG. OPEN I-O KATLOG.
            READ KATLOG.

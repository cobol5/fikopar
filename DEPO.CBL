@@ -25,12 +25,15 @@
            02 E-ADI            PIC X(30).
            02 E-KDV                 PIC 9(4)V9999.
            02 Z-KDV             PIC Z,ZZZ.ZZZZ.
+           02 E-LOKASYON             PIC X(10).
        01 BILGI.
            02 B-KOD                   PIC ZZZZ.
            02 FILLER                  PIC X VALUE '�'.
            02 B-ADI                   PIC X(30).
            02 FILLER                  PIC X VALUE '�'.
            02 B-KDV                   PIC Z,ZZZ.ZZZZ.
+           02 FILLER                  PIC X VALUE '�'.
+           02 B-LOKASYON               PIC X(10).
        
        copy 'status.cpy'.
        copy 'win.cpy'.
@@ -41,21 +44,25 @@
               '�' HIGHLIGHT. 02 PIC X(4) FROM ALL '�' HIGHLIGHT.
            02 '�' HIGHLIGHT. 02 PIC X(30) FROM ALL '�' HIGHLIGHT.
            02 '�' HIGHLIGHT. 02 PIC X(10) FROM ALL '�' HIGHLIGHT.
+           02 '�' HIGHLIGHT. 02 PIC X(10) FROM ALL '�' HIGHLIGHT.
            02 '�' HIGHLIGHT.
            02 LINE 6 COLUMN X BACKGROUND BLACK FOREGROUND WHITE
               '�' HIGHLIGHT. 02 PIC X(4) FROM 'D.NO' HIGHLIGHT.
            02 '�' HIGHLIGHT. 02 PIC X(30) FROM 'DEPO ADI' HIGHLIGHT.
            02 '�' HIGHLIGHT. 02 PIC X(10) FROM 'K%' HIGHLIGHT.
+           02 '�' HIGHLIGHT. 02 PIC X(10) FROM 'LOKASYON' HIGHLIGHT.
            02 '�' HIGHLIGHT.
            02 LINE 7 COLUMN X BACKGROUND BLACK FOREGROUND WHITE
               '�' HIGHLIGHT. 02 PIC X(4) FROM ALL '�' HIGHLIGHT.
            02 '�' HIGHLIGHT. 02 PIC X(30) FROM ALL '�' HIGHLIGHT.
            02 '�' HIGHLIGHT. 02 PIC X(10) FROM ALL '�' HIGHLIGHT.
+           02 '�' HIGHLIGHT. 02 PIC X(10) FROM ALL '�' HIGHLIGHT.
            02 '�' HIGHLIGHT.
            02 LINE 23 COLUMN X BACKGROUND BLACK FOREGROUND WHITE
               '�' HIGHLIGHT. 02 PIC X(4) FROM ALL '�' HIGHLIGHT.
            02 '�' HIGHLIGHT. 02 PIC X(30) FROM ALL '�' HIGHLIGHT.
            02 '�' HIGHLIGHT. 02 PIC X(10) FROM ALL '�' HIGHLIGHT.
+           02 '�' HIGHLIGHT. 02 PIC X(10) FROM ALL '�' HIGHLIGHT.
            02 '�' HIGHLIGHT.
              
        PROCEDURE DIVISION.
@@ -66,8 +73,8 @@
            PERFORM VARYING CIZ FROM ILK BY 1 UNTIL CIZ > SON
            DISPLAY '�' LINE CIZ POSITION X
                  CONTROL 'BCOLOR=BLACK, FCOLOR=WHITE'
-                SPACES SIZE 4 '�' SPACES SIZE 30 '�' 
-                SPACES SIZE 10 '�'
+                SPACES SIZE 4 '�' SPACES SIZE 30 '�'
+                SPACES SIZE 10 '�' SPACES SIZE 10 '�'
            END-PERFORM.
            DISPLAY SCR.
            COMPUTE CIZ = X + LENGTH OF BILGI + 1.
@@ -99,8 +106,8 @@
              PERFORM VARYING CIZ FROM SATIR BY 1 UNTIL CIZ > SON
                  DISPLAY '�' LINE CIZ POSITION X
                    CONTROL 'BCOLOR=BLACK, FCOLOR=WHITE'
-                   SPACES SIZE 4 '�' SPACES SIZE 30 '�' 
-                   SPACES SIZE 10 '�'
+                   SPACES SIZE 4 '�' SPACES SIZE 30 '�'
+                   SPACES SIZE 10 '�' SPACES SIZE 10 '�'
              END-PERFORM SUBTRACT 1 FROM SATIR.
        ILK-SERIT.
            MOVE ILK TO SATIR.
@@ -111,7 +118,9 @@
            PERFORM AKTAR.
        TUS.
            IF YENI = 1 MOVE SPACES TO E-ADI MOVE ZEROS TO E-KDV
+               MOVE SPACES TO E-LOKASYON
                ELSE MOVE DP-ADI TO E-ADI MOVE DP-KDV TO E-KDV
+               MOVE DP-LOKASYON TO E-LOKASYON
            END-IF.
            ADD 6 TO X.
            ACCEPT E-ADI LINE SATIR POSITION X UPDATE NO BEEP
@@ -142,17 +151,25 @@
            DISPLAY Z-KDV LINE SATIR POSITION X
             CONTROL 'BCOLOR=WHITE, FCOLOR=BLACK' LOW.
            SUBTRACT 37 FROM X.
-           
+
+           IF F = 27 OR F = 52 GO TUS.
+           ADD 48 TO X.
+           ACCEPT E-LOKASYON LINE SATIR POSITION X UPDATE NO BEEP
+            CONTROL 'BCOLOR=WHITE, FCOLOR=BLACK' LOW.
+           ACCEPT F FROM ESCAPE KEY.
+           SUBTRACT 48 FROM X.
            IF F = 27 OR F = 52 GO TUS.
            CLOSE DEPO. OPEN I-O DEPO.
            IF YENI = 1
                MOVE E-ADI TO DP-ADI
                MOVE E-KDV TO DP-KDV
+               MOVE E-LOKASYON TO DP-LOKASYON
                MOVE 1 TO DP-NO
                PERFORM YENI-YAZ
            ELSE
                MOVE E-ADI TO DP-ADI
                MOVE E-KDV TO DP-KDV
+               MOVE E-LOKASYON TO DP-LOKASYON
                PERFORM REWRITE-DEPO
            END-IF.
            CLOSE DEPO. OPEN INPUT DEPO.
@@ -358,6 +375,7 @@
            MOVE DP-NO TO B-KOD.
            MOVE DP-ADI TO B-ADI.
            MOVE DP-KDV TO B-KDV.
+           MOVE DP-LOKASYON TO B-LOKASYON.
        SERITLI.
            ADD 1 TO X.
            DISPLAY BILGI LINE SATIR POSITION X
@@ -374,23 +392,27 @@
            MOVE DP-NO TO B-KOD.
            MOVE B-ADI TO DP-ADI.
            MOVE B-KDV TO DP-KDV.
-           MOVE SPACES TO B-ADI.
+           MOVE B-LOKASYON TO DP-LOKASYON.
+           MOVE SPACES TO B-ADI B-LOKASYON.
            MOVE ZEROS TO B-KDV.
            PERFORM SERITLI.
            SUBTRACT 1 FROM DP-NO.
            MOVE DP-NO TO B-KOD.
            MOVE DP-ADI TO B-ADI.
            MOVE DP-KDV TO B-KDV.
+           MOVE DP-LOKASYON TO B-LOKASYON.
        YENI-SERITSIZ.
            MOVE B-KOD TO DP-NO.
            MOVE B-ADI TO DP-ADI.
            MOVE B-KDV TO DP-KDV.
-           MOVE SPACES TO B-ADI.
+           MOVE B-LOKASYON TO DP-LOKASYON.
+           MOVE SPACES TO B-ADI B-LOKASYON.
            MOVE ZEROS TO B-KOD B-KDV.
            PERFORM SERITSIZ.
            MOVE DP-NO TO B-KOD.
            MOVE DP-ADI TO B-ADI.
            MOVE DP-KDV TO B-KDV.
+           MOVE DP-LOKASYON TO B-LOKASYON.
        STOP-PROGRAM.
            MOVE WCB TO NESTED-WCB (1).
            DISPLAY NESTED-WCB (1)

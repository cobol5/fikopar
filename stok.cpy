@@ -0,0 +1,10 @@
+           SELECT STOK ASSIGN TO DISK, 'DATA\STOK.DAT'
+               ORGANIZATION INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ST-KEY
+               ALTERNATE RECORD KEY IS ST-PRCNO WITH DUPLICATES
+               ALTERNATE RECORD KEY IS ST-OEMNO WITH DUPLICATES
+               ALTERNATE RECORD KEY IS ST-TIPI WITH DUPLICATES
+               ALTERNATE RECORD KEY IS ST-CINSI WITH DUPLICATES
+               ALTERNATE RECORD KEY IS ST-BARKOD WITH DUPLICATES
+               FILE STATUS IS ST-STOK.

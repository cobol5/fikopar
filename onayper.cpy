@@ -0,0 +1,10 @@
+       ONAY-AL.
+           MOVE 'H' TO E-ONAY.
+           DISPLAY SCR-ONAY.
+           ACCEPT SCR-ONAY-CVP.
+       ONAY-AL-SON.
+       END-ONAY-AL.
+       WARN-MESSAGE.
+           DISPLAY SCR-MESSAGE.
+           ACCEPT SCR-ONAY-CVP.
+       END-WARN-MESSAGE.

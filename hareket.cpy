@@ -0,0 +1,18 @@
+           SELECT HAREKET-SICIL ASSIGN TO DISK, 'DATA\HAREKET.DAT'
+               ORGANIZATION INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS HS-KEY
+               FILE STATUS IS ST-HAREKET-SICIL.
+           SELECT HAREKET-DETAY ASSIGN TO DISK, 'DATA\HARDETAY.DAT'
+               ORGANIZATION INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS HD-KEY
+               ALTERNATE RECORD KEY IS HD-KATKEY WITH DUPLICATES
+               FILE STATUS IS ST-HAREKET-DETAY.
+           SELECT HAREKET-INDEX ASSIGN TO DISK, 'DATA\HARINDEX.DAT'
+               ORGANIZATION INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS HIDX-EVRAKNO
+               ALTERNATE RECORD KEY IS HIDX-HESAPADI WITH DUPLICATES
+               ALTERNATE RECORD KEY IS HIDX-YETKILI WITH DUPLICATES
+               FILE STATUS IS ST-HAREKET-INDEX.

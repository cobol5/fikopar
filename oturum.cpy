@@ -0,0 +1,5 @@
+           SELECT OTURUM ASSIGN TO DISK, 'DATA\OTURUM.DAT'
+               ORGANIZATION INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS OT-KEY
+               FILE STATUS IS ST-OTURUM.

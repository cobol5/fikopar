@@ -0,0 +1,3 @@
+       01 ONAY-VARIABLES.
+           02 ONAY-MESSAGE          PIC X(51).
+           02 E-ONAY                PIC X.

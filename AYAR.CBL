@@ -7,14 +7,16 @@
        OBJECT-COMPUTER. RMCOBOL.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-       copy 'AYAR.cpy'.
+       copy 'ayar.cpy'.
        copy 'depo.cpy'.
        copy 'tip.cpy'.
+       copy 'hareket.cpy'.
        DATA DIVISION.
        FILE SECTION.
-       copy 'AYAR.cpz'.
+       copy 'ayar.cpz'.
        copy 'depo.cpz'.
        copy 'tip.cpz'.
+       copy 'hareket.cpz'.
        WORKING-STORAGE SECTION.
        01 EKRAN-DEGIS.
            02 SATIR                 PIC 9999.
@@ -37,6 +39,22 @@
            02 E-EVRAKFORMAT         PIC X(30).
            02 E-YAZDOS              PIC X(12).
            02 E-YAZPORT             PIC X(12).
+           02 E-CIKTITIPI           PIC X(10).
+
+           02 ND-TIP                PIC 99.
+           02 ND-SATIR              PIC 99.
+           02 ND-ILK                PIC 9.
+           02 ND-BULUNDU            PIC 9.
+           02 ND-ONCEKI             PIC 9(10).
+           02 ND-EKSIK              PIC 9(10).
+           02 ND-ONCEKI-D           PIC Z(9)9.
+           02 ND-SIRA-D             PIC Z(9)9.
+           02 ND-EKSIK-D            PIC Z(9)9.
+           02 ND-EVRAKNO            PIC X(15).
+           02 ND-SAYI               PIC 9(10).
+           02 ND-BAS                PIC 99.
+           02 ND-UZUNLUK            PIC 99.
+           02 ND-I                  PIC 99.
        01 BILGI.
            02 B-ACIKLAMA              PIC X(20).
            02 FILLER                  PIC X VALUE '�'.
@@ -51,10 +69,13 @@
            02 B-YAZDOS                PIC X(12).
            02 FILLER                  PIC X VALUE '�'.
            02 B-YAZPORT               PIC X(12).
-           
+           02 FILLER                  PIC X VALUE '�'.
+           02 B-CIKTITIPI             PIC X(10).
+
        copy 'status.cpy'.
        copy 'win.cpy'.
 	   copy 'fileop.var'.
+       copy 'numara.var'.
        LINKAGE SECTION.
        77 G-TIP             PIC 99.
        SCREEN SECTION.
@@ -67,6 +88,7 @@
            02 '�' HIGHLIGHT. 02 PIC X(30) FROM ALL '�' HIGHLIGHT.
            02 '�' HIGHLIGHT. 02 PIC X(12) FROM ALL '�' HIGHLIGHT.
            02 '�' HIGHLIGHT. 02 PIC X(12) FROM ALL '�' HIGHLIGHT.
+           02 '�' HIGHLIGHT. 02 PIC X(10) FROM ALL '�' HIGHLIGHT.
            02 '�' HIGHLIGHT.
            02 LINE 6 COLUMN 1 BACKGROUND BLACK FOREGROUND WHITE
               '�' HIGHLIGHT. 02 PIC X(20) FROM ' A�IKLAMA' HIGHLIGHT.
@@ -78,6 +100,8 @@
            02 '�' HIGHLIGHT. 02 PIC X(12) FROM ' FOR.DOSYA' HIGHLIGHT.
            02 '�' HIGHLIGHT. 02 PIC X(12) FROM ' PORT ' HIGHLIGHT.
            02 '�' HIGHLIGHT.
+           02 PIC X(10) FROM '�IKTI T�P�' HIGHLIGHT.
+           02 '�' HIGHLIGHT.
            02 LINE 7 COLUMN 1 BACKGROUND BLACK FOREGROUND WHITE
               '�' HIGHLIGHT. 02 PIC X(20) FROM ALL '�' HIGHLIGHT.
            02 '�' HIGHLIGHT. 02 PIC X(14) FROM ALL '�' HIGHLIGHT.
@@ -86,6 +110,7 @@
            02 '�' HIGHLIGHT. 02 PIC X(30) FROM ALL '�' HIGHLIGHT.
            02 '�' HIGHLIGHT. 02 PIC X(12) FROM ALL '�' HIGHLIGHT.
            02 '�' HIGHLIGHT. 02 PIC X(12) FROM ALL '�' HIGHLIGHT.
+           02 '�' HIGHLIGHT. 02 PIC X(10) FROM ALL '�' HIGHLIGHT.
            02 '�' HIGHLIGHT.
            02 LINE 23 COLUMN 1 BACKGROUND BLACK FOREGROUND WHITE
               '�' HIGHLIGHT. 02 PIC X(20) FROM ALL '�' HIGHLIGHT.
@@ -95,8 +120,9 @@
            02 '�' HIGHLIGHT. 02 PIC X(30) FROM ALL '�' HIGHLIGHT.
            02 '�' HIGHLIGHT. 02 PIC X(12) FROM ALL '�' HIGHLIGHT.
            02 '�' HIGHLIGHT. 02 PIC X(12) FROM ALL '�' HIGHLIGHT.
+           02 '�' HIGHLIGHT. 02 PIC X(10) FROM ALL '�' HIGHLIGHT.
            02 '�' HIGHLIGHT.
-       
+
        PROCEDURE DIVISION USING G-TIP.
        START-PROGRAM.
            MOVE WCB TO NESTED-WCB (1).
@@ -110,7 +136,9 @@
            CANCEL 'GOLGE'.
            DISPLAY SPACES LINE 37 POSITION 1
              CONTROL 'BCOLOR=BLUE, FCOLOR=WHITE' SIZE 120
-               ' F10 ' LINE 37 POSITION 1 'S�L' REVERSE LOW.
+               ' F10 ' LINE 37 POSITION 1 'S�L' REVERSE LOW
+               ' F9 ' LINE 37 POSITION 10 'NUMARA DENET�M�'
+               REVERSE LOW.
            MOVE ILK TO SATIR.
            OPEN INPUT AYAR DTIP DEPO.
 		   MOVE G-TIP TO AY-TIP.
@@ -140,11 +168,11 @@
            READ AYAR NEXT.
            PERFORM AKTAR.
        TUS.
-           IF YENI = 1 
-              MOVE ZEROS TO E-TIP E-DEPONO 
+           IF YENI = 1
+              MOVE ZEROS TO E-TIP E-DEPONO
               MOVE SPACES TO E-ACIKLAMA E-EVRAKNO E-EVRAKFORMAT
-              MOVE SPACES TO E-YAZDOS E-YAZPORT
-           ELSE 
+              MOVE SPACES TO E-YAZDOS E-YAZPORT E-CIKTITIPI
+           ELSE
               MOVE AY-ACIKLAMA TO E-ACIKLAMA
               MOVE AY-DEPONO TO E-DEPONO
               MOVE AY-TIP TO E-TIP
@@ -152,6 +180,7 @@
               MOVE AY-EVRAKFORMAT TO E-EVRAKFORMAT
               MOVE AY-YAZDOS TO E-YAZDOS
               MOVE AY-YAZPORT TO E-YAZPORT
+              MOVE AY-CIKTITIPI TO E-CIKTITIPI
            END-IF.
        ACIKLAMA-AL.
            ACCEPT E-ACIKLAMA LINE SATIR POSITION 2 UPDATE NO BEEP
@@ -169,6 +198,7 @@
            IF F = 81 GO CTHO-TUSU.
            IF F = 83 GO CTEN-TUSU.
            IF F = 10 AND YENI = 0 GO DELETE-KOD.
+           IF F = 9 AND YENI = 0 GO EVRAKNO-DENETIM.
            GO TUS.
        YENI-AYAR.
        TIP-AL.
@@ -218,7 +248,14 @@
            ACCEPT F FROM ESCAPE KEY.
            PERFORM DUZEN-GOSTER.
            IF F = 52 OR F = 27 GO YAZDOS-AL.
-           
+       CIKTITIPI-AL.
+           ACCEPT E-CIKTITIPI LINE SATIR POSITION 119 UPDATE NO BEEP
+             PROMPT '.' CONTROL 'BCOLOR=RED, FCOLOR=WHITE'.
+           ACCEPT F FROM ESCAPE KEY.
+           IF E-CIKTITIPI = SPACES MOVE 'YAZICI' TO E-CIKTITIPI.
+           PERFORM DUZEN-GOSTER.
+           IF F = 52 OR F = 27 GO YAZPORT-AL.
+
            MOVE E-TIP TO AY-TIP.
            MOVE E-DEPONO TO AY-DEPONO.
            
@@ -234,7 +271,8 @@
            MOVE E-EVRAKFORMAT TO AY-EVRAKFORMAT.
            MOVE E-YAZDOS TO AY-YAZDOS.
            MOVE E-YAZPORT TO AY-YAZPORT.
-           
+           MOVE E-CIKTITIPI TO AY-CIKTITIPI.
+
            CLOSE AYAR. OPEN I-O AYAR.
            IF YENI = 1
                PERFORM WRITE-AYAR
@@ -260,7 +298,7 @@
                 '�' DTIP-ADI SIZE 14 '�' 
                 DP-ADI SIZE 7 '�' E-EVRAKNO SIZE 15 '�'
                 E-EVRAKFORMAT SIZE 30 '�' E-YAZDOS SIZE 12 '�'
-                E-YAZPORT SIZE 12.
+                E-YAZPORT SIZE 12 '�' E-CIKTITIPI SIZE 10.
        
         
        DELETE-KOD.
@@ -446,7 +484,8 @@
            MOVE AY-EVRAKFORMAT TO B-EVRAKFORMAT.
            MOVE AY-YAZDOS TO B-YAZDOS.
            MOVE AY-YAZPORT TO B-YAZPORT.
-           
+           MOVE AY-CIKTITIPI TO B-CIKTITIPI.
+
        SERITLI.
            DISPLAY BILGI LINE SATIR POSITION 2
               CONTROL 'BCOLOR=WHITE, FCOLOR=BLACK' LOW.
@@ -459,20 +498,95 @@
                 '�' SPACES SIZE 14 '�' 
                 SPACES SIZE 7 '�' SPACES SIZE 15 '�'
                 SPACES SIZE 30 '�' SPACES SIZE 12 '�'
-                SPACES SIZE 12.
+                SPACES SIZE 12 '�' SPACES SIZE 10.
        YENI-SERITSIZ.
            DISPLAY '�' LINE SATIR POSITION 1
                    CONTROL 'BCOLOR=BLACK, FCOLOR=WHITE'
-                SPACES SIZE 20 '�' SPACES SIZE 14 '�' 
+                SPACES SIZE 20 '�' SPACES SIZE 14 '�'
                 SPACES SIZE 7 '�' SPACES SIZE 15 '�'
                 SPACES SIZE 30 '�' SPACES SIZE 12 '�'
-                SPACES SIZE 12 '�'.
+                SPACES SIZE 12 '�' SPACES SIZE 10 '�'.
+       EVRAKNO-DENETIM.
+           MOVE AY-TIP TO ND-TIP.
+           OPEN INPUT HAREKET-SICIL.
+           DISPLAY SPACES LINE 9 POSITION 1
+             CONTROL 'BCOLOR=BLACK, FCOLOR=WHITE' SIZE 78
+             'EVRAK NUMARA DENET�M�' LINE 9 POSITION 30
+             CONTROL 'BCOLOR=BLACK, FCOLOR=WHITE'.
+           DISPLAY SPACES LINE 10 POSITION 1
+             CONTROL 'BCOLOR=BLACK, FCOLOR=WHITE' SIZE 78
+             '�NCEK� NO       SONRAK� NO      EKS�K ADET'
+             LINE 10 POSITION 1 CONTROL 'BCOLOR=BLACK, FCOLOR=WHITE'.
+           MOVE 11 TO ND-SATIR.
+           MOVE 0 TO ND-ILK.
+           MOVE 0 TO ND-BULUNDU.
+           MOVE ND-TIP TO HS-TIP.
+           MOVE SPACES TO HS-EVRAKNO.
+           START HAREKET-SICIL KEY IS NOT LESS THAN HS-KEY
+             INVALID KEY GO EVRAKNO-DENETIM-SON.
+       EVRAKNO-DENETIM-OKU.
+           READ HAREKET-SICIL NEXT AT END GO EVRAKNO-DENETIM-SON.
+           IF HS-TIP NOT = ND-TIP GO EVRAKNO-DENETIM-SON.
+           MOVE HS-EVRAKNO TO ND-EVRAKNO.
+           PERFORM ND-SAYI-BUL THRU ND-SAYI-BUL-SON.
+           IF ND-UZUNLUK = 0 GO EVRAKNO-DENETIM-OKU.
+           IF ND-ILK = 0
+              MOVE 1 TO ND-ILK
+           ELSE
+              IF ND-SAYI > ND-ONCEKI + 1 AND ND-SATIR < 34
+                 MOVE 1 TO ND-BULUNDU
+                 COMPUTE ND-EKSIK = ND-SAYI - ND-ONCEKI - 1
+                 MOVE ND-ONCEKI TO ND-ONCEKI-D
+                 MOVE ND-SAYI TO ND-SIRA-D
+                 MOVE ND-EKSIK TO ND-EKSIK-D
+                 DISPLAY ND-ONCEKI-D LINE ND-SATIR POSITION 1
+                   CONTROL 'BCOLOR=BLACK, FCOLOR=WHITE'
+                   ND-SIRA-D LINE ND-SATIR POSITION 18
+                   ND-EKSIK-D LINE ND-SATIR POSITION 35
+                 ADD 1 TO ND-SATIR
+              END-IF
+           END-IF.
+           MOVE ND-SAYI TO ND-ONCEKI.
+           GO EVRAKNO-DENETIM-OKU.
+       EVRAKNO-DENETIM-SON.
+           CLOSE HAREKET-SICIL.
+           IF ND-BULUNDU = 0
+              DISPLAY 'EKS�K NUMARA BULUNAMADI' LINE 11 POSITION 1
+                CONTROL 'BCOLOR=BLACK, FCOLOR=WHITE'.
+           ACCEPT F FROM ESCAPE KEY.
+           PERFORM VARYING SATIR FROM 9 BY 1 UNTIL SATIR > 34
+              DISPLAY SPACES LINE SATIR POSITION 1 SIZE 100
+                CONTROL 'BCOLOR=BLACK, FCOLOR=WHITE'
+           END-PERFORM.
+           MOVE ILK TO SATIR.
+           DISPLAY SCR.
+           GO TUS.
+
+      *    same trailing-digit scan as NUMARA-SAYI-BUL in numara.per,
+      *    but against the scan cursor ND-EVRAKNO instead of the live
+      *    AY-EVRAKNO -- EVRAKNO-DENETIM-OKU only wants each HAREKET-
+      *    SICIL record's own document number, not the next number
+      *    this AYAR row hands out.
+       ND-SAYI-BUL.
+           MOVE 15 TO ND-I.
+           PERFORM ND-SAYI-BUL-TARA UNTIL ND-I = 0
+             OR ND-EVRAKNO(ND-I:1) NOT NUMERIC.
+           COMPUTE ND-BAS = ND-I + 1.
+           COMPUTE ND-UZUNLUK = 15 - ND-I.
+           MOVE ZEROS TO ND-SAYI.
+           IF ND-UZUNLUK > 0
+              MOVE ND-EVRAKNO(ND-BAS : ND-UZUNLUK) TO ND-SAYI.
+       ND-SAYI-BUL-SON.
+       ND-SAYI-BUL-TARA.
+           SUBTRACT 1 FROM ND-I.
+
        STOP-PROGRAM.
            MOVE WCB TO NESTED-WCB (1).
            DISPLAY NESTED-WCB (1)
               LINE 1 POSITION 1 CONTROL 'WINDOW-REMOVE'.
            EXIT PROGRAM.
            STOP RUN.
+       copy 'numara.per'.
        copy fileop.cpy REPLACING ==%T%== BY ==AYAR==
                                   "%T%"  BY "AYAR"
                                  ==%R%== BY ==AY-KAYIT==.

@@ -0,0 +1,5 @@
+           SELECT SIPARIS ASSIGN TO DISK, 'DATA\SIPARIS.DAT'
+               ORGANIZATION INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS SIP-EVRAKNO
+               FILE STATUS IS ST-SIPARIS.

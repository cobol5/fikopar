@@ -13,6 +13,10 @@
        copy 'siciltel.cpy'.
        copy 'carhar.cpy'.
        copy 'depo.cpy'.
+       copy 'ekssil.cpy'.
+       copy 'oturum.cpy'.
+       copy 'sicilkod.cpy'.
+       copy 'chkpoint.cpy'.
             SELECT TEMPFILE ASSIGN TO DISK, TEMP-DOSYA
                ORGANIZATION INDEXED
                ACCESS MODE IS DYNAMIC
@@ -23,6 +27,10 @@
        copy 'siciltel.cpz'.
        copy 'carhar.cpz'.
        copy 'depo.cpz'.
+       copy 'ekssil.cpz'.
+       copy 'oturum.cpz'.
+       copy 'sicilkod.cpz'.
+       copy 'chkpoint.cpz'.
        FD TEMPFILE DATA RECORD IS TP-KAYIT.
        01 TP-KAYIT.
            02 TP-KEY.
@@ -73,11 +81,19 @@
            02 B-TEL             PIC 9(12).
            02 B-CEP             PIC 9(12).
            02 B-FAX             PIC 9(12).
-           02 V-TEL             PIC 9999 VALUE ZEROS.
-           02 V-FAX             PIC 9999 VALUE ZEROS.
-           02 V-CEP             PIC 9999 VALUE ZEROS.
+           02 V-TEL             PIC 9(10) VALUE ZEROS.
+           02 V-FAX             PIC 9(10) VALUE ZEROS.
+           02 V-CEP             PIC 9(10) VALUE ZEROS.
            02 DP-BAKIYE         PIC S9(12)V99 OCCURS 2 TIMES.
            02 DPI               PIC 9.
+           02 F-TIPKODLU        PIC 9 VALUE ZEROS.
+           02 F-TIPKOD          PIC 9999.
+           02 CK-DEVAM-MI       PIC X VALUE 'H'.
+       01 TIPKOD-LISTE.
+           02 TL-SAYI               PIC 9(5) VALUE ZEROS.
+           02 TL-INDEX              PIC 9(5).
+           02 TL-UYGUN              PIC X.
+           02 TL-HESAP              PIC X(15) OCCURS 500 TIMES.
        01 BILGI-KEY.
            02 BK-HESAPNO            PIC X(15).
            02 BK-DEPONO             PIC 9999.    
@@ -105,8 +121,9 @@
            02 FILLER            PIC X VALUE '�'.
            02 B-BAKIYE          PIC ---.---.---,--.
        copy 'fileop.var'.
-       copy 'status.cpy'.    
+       copy 'status.cpy'.
        copy 'onayvar.cpy'.
+       copy 'oturum.var'.
        copy 'win.cpy'.
        LINKAGE SECTION.
        01  MAIN-ARGUMENT.
@@ -275,7 +292,8 @@
                 CONTROL 'BCOLOR=BLUE, FCOLOR=WHITE' SIZE 120
                 ' F1 ' LINE 37 POSITION 1 'S�C�LLER' REVERSE LOW
                 ' F2 ' ' AYARLAR ' REVERSE LOW
-                ' F10 ' 'YAZDIR' REVERSE LOW.
+                ' F10 ' 'YAZDIR' REVERSE LOW
+                ' F6 ' 'TOPLU EKSTRE' REVERSE LOW.
            OPEN INPUT SICIL.
            IF GORUNTU = 1 DISPLAY SC-HESAPNO LINE 4 POSITION 14
                             CONTROL 'BCOLOR=BLUE, FCOLOR=BROWN'
@@ -303,6 +321,8 @@
            IF F = 1 CALL 'SICPEN' USING SC-HESAPNO
                     CANCEL 'SICPEN' GO HESAPNO-AL.
            IF F = 2 CALL 'AYAR' USING 15 CANCEL 'AYAR' GO HESAPNO-AL.
+           IF F = 6 PERFORM TOPLU-EKSTRE THRU TOPLU-EKSTRE-SON
+                    GO HESAPNO-AL.
        BASLIK-GOSTER.
            READ SICIL INVALID KEY GO HESAPNO-AL.
            CLOSE SICIL.
@@ -311,10 +331,12 @@
            OPEN INPUT SICILTEL.
            MOVE ZEROS TO SCT-SIRA.
            MOVE SC-HESAPNO TO SCT-HESAPNO.
-           READ SICILTEL INVALID KEY MOVE ZEROS TO SCT-TEL.
-           COMPUTE V-TEL = SCT-TEL / 100000000.
-           COMPUTE V-FAX = (SCT-TEL - V-TEL * 100000000) / 10000.
-           COMPUTE V-CEP = SCT-TEL - V-TEL * 100000000 - V-FAX * 10000.
+           READ SICILTEL INVALID KEY MOVE ZEROS TO V-TEL V-FAX V-CEP
+                NOT INVALID KEY
+                MOVE SCT-VARSAYILAN-TEL TO V-TEL
+                MOVE SCT-VARSAYILAN-FAX TO V-FAX
+                MOVE SCT-VARSAYILAN-CEP TO V-CEP
+           END-READ.
            IF V-TEL NOT = ZEROS MOVE V-TEL TO SCT-SIRA
                 READ SICILTEL INVALID KEY MOVE ZEROS TO SCT-TEL END-READ
                 MOVE SCT-TEL TO B-TEL.
@@ -433,11 +455,11 @@
            
            PERFORM CBAKIYE-OKU.
            MOVE DP-BAKIYE(1) TO B-BAKIYE.
-           DISPLAY '1.HESAP :' LINE 34 POSITION 2
+           DISPLAY 'NAKIT   :' LINE 34 POSITION 2
             CONTROL 'BCOLOR=BLUE, FCOLOR=BROWN'
             B-BAKIYE CONTROL 'FCOLOR=WHITE'.
            MOVE DP-BAKIYE(2) TO B-BAKIYE.
-           DISPLAY '2.HESAP :' LINE 35 POSITION 2
+           DISPLAY 'BANKA   :' LINE 35 POSITION 2
             CONTROL 'BCOLOR=BLUE, FCOLOR=BROWN'
             B-BAKIYE CONTROL 'FCOLOR=WHITE'.
            
@@ -500,6 +522,7 @@
            IF F = 2 CALL 'AYAR' USING 15 CANCEL 'AYAR' GO TUS.
            GO TUS.
        copy 'onayper.cpy'.
+       copy 'oturum.per'.
        EKSTRE-CIKIS.
            CLOSE TEMPFILE. DELETE FILE TEMPFILE.
            MOVE SPACES TO MAIN-ARGUMENT-VALUE.
@@ -576,7 +599,74 @@
            GO AYRI-OKU.
        AYRI-YAZDIR-SON.
            CLOSE DEPO.
-           
+
+       TOPLU-EKSTRE.
+           PERFORM CHKPOINT-EKSTRE-KONTROL THRU
+                CHKPOINT-EKSTRE-KONTROL-SON.
+           IF CK-DEVAM-MI = 'E' GO TOPLU-DEVAM.
+           DISPLAY SCR-TARIH.
+           ACCEPT SCR-TARIH.
+           ACCEPT F FROM ESCAPE KEY.
+           IF F = 27 GO TOPLU-EKSTRE-SON.
+           MOVE ZEROS TO F-TIPKODLU.
+           MOVE 'TUM MUSTERI TIPLERI ICIN MI YAZDIRILSIN ?' TO
+                ONAY-MESSAGE.
+           MOVE 'E' TO E-ONAY.
+           PERFORM ONAY-AL THRU ONAY-AL-SON.
+           IF E-ONAY = 'H' OR E-ONAY = 'h'
+                MOVE ZEROS TO T-KOD
+                CALL 'KODSEC' USING 1 T-KOD T-ADI
+                       BY CONTENT 0000 0000 0000 0000 1
+                CANCEL 'KODSEC'
+                IF T-KOD = -1 GO TOPLU-EKSTRE-SON
+                MOVE T-KOD TO F-TIPKOD
+                PERFORM TIPKOD-LISTE-YUKLE THRU TIPKOD-LISTE-YUKLE-SON
+           END-IF.
+           MOVE 'TOPLU EKSTRE YAZDIRILACAK, EM�N M�S�N�Z ?' TO
+                ONAY-MESSAGE.
+           MOVE 'H' TO E-ONAY.
+           PERFORM ONAY-AL THRU ONAY-AL-SON.
+           IF E-ONAY = 'H' OR E-ONAY = 'h' GO TOPLU-EKSTRE-SON.
+           MOVE LOW-VALUES TO SC-HESAPNO.
+           PERFORM CHKPOINT-EKSTRE-BASLAT THRU
+                CHKPOINT-EKSTRE-BASLAT-SON.
+           START SICIL KEY IS NOT LESS THAN SC-HESAPNO
+                INVALID KEY GO TOPLU-EKSTRE-SON.
+           GO TOPLU-OKU.
+       TOPLU-DEVAM.
+           MOVE CK-HESAPNO TO SC-HESAPNO.
+           MOVE CK-BA-YIL TO BA-YIL.
+           MOVE CK-BA-AY TO BA-AY.
+           MOVE CK-BA-GUN TO BA-GUN.
+           MOVE CK-BT-YIL TO BT-YIL.
+           MOVE CK-BT-AY TO BT-AY.
+           MOVE CK-BT-GUN TO BT-GUN.
+           MOVE CK-FILTRE1 TO F-TIPKODLU.
+           MOVE CK-FILTRE2 TO F-TIPKOD.
+           IF F-TIPKODLU = 1
+                PERFORM TIPKOD-LISTE-YUKLE THRU TIPKOD-LISTE-YUKLE-SON
+           END-IF.
+           START SICIL KEY IS GREATER THAN SC-HESAPNO
+                INVALID KEY GO TOPLU-EKSTRE-SON.
+       TOPLU-OKU.
+           READ SICIL NEXT AT END GO TOPLU-EKSTRE-SON.
+           IF F-TIPKODLU = 1
+                PERFORM TIPKOD-LISTE-KONTROL THRU
+                     TIPKOD-LISTE-KONTROL-SON
+                IF TL-UYGUN NOT = 'K' GO TOPLU-OKU
+           END-IF.
+           CALL 'CEKSTRE' USING TSAAT SC-HESAPNO ZEROS
+                        BA-TARIH BT-TARIH.
+           CANCEL 'CEKSTRE'.
+           PERFORM CHKPOINT-EKSTRE-ILERLE THRU
+                CHKPOINT-EKSTRE-ILERLE-SON.
+           GO TOPLU-OKU.
+       TOPLU-EKSTRE-SON.
+           MOVE 'T' TO CK-DURUM.
+           REWRITE CK-KAYIT INVALID KEY CONTINUE.
+           CLOSE CHKPOINT.
+           MOVE SPACES TO SC-HESAPNO.
+
        CTHO-TUSU.
            MOVE ZEROS TO TP-TARIH TP-DEPONO TP-SIRA.
            START TEMPFILE KEY IS NOT LESS THAN TP-KEY.
@@ -749,6 +839,7 @@
            OPEN I-O CARHAR.
            MOVE BILGI-KEY TO CH-KEY.
            READ CARHAR NOT INVALID KEY
+                PERFORM EKSSIL-LOG-YAZ THRU EKSSIL-LOG-YAZ-SON
                 PERFORM DELETE-CARHAR
                 MOVE 1 TO ISLEM
            END-READ.
@@ -756,7 +847,26 @@
            IF ISLEM = 1 CLOSE TEMPFILE DELETE FILE TEMPFILE
                         GO START-EKSTRE.
            GO TUS.
-           
+       EKSSIL-LOG-YAZ.
+           MOVE CH-HESAPNO TO EKL-CH-HESAPNO.
+           MOVE CH-DEPONO TO EKL-CH-DEPONO.
+           MOVE CH-TARIH TO EKL-CH-TARIH.
+           MOVE CH-SIRA TO EKL-CH-SIRA.
+           MOVE CH-EVRAKNO TO EKL-CH-EVRAKNO.
+           MOVE CH-BORC TO EKL-CH-BORC.
+           MOVE CH-ALACAK TO EKL-CH-ALACAK.
+           PERFORM OTURUM-OKU.
+           MOVE OT-KULLANICI-ADI TO EKL-KULLANICI.
+           ACCEPT EKL-TARIH FROM CENTURY-DATE.
+           ACCEPT EKL-SAAT FROM TIME.
+           MOVE 1 TO EKL-SIRA.
+           OPEN I-O EKSILLOG.
+       EKSSIL-LOG-YAZ-DENE.
+           PERFORM WRITE-EKSILLOG.
+           IF WVAR = 0 ADD 1 TO EKL-SIRA GO EKSSIL-LOG-YAZ-DENE.
+           CLOSE EKSILLOG.
+       EKSSIL-LOG-YAZ-SON.
+
        CBAKIYE-OKU.
            OPEN INPUT CARHAR.
            PERFORM VARYING DPI FROM 1 BY 1 UNTIL DPI = 3
@@ -784,14 +894,85 @@
             COMPUTE DP-BAKIYE(DPI) = CH-BORC - CH-ALACAK
            END-PERFORM.
            CLOSE CARHAR.
-           
+
+       TIPKOD-LISTE-YUKLE.
+           MOVE ZEROS TO TL-SAYI.
+           OPEN INPUT SICILKOD.
+           MOVE LOW-VALUES TO SK-KEY.
+           START SICILKOD KEY IS NOT LESS THAN SK-KEY
+                INVALID KEY GO TIPKOD-LISTE-YUKLE-SON.
+       TIPKOD-LISTE-YUKLE-OKU.
+           READ SICILKOD NEXT AT END GO TIPKOD-LISTE-YUKLE-SON.
+           IF SK-KOD NOT = F-TIPKOD GO TIPKOD-LISTE-YUKLE-OKU.
+           IF TL-SAYI > 499 GO TIPKOD-LISTE-YUKLE-SON.
+           ADD 1 TO TL-SAYI.
+           MOVE SK-HESAPNO TO TL-HESAP (TL-SAYI).
+           GO TIPKOD-LISTE-YUKLE-OKU.
+       TIPKOD-LISTE-YUKLE-SON.
+           CLOSE SICILKOD.
+           MOVE 1 TO F-TIPKODLU.
+
+       TIPKOD-LISTE-KONTROL.
+           MOVE SPACES TO TL-UYGUN.
+           MOVE 1 TO TL-INDEX.
+       TIPKOD-LISTE-ARA.
+           IF TL-INDEX > TL-SAYI GO TIPKOD-LISTE-KONTROL-SON.
+           IF TL-HESAP (TL-INDEX) = SC-HESAPNO
+                MOVE 'K' TO TL-UYGUN
+                GO TIPKOD-LISTE-KONTROL-SON.
+           ADD 1 TO TL-INDEX.
+           GO TIPKOD-LISTE-ARA.
+       TIPKOD-LISTE-KONTROL-SON.
+
        STOP-PROGRAM.
            MOVE WCB TO NESTED-WCB (1).
            DISPLAY NESTED-WCB (1)
               LINE 1 POSITION 1 CONTROL 'WINDOW-REMOVE'.
            EXIT PROGRAM.
            STOP RUN.
+
+      *    resumes an interrupted toplu ekstre run: if CHKPOINT still
+      *    shows an unfinished run for this program, pick up the
+      *    date range and type filter where they left off and skip
+      *    straight to the account that had not printed yet.
+       CHKPOINT-EKSTRE-KONTROL.
+           MOVE 'H' TO CK-DEVAM-MI.
+           OPEN I-O CHKPOINT.
+           IF ST-CHKPOINT = '35'
+                CLOSE CHKPOINT
+                OPEN OUTPUT CHKPOINT CLOSE CHKPOINT
+                OPEN I-O CHKPOINT
+           END-IF.
+           MOVE 'EKSTRE' TO CK-PROGRAM.
+           READ CHKPOINT INVALID KEY GO CHKPOINT-EKSTRE-KONTROL-SON.
+           IF CK-DEVAM-EDIYOR
+                MOVE 'E' TO CK-DEVAM-MI
+           END-IF.
+       CHKPOINT-EKSTRE-KONTROL-SON.
+
+      *    starts a fresh run: records the date range and type filter
+      *    so a resume after a crash reprints with the same selection.
+       CHKPOINT-EKSTRE-BASLAT.
+           MOVE BA-TARIH TO CK-BATARIH.
+           MOVE BT-TARIH TO CK-BTTARIH.
+           MOVE F-TIPKODLU TO CK-FILTRE1.
+           MOVE F-TIPKOD TO CK-FILTRE2.
+           MOVE SPACES TO CK-HESAPNO.
+           MOVE 'D' TO CK-DURUM.
+           REWRITE CK-KAYIT INVALID KEY WRITE CK-KAYIT.
+       CHKPOINT-EKSTRE-BASLAT-SON.
+
+      *    records the account just printed, so a crash never has to
+      *    reprint more than the statement that was in progress.
+       CHKPOINT-EKSTRE-ILERLE.
+           MOVE SC-HESAPNO TO CK-HESAPNO.
+           REWRITE CK-KAYIT INVALID KEY CONTINUE.
+       CHKPOINT-EKSTRE-ILERLE-SON.
+
        copy fileop.cpy REPLACING ==%T%== BY ==CARHAR==
                                   "%T%"  BY "CARHAR"
-                                 ==%R%== BY ==CH-KAYIT==.   
+                                 ==%R%== BY ==CH-KAYIT==.
+       copy fileop.cpy REPLACING ==%T%== BY ==EKSILLOG==
+                                  "%T%"  BY "EKSILLOG"
+                                 ==%R%== BY ==EKL-KAYIT==.   
            
\ No newline at end of file

@@ -18,6 +18,9 @@
        copy 'ayar.cpy'.
        copy 'odeme.cpy'.
        copy 'ceksenet.cpy'.
+       copy 'kasasil.cpy'.
+       copy 'oturum.cpy'.
+       copy 'access.cpy'.
        DATA DIVISION.
        FILE SECTION.
        copy 'kasa.cpz'.
@@ -28,6 +31,9 @@
        copy 'ayar.cpz'.
        copy 'odeme.cpz'.
        copy 'ceksenet.cpz'.
+       copy 'kasasil.cpz'.
+       copy 'oturum.cpz'.
+       copy 'access.cpz'.
        WORKING-STORAGE SECTION.
        01 EKRAN-DEGIS.
            02 SATIR                 PIC 9999.
@@ -41,6 +47,7 @@
            02 E-HESAPNO             PIC X(15).
            02 E-DEPONO              PIC 9999.
            02 E-SEKILNO             PIC 9999.
+           02 E-HESAPTURU           PIC 9 VALUE 1.
            02 E-ACIKLAMA            PIC X(60).
            02 E-GELIR               PIC 9(13)V99.
            02 E-GIDER               PIC 9(13)V99.
@@ -72,6 +79,26 @@
            02 DP-BAKIYE         PIC S9(12)V99 OCCURS 2 TIMES.
            02 DPI               PIC 9.
 
+       01 GUNSONU-VARIABLES.
+           02 GS-GELIR          PIC S9(13)V99.
+           02 GS-GIDER          PIC S9(13)V99.
+           02 GS-CEK-GELIR      PIC S9(13)V99.
+           02 GS-CEK-GIDER      PIC S9(13)V99.
+           02 GS-NAKIT-GELIR    PIC S9(13)V99.
+           02 GS-NAKIT-GIDER    PIC S9(13)V99.
+           02 GS-KAPANIS        PIC S9(13)V99.
+           02 GS-SAYIM          PIC S9(13)V99.
+           02 GS-FARK           PIC S9(13)V99.
+           02 GZ-TUTAR          PIC ---.---.---.---,--.
+
+       01 VADE-TAKIP-VARIABLES.
+           02 VT-GUNSAYI        PIC 999 VALUE 015.
+           02 VT-BUGUN          PIC 9(12)V9999.
+           02 VT-SINIR          PIC 9(12)V9999.
+           02 VT-VADE           PIC 9(12)V9999.
+           02 VT-SATIR          PIC 99.
+           02 VZ-TUTAR          PIC ---.---.---,--.
+
        01 BILGI-EK.
            02 BEK-DEPONO            PIC 9999.
            02 BEK-SEKILNO           PIC 9999.
@@ -93,7 +120,9 @@
        copy 'trim.var'.
        copy 'numara.var'.
        copy 'chyaz.var'.
-       copy 'status.cpy'.    
+       copy 'oturum.var'.
+       copy 'yetki.var'.
+       copy 'status.cpy'.
        copy 'onayvar.cpy'.
        copy 'win.cpy'.
        LINKAGE SECTION.
@@ -200,7 +229,9 @@
            DISPLAY SPACES LINE 37 POSITION 1
              CONTROL 'BCOLOR=BLUE, FCOLOR=WHITE' SIZE 120
                ' F1 ' LINE 37 POSITION 1 'S�C�LLER' REVERSE LOW
-               ' F2 ' 'SATIR S�L' REVERSE LOW.
+               ' F2 ' 'SATIR S�L' REVERSE LOW
+               ' F3 ' 'GUN SONU' REVERSE LOW
+               ' F4 ' 'VADE TAK�B�' REVERSE LOW.
                
            ACCEPT T-TARIH FROM CENTURY-DATE.
            
@@ -250,10 +281,12 @@
        TUS.
            IF YENI = 1 MOVE SPACES TO E-HESAPNO E-ACIKLAMA
                     MOVE 2 TO E-DEPONO
+                    MOVE 1 TO E-HESAPTURU
                     MOVE ZEROS TO E-GELIR E-GIDER
-               ELSE MOVE KS-HESAPNO TO E-HESAPNO 
+               ELSE MOVE KS-HESAPNO TO E-HESAPNO
                     MOVE BEK-DEPONO TO E-DEPONO
                     MOVE BEK-SEKILNO TO E-SEKILNO
+                    MOVE KS-HESAPTURU TO E-HESAPTURU
                     MOVE KS-ACIKLAMA TO E-ACIKLAMA
                     MOVE KS-GELIR TO E-GELIR
                     MOVE KS-GIDER TO E-GIDER
@@ -278,11 +311,15 @@
            IF F = 81 GO CTHO-TUSU.
            IF F = 83 GO CTEN-TUSU.
            IF F = 2 AND YENI = 0 GO KASA-SIL.
+           IF F = 3 GO GUN-SONU-RAPORU.
+           IF F = 4 GO VADE-TAKIP-RAPORU.
            GO TUS.
        copy 'trim.per'.
        copy 'numara.per'.
        copy 'chyaz.per'.
        copy 'onayper.cpy'.
+       copy 'oturum.per'.
+       copy 'yetki.per'.
        
        ALT-TOPLAM.
            MOVE KS-SIRA TO T-SIRA.
@@ -368,11 +405,11 @@
            
            PERFORM CBAKIYE-OKU.
            MOVE DP-BAKIYE(1) TO B-BAKIYE.
-           DISPLAY '1.HESAP :' LINE 34 POSITION 2
+           DISPLAY 'NAKIT   :' LINE 34 POSITION 2
             CONTROL 'BCOLOR=BLUE, FCOLOR=BROWN'
             B-BAKIYE CONTROL 'FCOLOR=WHITE'.
            MOVE DP-BAKIYE(2) TO B-BAKIYE.
-           DISPLAY '2.HESAP :' LINE 35 POSITION 2
+           DISPLAY 'BANKA   :' LINE 35 POSITION 2
             CONTROL 'BCOLOR=BLUE, FCOLOR=BROWN'
             B-BAKIYE CONTROL 'FCOLOR=WHITE'.
             
@@ -396,6 +433,15 @@
            IF T-KOD = -1 GO DEPONO-AL.
            MOVE T-KOD TO E-SEKILNO.
            PERFORM YENI-GOSTER.
+       HESAPTURU-AL.
+           MOVE 'NAKIT ISE E, BANKA HESABI ISE H TUSUNA BASINIZ' TO
+                ONAY-MESSAGE.
+           MOVE 'E' TO E-ONAY.
+           DISPLAY SCR-ONAY.
+           ACCEPT SCR-ONAY-CVP.
+           IF E-ONAY = 'H' OR E-ONAY = 'h' MOVE 2 TO E-HESAPTURU
+               ELSE MOVE 1 TO E-HESAPTURU.
+           PERFORM YENI-GOSTER.
        ACIKLAMA-AL.
            ACCEPT E-ACIKLAMA LINE SATIR POSITION 54 UPDATE NO BEEP
             PROMPT '.' CONTROL 'BCOLOR=RED, FCOLOR=WHITE'.
@@ -438,7 +484,8 @@
            MOVE E-ACIKLAMA TO KS-ACIKLAMA.
            MOVE E-GELIR TO KS-GELIR.
            MOVE E-GIDER TO KS-GIDER.
-           IF KS-HESAPNO NOT = SPACES 
+           MOVE E-HESAPTURU TO KS-HESAPTURU.
+           IF KS-HESAPNO NOT = SPACES
                PERFORM ISLEM-YAZ THRU ISLEM-YAZ-SON.
            ADD 1 TO KS-SIRA.
            CLOSE KASA. OPEN I-O KASA.
@@ -492,13 +539,23 @@
            END-START.
 
        KASA-SIL.
-           MOVE 'SATIR S�L�NECEK EM�N M�S�N�Z ?' TO 
+           PERFORM OTURUM-OKU.
+           MOVE OT-KULLANICI-ADI TO UA-NAME.
+           MOVE 'KASA' TO YT-KOD.
+           MOVE 'D' TO YT-ISLEM.
+           PERFORM YETKI-KONTROL THRU YETKI-KONTROL-SON.
+           IF YETKILI = 0
+              MOVE 'BU ISLEM ICIN YETKINIZ YOK' TO ONAY-MESSAGE
+              PERFORM WARN-MESSAGE
+              GO TUS.
+           MOVE 'SATIR S�L�NECEK EM�N M�S�N�Z ?' TO
                 ONAY-MESSAGE.
            MOVE 'H' TO E-ONAY.
            PERFORM ONAY-AL THRU ONAY-AL-SON.
            IF E-ONAY = 'H' OR E-ONAY = 'h' GO TUS.
            PERFORM CEKSENET-KONTROL.
            IF T-ERROR = 1 GO TUS.
+           PERFORM KASASIL-LOG-YAZ THRU KASASIL-LOG-YAZ-SON.
            MOVE ZEROS TO E-GELIR E-GIDER.
        KASA-SIL-OK.
            IF KS-HESAPNO NOT = SPACES
@@ -525,7 +582,146 @@
        KASA-SIL-OK-SON.
        KASA-SIL-SON.
            GO DETAY-AL.
-       
+       KASASIL-LOG-YAZ.
+           MOVE KS-TARIH TO KSL-KS-TARIH.
+           MOVE KS-SIRA TO KSL-KS-SIRA.
+           MOVE KS-HESAPNO TO KSL-KS-HESAPNO.
+           MOVE KS-GELIR TO KSL-KS-GELIR.
+           MOVE KS-GIDER TO KSL-KS-GIDER.
+           PERFORM OTURUM-OKU.
+           MOVE OT-KULLANICI-ADI TO KSL-KULLANICI.
+           ACCEPT KSL-TARIH FROM CENTURY-DATE.
+           ACCEPT KSL-SAAT FROM TIME.
+           MOVE 1 TO KSL-SIRA.
+           OPEN I-O KASASILLOG.
+       KASASIL-LOG-YAZ-DENE.
+           PERFORM WRITE-KASASILLOG.
+           IF WVAR = 0 ADD 1 TO KSL-SIRA GO KASASIL-LOG-YAZ-DENE.
+           CLOSE KASASILLOG.
+       KASASIL-LOG-YAZ-SON.
+
+       GUN-SONU-RAPORU.
+           MOVE ZEROS TO GS-GELIR GS-GIDER GS-CEK-GELIR GS-CEK-GIDER
+                GS-NAKIT-GELIR GS-NAKIT-GIDER.
+           MOVE T-TARIH TO KS-TARIH.
+           MOVE 1 TO KS-SIRA.
+           OPEN INPUT CEKSENETLOG.
+           START KASA KEY IS NOT LESS THAN KS-KEY
+             INVALID KEY GO GUN-SONU-BAKIYE.
+       GUN-SONU-OKU.
+           READ KASA NEXT AT END GO GUN-SONU-BAKIYE.
+           IF KS-TARIH NOT = T-TARIH OR KS-SIRA = ZEROS GO GUN-SONU-BAKIYE.
+           ADD KS-GELIR TO GS-GELIR.
+           ADD KS-GIDER TO GS-GIDER.
+           MOVE 0 TO T-ERROR.
+           IF KS-MEVRAKNO NOT = SPACES
+               MOVE KS-MEVRAKNO TO CSL-MAKBUZNO
+               MOVE KS-MTIP TO CSL-TIP
+               START CEKSENETLOG KEY IS EQUAL TO CSL-MAKBUZ
+                   INVALID KEY CONTINUE
+                   NOT INVALID KEY MOVE 1 TO T-ERROR
+               END-START
+           END-IF.
+           IF T-ERROR = 1
+               ADD KS-GELIR TO GS-CEK-GELIR
+               ADD KS-GIDER TO GS-CEK-GIDER
+           ELSE
+               ADD KS-GELIR TO GS-NAKIT-GELIR
+               ADD KS-GIDER TO GS-NAKIT-GIDER
+           END-IF.
+           GO GUN-SONU-OKU.
+       GUN-SONU-BAKIYE.
+           CLOSE CEKSENETLOG.
+           PERFORM DEVIR-BAKIYE-AL THRU DEVIR-BAKIYE-AL-SON.
+           COMPUTE GS-KAPANIS = D-GELIR - D-GIDER + GS-GELIR - GS-GIDER.
+           MOVE GS-KAPANIS TO GS-SAYIM.
+           DISPLAY SPACES LINE 10 POSITION 30
+             CONTROL 'BCOLOR=BLACK, FCOLOR=WHITE' SIZE 60
+             'GUN SONU RAPORU' LINE 10 POSITION 35
+             CONTROL 'BCOLOR=BLACK, FCOLOR=WHITE'.
+           MOVE GS-GELIR TO GZ-TUTAR.
+           DISPLAY 'TOPLAM GELIR      :' GZ-TUTAR LINE 12 POSITION 32
+             CONTROL 'BCOLOR=BLACK, FCOLOR=WHITE'.
+           MOVE GS-GIDER TO GZ-TUTAR.
+           DISPLAY 'TOPLAM GIDER      :' GZ-TUTAR LINE 13 POSITION 32
+             CONTROL 'BCOLOR=BLACK, FCOLOR=WHITE'.
+           MOVE GS-NAKIT-GELIR TO GZ-TUTAR.
+           DISPLAY 'NAKIT GELIR       :' GZ-TUTAR LINE 14 POSITION 32
+             CONTROL 'BCOLOR=BLACK, FCOLOR=WHITE'.
+           MOVE GS-NAKIT-GIDER TO GZ-TUTAR.
+           DISPLAY 'NAKIT GIDER       :' GZ-TUTAR LINE 15 POSITION 32
+             CONTROL 'BCOLOR=BLACK, FCOLOR=WHITE'.
+           MOVE GS-CEK-GELIR TO GZ-TUTAR.
+           DISPLAY 'CEK/SENET GELIR   :' GZ-TUTAR LINE 16 POSITION 32
+             CONTROL 'BCOLOR=BLACK, FCOLOR=WHITE'.
+           MOVE GS-CEK-GIDER TO GZ-TUTAR.
+           DISPLAY 'CEK/SENET GIDER   :' GZ-TUTAR LINE 17 POSITION 32
+             CONTROL 'BCOLOR=BLACK, FCOLOR=WHITE'.
+           MOVE GS-KAPANIS TO GZ-TUTAR.
+           DISPLAY 'HESAP KAPANIS     :' GZ-TUTAR LINE 18 POSITION 32
+             CONTROL 'BCOLOR=BLACK, FCOLOR=WHITE'.
+           DISPLAY 'SAYILAN KASA      :' LINE 19 POSITION 32
+             CONTROL 'BCOLOR=BLACK, FCOLOR=WHITE'.
+           ACCEPT GS-SAYIM LINE 19 POSITION 52 UPDATE NO BEEP
+             CONTROL 'BCOLOR=RED, FCOLOR=WHITE'.
+           COMPUTE GS-FARK = GS-SAYIM - GS-KAPANIS.
+           MOVE GS-FARK TO GZ-TUTAR.
+           DISPLAY 'FARK              :' GZ-TUTAR LINE 20 POSITION 32
+             CONTROL 'BCOLOR=BLACK, FCOLOR=WHITE'.
+           ACCEPT F FROM ESCAPE KEY.
+           DISPLAY SPACES LINE 10 POSITION 30 SIZE 60
+             CONTROL 'BCOLOR=BLACK, FCOLOR=WHITE'.
+           PERFORM VARYING SATIR FROM 11 BY 1 UNTIL SATIR > 20
+              DISPLAY SPACES LINE SATIR POSITION 30 SIZE 60
+                CONTROL 'BCOLOR=BLACK, FCOLOR=WHITE'
+           END-PERFORM.
+           GO BEGIN-PROGRAM.
+       GUN-SONU-RAPORU-SON.
+
+       VADE-TAKIP-RAPORU.
+           DISPLAY 'KA� GUNE KADAR OLAN VADELER (GUN):' LINE 10
+             POSITION 25 CONTROL 'BCOLOR=BLACK, FCOLOR=WHITE'.
+           ACCEPT VT-GUNSAYI LINE 10 POSITION 60 UPDATE NO BEEP
+             CONTROL 'BCOLOR=RED, FCOLOR=WHITE'.
+           COMPUTE VT-BUGUN = T-GUN + T-AY * 30,41 + T-YIL * 365.
+           COMPUTE VT-SINIR = VT-BUGUN + VT-GUNSAYI.
+           MOVE 12 TO VT-SATIR.
+           DISPLAY SPACES LINE 11 POSITION 15
+             CONTROL 'BCOLOR=BLACK, FCOLOR=WHITE' SIZE 90
+             'MAKBUZ         HESAP NO       TUTAR              VADE'
+             LINE 11 POSITION 15 CONTROL 'BCOLOR=BLACK, FCOLOR=WHITE'.
+           OPEN INPUT CEKSENET.
+           MOVE ZEROS TO CS-TIP.
+           MOVE SPACES TO CS-MAKBUZ.
+           START CEKSENET KEY IS NOT LESS THAN CS-KEY
+             INVALID KEY GO VADE-TAKIP-SON.
+       VADE-TAKIP-OKU.
+           READ CEKSENET NEXT AT END GO VADE-TAKIP-SON.
+           IF VT-SATIR > 30 GO VADE-TAKIP-SON.
+           IF CS-TAHSIL-EDILDI OR CS-KARSILIKSIZ GO VADE-TAKIP-OKU.
+           COMPUTE VT-VADE = CS-VGUN + CS-VAY * 30,41 + CS-VYIL * 365.
+           IF VT-VADE >= VT-BUGUN AND VT-VADE <= VT-SINIR
+               MOVE CS-TUTAR TO VZ-TUTAR
+               DISPLAY CS-MAKBUZ LINE VT-SATIR POSITION 15
+                 CONTROL 'BCOLOR=BLACK, FCOLOR=WHITE'
+                 CS-HESAPNO LINE VT-SATIR POSITION 30
+                 VZ-TUTAR LINE VT-SATIR POSITION 50
+                 CS-VGUN LINE VT-SATIR POSITION 68 '/'
+                 CS-VAY LINE VT-SATIR POSITION 71 '/'
+                 CS-VYIL LINE VT-SATIR POSITION 74
+               ADD 1 TO VT-SATIR
+           END-IF.
+           GO VADE-TAKIP-OKU.
+       VADE-TAKIP-SON.
+           CLOSE CEKSENET.
+           ACCEPT F FROM ESCAPE KEY.
+           PERFORM VARYING SATIR FROM 10 BY 1 UNTIL SATIR > 30
+              DISPLAY SPACES LINE SATIR POSITION 15 SIZE 90
+                CONTROL 'BCOLOR=BLACK, FCOLOR=WHITE'
+           END-PERFORM.
+           GO BEGIN-PROGRAM.
+       VADE-TAKIP-RAPORU-SON.
+
        ALT-TOPLAM-KONTROL.
            MOVE KS-SIRA TO T-SIRA.
            MOVE KS-GELIR TO TX-GELIR.
@@ -871,4 +1067,7 @@
        copy fileop.cpy REPLACING ==%T%== BY ==AYAR==
                                   "%T%"  BY "AYAR"
                                  ==%R%== BY ==AY-KAYIT==.
+       copy fileop.cpy REPLACING ==%T%== BY ==KASASILLOG==
+                                  "%T%"  BY "KASASILLOG"
+                                 ==%R%== BY ==KSL-KAYIT==.
               
\ No newline at end of file

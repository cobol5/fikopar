@@ -11,10 +11,12 @@
             SELECT OKU ASSIGN TO DISK, OKUDOS
                    ORGANIZATION LINE SEQUENTIAL.
        copy 'stok.cpy'.
+       copy 'stokadet.cpy'.
        copy 'sayim.cpy'.
        DATA DIVISION.
        FILE SECTION.
        copy 'stok.cpz'.
+       copy 'stokadet.cpz'.
        copy 'sayim.cpz'.
        FD OKU.
        01 OKU-KAYIT.
@@ -38,6 +40,7 @@
        WORKING-STORAGE SECTION.
        77 FLAG                  PIC 9.
        77 OKUDOS                PIC X(100).
+       77 BK-FARK               PIC S9(12)V9999.
        copy 'status.cpy'.
 	   copy 'fileop.var'.
        LINKAGE SECTION.
@@ -49,7 +52,7 @@
        PROCEDURE DIVISION USING MAIN-ARGUMENT.
        START-PROGRAM.
            MOVE MAIN-ARGUMENT-VALUE TO OKUDOS.
-           OPEN INPUT OKU I-O SAYIM I-O STOKADET.
+           OPEN INPUT OKU I-O SAYIM I-O STOKADET I-O STOK.
        DOSYA-OKU.
            READ OKU NEXT AT END GO DOSYA-OKU-SON.
            IF OK-OP = 0 PERFORM DELETE-SAYIM-OP.
@@ -57,7 +60,7 @@
            IF OK-OP = 2 PERFORM UPDATE-SAYIM-OP.
            GO DOSYA-OKU.
        DOSYA-OKU-SON.
-           CLOSE OKU SAYIM STOKADET.
+           CLOSE OKU SAYIM STOKADET STOK.
            EXIT PROGRAM.
            STOP RUN.
        
@@ -93,15 +96,33 @@
            END-READ.
            IF FLAG = 0
              SUBTRACT SY-ADET FROM STA-GIR
-           ELSE 
-             ADD SY-ADET TO STA-GIR 
+             COMPUTE BK-FARK = 0 - SY-ADET
+           ELSE
+             ADD SY-ADET TO STA-GIR
+             MOVE SY-ADET TO BK-FARK
            END-IF.
            IF STA-GIR = ZEROS AND STA-CIK = ZEROS
             PERFORM DELETE-STOKADET
            ELSE
             PERFORM REWRITE-STOKADET
            END-IF.
-       STOK-ADET-SON.     
+           PERFORM BAKIYE-GUNCELLE THRU BAKIYE-GUNCELLE-SON.
+       STOK-ADET-SON.
+
+      *    keeps ST-BAKIYE as a running total for the year the
+      *    count adjustment belongs to, so on-hand reports no longer
+      *    have to re-scan STOKADET for the common case.
+       BAKIYE-GUNCELLE.
+           MOVE SY-KATNO TO ST-KATNO.
+           MOVE SY-STNO TO ST-STNO.
+           READ STOK INVALID KEY GO BAKIYE-GUNCELLE-SON.
+           IF SY-YIL NOT = ST-BAKIYE-YIL
+               MOVE ZEROS TO ST-BAKIYE
+               MOVE SY-YIL TO ST-BAKIYE-YIL
+           END-IF.
+           ADD BK-FARK TO ST-BAKIYE.
+           REWRITE ST-KAYIT.
+       BAKIYE-GUNCELLE-SON.
        copy fileop.cpy REPLACING ==%T%== BY ==STOKADET==
                                   "%T%"  BY "STOKADET"
                                  ==%R%== BY ==STA-KAYIT==.

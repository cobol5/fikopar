@@ -0,0 +1,5 @@
+           SELECT KATLOG ASSIGN TO DISK, 'DATA\KATLOG.DAT'
+               ORGANIZATION INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS KT-KATNO
+               FILE STATUS IS ST-KATLOG.

@@ -0,0 +1,6 @@
+           SELECT CFORMAT ASSIGN TO DISK, FORMATDOS
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS ST-CFORMAT.
+           SELECT YAZICI ASSIGN TO DISK, YAZDOS
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS ST-YAZICI.

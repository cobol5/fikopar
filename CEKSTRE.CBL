@@ -55,9 +55,9 @@
            02 B-TEL             PIC 9(12).
            02 B-CEP             PIC 9(12).
            02 B-FAX             PIC 9(12).
-           02 V-TEL             PIC 9999 VALUE ZEROS.
-           02 V-FAX             PIC 9999 VALUE ZEROS.
-           02 V-CEP             PIC 9999 VALUE ZEROS.
+           02 V-TEL             PIC 9(10) VALUE ZEROS.
+           02 V-FAX             PIC 9(10) VALUE ZEROS.
+           02 V-CEP             PIC 9(10) VALUE ZEROS.
            02 Z-TEL             PIC +ZZBZZZBZZZZZZZ.
            02 Z-FAX             PIC +ZZBZZZBZZZZZZZ.
            02 Z-CEP             PIC +ZZBZZZBZZZZZZZ.
@@ -97,7 +97,8 @@
                     GO FORMAT-SON.
            MOVE AY-YAZDOS TO FORMATDOS.
            MOVE AY-YAZPORT TO YAZDOS.
-           
+           MOVE AY-CIKTITIPI TO CIKTITIPI.
+
            PERFORM AKTAR-SICIL.
            
            INITIALIZE TOPLAM-VARIABLES.
@@ -133,10 +134,12 @@
            OPEN INPUT SICILTEL.
            MOVE ZEROS TO SCT-SIRA.
            MOVE SC-HESAPNO TO SCT-HESAPNO.
-           READ SICILTEL INVALID KEY MOVE ZEROS TO SCT-TEL.
-           COMPUTE V-TEL = SCT-TEL / 100000000.
-           COMPUTE V-FAX = (SCT-TEL - V-TEL * 100000000) / 10000.
-           COMPUTE V-CEP = SCT-TEL - V-TEL * 100000000 - V-FAX * 10000.
+           READ SICILTEL INVALID KEY MOVE ZEROS TO V-TEL V-FAX V-CEP
+                NOT INVALID KEY
+                MOVE SCT-VARSAYILAN-TEL TO V-TEL
+                MOVE SCT-VARSAYILAN-FAX TO V-FAX
+                MOVE SCT-VARSAYILAN-CEP TO V-CEP
+           END-READ.
            IF V-TEL NOT = ZEROS MOVE V-TEL TO SCT-SIRA
                 READ SICILTEL END-READ MOVE SCT-TEL TO B-TEL.
            IF V-FAX NOT = ZEROS MOVE V-FAX TO SCT-SIRA

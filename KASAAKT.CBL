@@ -11,9 +11,17 @@
             SELECT OKU ASSIGN TO DISK, OKUDOS
                    ORGANIZATION LINE SEQUENTIAL.
        copy 'kasa.cpy'.
+       copy 'kasabl.cpy'.
+       copy 'makbuz.cpy'.
+       copy 'carhar.cpy'.
+       copy 'ayar.cpy'.
        DATA DIVISION.
        FILE SECTION.
        copy 'kasa.cpz'.
+       copy 'kasabl.cpz'.
+       copy 'makbuz.cpz'.
+       copy 'carhar.cpz'.
+       copy 'ayar.cpz'.
        FD OKU.
        01 OKU-KAYIT.
            02 OK-OP                 PIC 9.
@@ -27,6 +35,17 @@
                
        WORKING-STORAGE SECTION.
        77 OKUDOS                PIC X(100).
+       77 T-KOD                 PIC S9999.
+       77 T-ADI                 PIC X(40).
+       01 SABLON-VARIABLES.
+           02 SB-BUGUN.
+               03 SB-BUGUN-YIL      PIC 9999.
+               03 SB-BUGUN-AY       PIC 99.
+               03 SB-BUGUN-GUN      PIC 99.
+           02 SB-GUNSAYI            PIC S9(7)V9.
+           02 SB-SON-GUNSAYI        PIC S9(7)V9.
+       copy 'numara.var'.
+       copy 'chyaz.var'.
        copy 'status.cpy'.
 	   copy 'fileop.var'.
        LINKAGE SECTION.
@@ -38,7 +57,7 @@
        PROCEDURE DIVISION USING MAIN-ARGUMENT.
        START-PROGRAM.
            MOVE MAIN-ARGUMENT-VALUE TO OKUDOS.
-           OPEN INPUT OKU I-O KASA.
+           OPEN INPUT OKU MAKBUZ I-O KASA.
        DOSYA-OKU.
            READ OKU NEXT AT END GO DOSYA-OKU-SON.
            IF OK-OP = 0 INITIALIZE KS-KAYIT
@@ -56,10 +75,121 @@
            END-IF.
            GO DOSYA-OKU.
        DOSYA-OKU-SON.
-           CLOSE OKU KASA.
+           PERFORM SABLON-UYGULA THRU SABLON-UYGULA-SON.
+           CLOSE OKU KASA MAKBUZ.
            EXIT PROGRAM.
            STOP RUN.
+
+      *    walks the recurring cash-transaction templates and, for
+      *    every active template whose period has elapsed since it
+      *    was last applied, writes a fresh KASA entry and advances
+      *    its last-applied date to today.
+       SABLON-UYGULA.
+           ACCEPT SB-BUGUN FROM CENTURY-DATE.
+           OPEN I-O KASABLON.
+           MOVE ZEROS TO KB-SIRA.
+           START KASABLON KEY IS NOT LESS THAN KB-SIRA
+                INVALID KEY GO SABLON-UYGULA-KAPAT.
+       SABLON-OKU.
+           READ KASABLON NEXT AT END GO SABLON-UYGULA-KAPAT.
+           IF NOT KB-AKTIF-EVET GO SABLON-OKU.
+           COMPUTE SB-GUNSAYI = SB-BUGUN-GUN + SB-BUGUN-AY * 30,41
+                   + SB-BUGUN-YIL * 365.
+           COMPUTE SB-SON-GUNSAYI = KB-SON-GUN + KB-SON-AY * 30,41
+                   + KB-SON-YIL * 365.
+           IF KB-SON-TARIH = ZEROS OR
+              SB-GUNSAYI - SB-SON-GUNSAYI >= KB-PERIYOT
+               PERFORM SABLON-KASA-YAZ THRU SABLON-KASA-YAZ-SON
+               MOVE SB-BUGUN TO KB-SON-TARIH
+               REWRITE KB-KAYIT
+           END-IF.
+           GO SABLON-OKU.
+       SABLON-UYGULA-KAPAT.
+           CLOSE KASABLON.
+       SABLON-UYGULA-SON.
+
+       SABLON-KASA-YAZ.
+           INITIALIZE KS-KAYIT.
+           MOVE SB-BUGUN TO KS-TARIH.
+           MOVE 1 TO KS-SIRA.
+           MOVE KB-HESAPNO TO KS-HESAPNO.
+           MOVE KB-DEPONO TO KS-DEPONO.
+           MOVE KB-SEKILNO TO KS-SEKILNO.
+           MOVE KB-HESAPTURU TO KS-HESAPTURU.
+           MOVE KB-ACIKLAMA TO KS-ACIKLAMA.
+           MOVE KB-GELIR TO KS-GELIR.
+           MOVE KB-GIDER TO KS-GIDER.
+           IF KS-GELIR NOT = ZEROS MOVE 16 TO KS-MTIP.
+           IF KS-GIDER NOT = ZEROS MOVE 17 TO KS-MTIP.
+           IF KS-HESAPNO NOT = SPACES
+                PERFORM SABLON-ISLEM-YAZ THRU SABLON-ISLEM-YAZ-SON
+           END-IF.
+       SABLON-KASA-YAZ-DENE.
+           PERFORM WRITE-KASA.
+           IF WVAR = 0 ADD 1 TO KS-SIRA GO SABLON-KASA-YAZ-DENE.
+       SABLON-KASA-YAZ-SON.
+
+      *    posts a template-generated KASA entry through the same
+      *    MAKBUZ/CARHAR chain KASA.CBL's own ISLEM-YAZ/MAKBUZ-YAZ
+      *    use, so a template tied to a customer account keeps CARHAR
+      *    (and therefore MIZAN/EKSTRE) in step with the cash book.
+       SABLON-ISLEM-YAZ.
+           MOVE KS-MTIP TO DX-TIP.
+           MOVE KS-DEPONO TO DX-DEPONO.
+           PERFORM NUMARA-AL.
+           IF AY-EVRAKNO = SPACES GO SABLON-ISLEM-YAZ-SON.
+           MOVE KS-MTIP TO AY-TIP.
+           MOVE AY-EVRAKNO TO MK-EVRAKNO.
+           READ MAKBUZ INVALID KEY CONTINUE
+            NOT INVALID KEY GO SABLON-ISLEM-YAZ-SON
+           END-READ.
+           MOVE AY-EVRAKNO TO MK-EVRAKNO KS-MEVRAKNO.
+           MOVE KS-MTIP TO MK-TIP.
+           MOVE KS-HESAPNO TO MK-HESAPNO.
+           MOVE KS-DEPONO TO MK-DEPONO.
+           MOVE KS-TARIH TO MK-TARIH.
+           MOVE KS-SEKILNO TO MK-SEKILNO.
+           MOVE KS-ACIKLAMA TO MK-ACIKLAMA.
+           IF KS-MTIP = 16 MOVE KS-GELIR TO MK-TUTAR.
+           IF KS-MTIP = 17 MOVE KS-GIDER TO MK-TUTAR.
+           PERFORM SABLON-MAKBUZ-YAZ.
+           OPEN I-O AYAR.
+           PERFORM NUMARA-ARTIR.
+           CLOSE AYAR.
+       SABLON-ISLEM-YAZ-SON.
+
+       SABLON-MAKBUZ-YAZ.
+           CLOSE MAKBUZ.
+           OPEN I-O MAKBUZ.
+           PERFORM WRITE-MAKBUZ.
+           CLOSE MAKBUZ. OPEN INPUT MAKBUZ.
+           MOVE MK-HESAPNO TO TCH-HESAPNO.
+           MOVE MK-DEPONO TO TCH-DEPONO.
+           MOVE MK-TIP TO TCH-TIP.
+           MOVE MK-EVRAKNO TO TCH-EVRAKNO.
+           MOVE MK-TARIH TO TCH-TARIH.
+           MOVE MK-ACIKLAMA TO TCH-ACIKLAMA.
+           MOVE ZEROS TO TCH-BORC TCH-ALACAK.
+           EVALUATE MK-TIP
+             WHEN 16 MOVE MK-TUTAR TO TCH-ALACAK
+             WHEN 17 MOVE MK-TUTAR TO TCH-BORC
+           END-EVALUATE.
+           MOVE MK-SEKILNO TO T-KOD.
+           CALL 'SEKSEC' USING 1 T-KOD T-ADI
+                  BY CONTENT 0000 0000 0000 0000 0.
+           CANCEL 'SEKSEC'.
+           MOVE T-ADI TO TCH-VADE.
+           PERFORM CARHAR-YAZ THRU CARHAR-YAZ-SON.
+
        copy fileop.cpy REPLACING ==%T%== BY ==KASA==
                                   "%T%"  BY "KASA"
                                  ==%R%== BY ==KS-KAYIT==.
+       copy fileop.cpy REPLACING ==%T%== BY ==MAKBUZ==
+                                  "%T%"  BY "MAKBUZ"
+                                 ==%R%== BY ==MK-KAYIT==.
+       copy fileop.cpy REPLACING ==%T%== BY ==AYAR==
+                                  "%T%"  BY "AYAR"
+                                 ==%R%== BY ==AY-KAYIT==.
+       copy 'numara.per'.
+       copy 'chyaz.per'.
   

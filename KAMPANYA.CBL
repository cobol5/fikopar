@@ -27,7 +27,11 @@
            02 WIDTH                 PIC 9999.
            02 YSON                  PIC 9999.
            02 LEN-OF-ARRAY          PIC 9(5).
-           
+
+       01 BUGUN.
+           02 BU-YIL                PIC 9999.
+           02 BU-AY                 PIC 99.
+           02 BU-GUN                PIC 99.
        01 KAT-ARRAY.
            02 I-KATNO               PIC 9999 OCCURS 1000 TIMES.
            02 I-KATADI              PIC X(20) OCCURS 1000 TIMES.
@@ -53,6 +57,7 @@
        BEGIN-PROGRAM.
            ADD 1 TO Y1.
            MOVE 0 TO I.
+           ACCEPT BUGUN FROM CENTURY-DATE.
            OPEN INPUT KATLOG STOK.
            MOVE ZEROS TO KT-KATNO.
            START KATLOG KEY IS NOT LESS THAN KT-KATNO
@@ -64,6 +69,12 @@
            READ STOK INVALID KEY GO KATLOG-OKU.
            IF KT-KATNO NOT = G-KATNO AND KT-HESAPNO NOT = 'KAMPANYA'
                     GO KATLOG-OKU.
+           IF KT-HESAPNO = 'KAMPANYA'
+                IF KT-BASTARIH NOT = ZEROS AND BUGUN < KT-BASTARIH
+                     GO KATLOG-OKU.
+                IF KT-BITTARIH NOT = ZEROS AND BUGUN > KT-BITTARIH
+                     GO KATLOG-OKU.
+           END-IF.
            ADD 1 TO I.
            MOVE KT-KATNO TO I-KATNO(I).
            MOVE KT-ACIKLAMA TO I-KATADI(I).

@@ -0,0 +1,395 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. 'KAMPRAP'.
+       AUTHOR. FIKRET PIRIM.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. RMCOBOL.
+       OBJECT-COMPUTER. RMCOBOL.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       copy 'hareket.cpy'.
+       copy 'katlog.cpy'.
+            SELECT TEMPFILE ASSIGN TO DISK, TEMP-DOSYA
+               ORGANIZATION INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS TP-KATNO.
+            SELECT CSVOUT ASSIGN TO DISK, CSV-DOSYA
+               ORGANIZATION LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       copy 'hareket.cpz'.
+       copy 'katlog.cpz'.
+       FD TEMPFILE DATA RECORD IS TP-KAYIT.
+       01 TP-KAYIT.
+           02 TP-KATNO              PIC 9999.
+           02 TP-ACIKLAMA           PIC X(40).
+           02 TP-ADET               PIC 9(9)V999.
+           02 TP-TUTAR              PIC S9(13)V99.
+       FD CSVOUT
+           LABEL RECORD IS STANDARD
+           DATA RECORD IS CSV-SATIR.
+       01 CSV-SATIR                     PIC X(300).
+       WORKING-STORAGE SECTION.
+       01 EKRAN-DEGIS.
+           02 F                 PIC 99.
+           02 CIZ               PIC 99.
+           02 SATIR             PIC 99.
+           02 LIS               PIC 99.
+           02 ILK               PIC 9999 VALUE 10.
+           02 SON               PIC 9999 VALUE 28.
+           02 BA-TARIH.
+               03 BA-YIL            PIC 9999.
+               03 BA-AY             PIC 99.
+               03 BA-GUN            PIC 99.
+           02 BT-TARIH.
+               03 BT-YIL            PIC 9999.
+               03 BT-AY             PIC 99.
+               03 BT-GUN            PIC 99.
+           02 T1                PIC 9(12)V9999.
+           02 T2                PIC 9(12)V9999.
+           02 TT                PIC 9(12)V9999.
+           02 I-ISK1            PIC 9(10)V9999.
+           02 I-ISK2            PIC 9(10)V9999.
+           02 I-NET             PIC S9(13)V99.
+           02 T-ADET             PIC 9(9)V999.
+           02 T-TUTAR            PIC S9(13)V99.
+       01 BILGI.
+           02 B-KOD                 PIC ZZZZ.
+           02 FILLER                PIC X VALUE '�'.
+           02 B-ACIKLAMA            PIC X(30).
+           02 FILLER                PIC X VALUE '�'.
+           02 B-ADET                PIC Z(8)9,999.
+           02 FILLER                PIC X VALUE '�'.
+           02 B-TUTAR               PIC Z(10)9,99.
+       copy 'status.cpy'.
+       copy 'onayvar.cpy'.
+       copy 'win.cpy'.
+       LINKAGE SECTION.
+       01  MAIN-ARGUMENT.
+           02  MAIN-ARGUMENT-SIZE      PIC 9(4) BINARY.
+           02  MAIN-ARGUMENT-VALUE.
+               03  PIC X OCCURS 1 TO 100
+                   DEPENDING ON MAIN-ARGUMENT-SIZE.
+       SCREEN SECTION.
+       01 SCR-TARIH.
+           02 LINE 4 COLUMN 40 BACKGROUND BLUE FOREGROUND WHITE
+                PIC ZZ USING BA-GUN HIGHLIGHT AUTO.
+           02 LINE 4 COLUMN 43 BACKGROUND BLUE FOREGROUND WHITE
+                PIC ZZ USING BA-AY HIGHLIGHT AUTO.
+           02 LINE 4 COLUMN 46 BACKGROUND BLUE FOREGROUND WHITE
+                PIC ZZZZ USING BA-YIL HIGHLIGHT AUTO.
+           02 LINE 5 COLUMN 40 BACKGROUND BLUE FOREGROUND WHITE
+                PIC ZZ USING BT-GUN HIGHLIGHT AUTO.
+           02 LINE 5 COLUMN 43 BACKGROUND BLUE FOREGROUND WHITE
+                PIC ZZ USING BT-AY HIGHLIGHT AUTO.
+           02 LINE 5 COLUMN 46 BACKGROUND BLUE FOREGROUND WHITE
+                PIC ZZZZ USING BT-YIL HIGHLIGHT AUTO.
+       01 SCR-TOPLAM.
+           02 LINE 29 COLUMN 15 BACKGROUND BLUE FOREGROUND BROWN
+                PIC Z(8)9,999 USING T-ADET HIGHLIGHT.
+           02 LINE 29 COLUMN 52 BACKGROUND BLUE FOREGROUND BROWN
+                PIC Z(10)9,99 USING T-TUTAR HIGHLIGHT.
+       copy 'onayscr.cpy'.
+       PROCEDURE DIVISION USING MAIN-ARGUMENT.
+       START-PROGRAM.
+           MOVE WCB TO NESTED-WCB (1).
+           DISPLAY NESTED-WCB (1)
+              LINE 1 POSITION 1 CONTROL 'WINDOW-CREATE'.
+       BEGIN-PROGRAM.
+           PERFORM VARYING CIZ FROM 3 BY 1 UNTIL CIZ > 30
+                IF CIZ > 9 AND CIZ < 29
+                    DISPLAY '�' LINE CIZ POSITION 1
+                    CONTROL 'BCOLOR=BLUE, FCOLOR=WHITE'
+                     SPACES SIZE 4 '�' SPACES SIZE 30 '�'
+                     SPACES SIZE 11 '�' SPACES SIZE 13 '�'
+                ELSE
+                    DISPLAY '�' LINE CIZ POSITION 1
+                    CONTROL 'BCOLOR=BLUE, FCOLOR=WHITE'
+                        SPACES SIZE 60 '�'
+                END-IF
+           END-PERFORM.
+           DISPLAY SPACES LINE 2 POSITION 1
+              CONTROL 'BCOLOR=BLUE, FCOLOR=WHITE' SIZE 61
+              ' KAMPANYA KULLANIM RAPORU ' LINE 2 POSITION 2.
+           DISPLAY SPACES LINE 4 POSITION 2
+              CONTROL 'BCOLOR=BLUE, FCOLOR=WHITE' SIZE 30
+              'BA�LANGI� TAR�H� :' LINE 4 POSITION 2.
+           DISPLAY SPACES LINE 5 POSITION 2
+              CONTROL 'BCOLOR=BLUE, FCOLOR=WHITE' SIZE 30
+              'B�T�� TAR�H�     :' LINE 5 POSITION 2.
+           DISPLAY SPACES LINE 7 POSITION 2
+              CONTROL 'BCOLOR=BLUE, FCOLOR=WHITE' SIZE 58
+              'KOD KAMPANYA                       ADET     '
+              '       TUTAR' LINE 7 POSITION 2.
+           DISPLAY SPACES LINE 29 POSITION 2
+              CONTROL 'BCOLOR=BLUE, FCOLOR=WHITE' SIZE 40
+              'TOPLAM ADET  :' LINE 29 POSITION 2
+              'TOPLAM TUTAR :' LINE 29 POSITION 39.
+           DISPLAY SPACES LINE 32 POSITION 1
+              CONTROL 'BCOLOR=BLUE, FCOLOR=WHITE' SIZE 120
+              ' F7 ' 'CSV E AKTAR' REVERSE LOW
+              ' ESC ' '��K��' REVERSE LOW.
+           ACCEPT BA-TARIH FROM CENTURY-DATE.
+           MOVE 1 TO BA-AY BA-GUN.
+           MOVE BA-TARIH TO BT-TARIH.
+       TARIH-AL.
+           DISPLAY SCR-TARIH.
+           ACCEPT SCR-TARIH.
+           ACCEPT F FROM ESCAPE KEY.
+           IF F = 27 GO STOP-PROGRAM.
+           PERFORM RAPOR-OLUSTUR THRU RAPOR-OLUSTUR-SON.
+           MOVE ILK TO SATIR.
+           OPEN INPUT TEMPFILE.
+           MOVE ZEROS TO TP-KATNO.
+           START TEMPFILE KEY IS NOT LESS THAN TP-KATNO
+                INVALID KEY GO A-LISTE-SON.
+           READ TEMPFILE NEXT.
+       A-LISTE.
+           PERFORM AKTAR.
+           IF SATIR = ILK PERFORM SERITLI ELSE PERFORM SERITSIZ.
+           IF SATIR = SON GO A-LISTE-SON.
+           READ TEMPFILE NEXT AT END
+                    READ TEMPFILE PREVIOUS GO A-LISTE-SON.
+           ADD 1 TO SATIR.
+           GO A-LISTE.
+       A-LISTE-SON.
+           MOVE SATIR TO LIS.
+           IF SATIR NOT = SON ADD 1 TO SATIR
+             PERFORM VARYING CIZ FROM SATIR BY 1 UNTIL CIZ > SON
+               DISPLAY '�' LINE CIZ POSITION 1
+                    CONTROL 'BCOLOR=BLUE, FCOLOR=WHITE'
+                     SPACES SIZE 4 '�' SPACES SIZE 30 '�'
+                     SPACES SIZE 11 '�' SPACES SIZE 13 '�'
+             END-PERFORM MOVE LIS TO SATIR.
+           DISPLAY SCR-TOPLAM.
+       TUS.
+           ACCEPT F FROM ESCAPE KEY.
+           IF F = 27 CLOSE TEMPFILE DELETE FILE TEMPFILE
+                GO STOP-PROGRAM.
+           IF F = 52 GO YUKARI-AL.
+           IF F = 53 GO ASAGI-AL.
+           IF F = 54 GO HOME-TUSU.
+           IF F = 82 GO END-TUSU.
+           IF F = 68 GO PGDN-TUSU.
+           IF F = 67 GO PGUP-TUSU.
+           IF F = 81 GO CTHO-TUSU.
+           IF F = 83 GO CTEN-TUSU.
+           IF F = 7  GO CSV-CIKTI.
+           GO TUS.
+       CSV-CIKTI.
+           ACCEPT CSV-SAAT FROM TIME.
+           MOVE 'KAMRP' TO CSV-TANIM.
+           OPEN OUTPUT CSVOUT.
+           MOVE 'KOD;KAMPANYA;ADET;TUTAR'
+              TO CSV-SATIR.
+           WRITE CSV-SATIR.
+           MOVE ZEROS TO TP-KATNO.
+           START TEMPFILE KEY IS NOT LESS THAN TP-KATNO.
+       CSV-OKU.
+           READ TEMPFILE NEXT AT END GO CSV-SON.
+           STRING TP-KATNO DELIMITED BY SIZE ';'
+                  TP-ACIKLAMA DELIMITED BY SPACES ';'
+                  TP-ADET DELIMITED BY SIZE ';'
+                  TP-TUTAR DELIMITED BY SIZE
+              INTO CSV-SATIR.
+           WRITE CSV-SATIR.
+           GO CSV-OKU.
+       CSV-SON.
+           CLOSE CSVOUT.
+           STRING 'CSV DOSYASI OLU�TURULDU: ' CSV-DOSYA
+              DELIMITED BY SIZE INTO ONAY-MESSAGE.
+           MOVE 'H' TO E-ONAY.
+           PERFORM ONAY-AL THRU ONAY-AL-SON.
+           GO TUS.
+       CTHO-TUSU.
+           MOVE ZEROS TO TP-KATNO.
+           START TEMPFILE KEY IS NOT LESS THAN TP-KATNO.
+           READ TEMPFILE NEXT.
+           MOVE ILK TO SATIR.
+           GO A-LISTE.
+       CTEN-TUSU.
+           IF LIS NOT = SON GO END-TUSU.
+           MOVE 9999 TO TP-KATNO.
+           START TEMPFILE KEY IS NOT GREATER THAN TP-KATNO.
+           READ TEMPFILE NEXT.
+           MOVE SON TO SATIR.
+           PERFORM Y-LISTE THRU Y-LISTE-SON.
+           COMPUTE F = SON - ILK.
+           PERFORM F TIMES
+              READ TEMPFILE NEXT
+           END-PERFORM.
+           PERFORM AKTAR.
+           MOVE SON TO SATIR LIS.
+           GO TUS.
+       PGUP-TUSU.
+           PERFORM SERITSIZ.
+           COMPUTE SATIR = SATIR - ILK.
+             PERFORM SATIR TIMES
+               READ TEMPFILE PREVIOUS
+             END-PERFORM.
+           READ TEMPFILE PREVIOUS AT END
+              READ TEMPFILE NEXT
+              MOVE ILK TO SATIR
+              PERFORM AKTAR PERFORM SERITLI
+              GO TUS.
+           MOVE SON TO SATIR.
+       PG-OKU.
+           IF SATIR = ILK GO PG-OKU-SON.
+           READ TEMPFILE PREVIOUS AT END
+                    READ TEMPFILE NEXT
+                    GO PG-OKU-SON.
+           SUBTRACT 1 FROM SATIR.
+           GO PG-OKU.
+       PG-OKU-SON.
+           MOVE ILK TO SATIR.
+           PERFORM A-LISTE THRU A-LISTE-SON.
+           COMPUTE SATIR = LIS - ILK.
+               PERFORM SATIR TIMES
+                   READ TEMPFILE PREVIOUS
+               END-PERFORM.
+           MOVE ILK TO SATIR.
+           PERFORM AKTAR.
+           GO TUS.
+       PGDN-TUSU.
+           PERFORM SERITSIZ.
+           COMPUTE SATIR = SATIR - LIS.
+           PERFORM SATIR TIMES
+              READ TEMPFILE NEXT
+           END-PERFORM.
+           READ TEMPFILE NEXT AT END
+              READ TEMPFILE PREVIOUS
+              MOVE LIS TO SATIR
+              PERFORM AKTAR PERFORM SERITLI
+              GO TUS.
+           MOVE ILK TO SATIR.
+           PERFORM AKTAR. PERFORM SERITSIZ.
+           COMPUTE F = SATIR + 1.
+           MOVE F TO SATIR.
+           READ TEMPFILE NEXT AT END
+             READ TEMPFILE PREVIOUS MOVE ILK TO SATIR.
+           PERFORM A-LISTE THRU A-LISTE-SON.
+           MOVE LIS TO SATIR.
+           PERFORM AKTAR. PERFORM SERITLI.
+           GO TUS.
+       END-TUSU.
+           PERFORM SERITSIZ.
+           COMPUTE SATIR = SATIR - LIS.
+              PERFORM SATIR TIMES
+                 READ TEMPFILE NEXT
+              END-PERFORM.
+           MOVE LIS TO SATIR.
+           PERFORM AKTAR. PERFORM SERITLI.
+           GO TUS.
+       HOME-TUSU.
+           PERFORM SERITSIZ.
+           COMPUTE SATIR = SATIR - ILK.
+               PERFORM SATIR TIMES
+                  READ TEMPFILE PREVIOUS
+               END-PERFORM.
+           MOVE ILK TO SATIR.
+           PERFORM AKTAR. PERFORM SERITLI.
+           GO TUS.
+       YUKARI-AL.
+           READ TEMPFILE PREVIOUS AT END READ TEMPFILE NEXT GO TUS.
+           IF SATIR = ILK PERFORM A-LISTE THRU A-LISTE-SON
+                COMPUTE SATIR = LIS - ILK
+                PERFORM SATIR TIMES
+                    READ TEMPFILE PREVIOUS
+                END-PERFORM
+                MOVE ILK TO SATIR PERFORM AKTAR GO TUS.
+           PERFORM SERITSIZ.
+           SUBTRACT 1 FROM SATIR.
+           PERFORM AKTAR. PERFORM SERITLI.
+           GO TUS.
+       ASAGI-AL.
+           READ TEMPFILE NEXT AT END READ TEMPFILE PREVIOUS GO TUS.
+           IF SATIR = SON PERFORM Y-LISTE THRU Y-LISTE-SON
+                 COMPUTE F = SON - ILK
+                 PERFORM F TIMES
+                      READ TEMPFILE NEXT
+               END-PERFORM
+                 MOVE SON TO SATIR PERFORM AKTAR GO TUS.
+           PERFORM SERITSIZ.
+           ADD 1 TO SATIR.
+           PERFORM AKTAR. PERFORM SERITLI.
+           GO TUS.
+       Y-LISTE.
+           PERFORM AKTAR.
+           IF SATIR = SON PERFORM SERITLI ELSE PERFORM SERITSIZ.
+           IF SATIR = ILK GO Y-LISTE-SON.
+           READ TEMPFILE PREVIOUS AT END READ TEMPFILE NEXT
+                GO Y-LISTE-SON.
+           SUBTRACT 1 FROM SATIR.
+           GO Y-LISTE.
+       Y-LISTE-SON.
+       AKTAR.
+           MOVE TP-KATNO TO B-KOD.
+           MOVE TP-ACIKLAMA TO B-ACIKLAMA.
+           MOVE TP-ADET TO B-ADET.
+           MOVE TP-TUTAR TO B-TUTAR.
+       SERITLI.
+           DISPLAY BILGI LINE SATIR POSITION 2
+                CONTROL 'BCOLOR=WHITE, FCOLOR=BLUE' LOW.
+       SERITSIZ.
+           DISPLAY BILGI LINE SATIR POSITION 2
+                CONTROL 'BCOLOR=BLUE, FCOLOR=WHITE'.
+       STOP-PROGRAM.
+           MOVE WCB TO NESTED-WCB (1).
+           DISPLAY NESTED-WCB (1)
+              LINE 1 POSITION 1 CONTROL 'WINDOW-REMOVE'.
+           EXIT PROGRAM.
+           STOP RUN.
+       copy 'onayper.cpy'.
+       RAPOR-OLUSTUR.
+           COMPUTE T1 = BA-GUN + BA-AY * 30,41 + BA-YIL * 365.
+           COMPUTE T2 = BT-GUN + BT-AY * 30,41 + BT-YIL * 365.
+           MOVE ZEROS TO T-ADET T-TUTAR.
+           OPEN INPUT HAREKET-SICIL HAREKET-DETAY KATLOG.
+           ACCEPT TSAAT FROM TIME.
+           OPEN OUTPUT TEMPFILE. CLOSE TEMPFILE.
+           OPEN I-O TEMPFILE.
+           MOVE ZEROS TO HS-KEY.
+           START HAREKET-SICIL KEY IS NOT LESS THAN HS-KEY
+                INVALID KEY GO RAPOR-OLUSTUR-SON.
+       HAREKET-OKU.
+           READ HAREKET-SICIL NEXT AT END GO HAREKET-OKU-SON.
+           IF HS-TIP NOT = 3 GO HAREKET-OKU.
+           COMPUTE TT = HS-FGUN + HS-FAY * 30,41 + HS-FYIL * 365.
+           IF TT < T1 OR TT > T2 GO HAREKET-OKU.
+           PERFORM SATIR-TOPLA THRU SATIR-TOPLA-SON.
+           GO HAREKET-OKU.
+       HAREKET-OKU-SON.
+           CLOSE HAREKET-SICIL HAREKET-DETAY KATLOG.
+       RAPOR-OLUSTUR-SON.
+       SATIR-TOPLA.
+           MOVE HS-TIP TO HD-TIP.
+           MOVE HS-EVRAKNO TO HD-EVRAKNO.
+           MOVE ZEROS TO HD-SIRA.
+           START HAREKET-DETAY KEY IS NOT LESS THAN HD-KEY
+                INVALID KEY GO SATIR-TOPLA-SON.
+       DETAY-OKU.
+           READ HAREKET-DETAY NEXT AT END GO SATIR-TOPLA-SON.
+           IF HD-TIP NOT = HS-TIP OR HD-EVRAKNO NOT = HS-EVRAKNO
+                GO SATIR-TOPLA-SON.
+           MOVE HD-KATNO TO KT-KATNO.
+           READ KATLOG INVALID KEY GO DETAY-OKU.
+           IF KT-HESAPNO NOT = 'KAMPANYA' GO DETAY-OKU.
+           COMPUTE I-ISK1 = HD-FIYAT * HD-ISKONTO1 / 100.
+           COMPUTE I-ISK2 = (HD-FIYAT - I-ISK1) * HD-ISKONTO2 / 100.
+           COMPUTE I-NET = (HD-FIYAT - I-ISK1 - I-ISK2) * HD-ADET.
+           MOVE HD-KATNO TO TP-KATNO.
+           READ TEMPFILE INVALID KEY
+                INITIALIZE TP-KAYIT
+                MOVE HD-KATNO TO TP-KATNO
+                MOVE KT-ACIKLAMA TO TP-ACIKLAMA
+                WRITE TP-KAYIT
+           END-READ.
+           ADD HD-ADET TO TP-ADET.
+           ADD I-NET TO TP-TUTAR.
+           REWRITE TP-KAYIT.
+           ADD HD-ADET TO T-ADET.
+           ADD I-NET TO T-TUTAR.
+           GO DETAY-OKU.
+       SATIR-TOPLA-SON.

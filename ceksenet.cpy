@@ -0,0 +1,10 @@
+           SELECT CEKSENET ASSIGN TO DISK, 'DATA\CEKSENET.DAT'
+               ORGANIZATION INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CS-KEY
+               FILE STATUS IS ST-CEKSENET.
+           SELECT CEKSENETLOG ASSIGN TO DISK, 'DATA\CSLOG.DAT'
+               ORGANIZATION INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CSL-KEY
+               FILE STATUS IS ST-CEKSENETLOG.

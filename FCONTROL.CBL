@@ -8,6 +8,7 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
        copy 'ayar.cpy'.
+       copy 'fcseed.cpy'.
        copy 'carhar.cpy'.
        copy 'depo.cpy'.
        copy 'hareket.cpy'.
@@ -27,9 +28,11 @@
        copy 'sayim.cpy'.
        copy 'kasa.cpy'.
        copy 'tip.cpy'.
+       copy 'siparis.cpy'.
        DATA DIVISION.
        FILE SECTION.
        copy 'ayar.cpz'.
+       copy 'fcseed.cpz'.
        copy 'carhar.cpz'.
        copy 'depo.cpz'.
        copy 'hareket.cpz'.
@@ -49,6 +52,7 @@
        copy 'sayim.cpz'.
        copy 'kasa.cpz'.
        copy 'tip.cpz'.
+       copy 'siparis.cpz'.
        WORKING-STORAGE SECTION.
        01 TARIH.
            02 YIL       PIC 9999.
@@ -64,10 +68,102 @@
             KATLOG PLASIYER SICIL SICILKOD SICILPOS SICILTEL STOK
             STOKARA TIPKOD USERS STOKADET HAREKET-SICIL MAKBUZ
             HAREKET-DETAY HAREKET-INDEX USERACCESS ODEME PASSTOK
-            CEKSENET CEKSENETLOG STOKBAG SAYIM KASA AYAR DTIP.
+            CEKSENET CEKSENETLOG STOKBAG SAYIM KASA AYAR DTIP SIPARIS.
        I-O-AYAR-ERROR-ROUTINE.
            IF ST-CARHAR = '35' OPEN OUTPUT CARHAR CLOSE CARHAR.
-           IF ST-AYAR = '35' OPEN OUTPUT AYAR 
+           IF ST-AYAR = '35' OPEN OUTPUT AYAR
+              PERFORM FCSEED-VARSAYILAN-OLUSTUR THRU
+                      FCSEED-VARSAYILAN-OLUSTUR-SON
+              PERFORM AYAR-FCSEED-YUKLE THRU AYAR-FCSEED-YUKLE-SON
+              CLOSE AYAR.
+           IF ST-DEPO = '35' OPEN OUTPUT DEPO 
+              MOVE ZEROS TO DP-NO MOVE '(BO�)' TO DP-ADI
+              PERFORM WRITE-DEPO
+              MOVE 1 TO DP-NO MOVE '1.HESAP' TO DP-ADI
+              PERFORM WRITE-DEPO
+              MOVE 2 TO DP-NO MOVE '2.HESAP' TO DP-ADI
+              PERFORM WRITE-DEPO
+              CLOSE DEPO.
+           IF ST-HAREKET-SICIL = '35' OPEN OUTPUT HAREKET-SICIL 
+                                      CLOSE HAREKET-SICIL.
+           IF ST-HAREKET-DETAY = '35' OPEN OUTPUT HAREKET-DETAY
+                                      CLOSE HAREKET-DETAY.
+           IF ST-HAREKET-INDEX = '35' OPEN OUTPUT HAREKET-INDEX
+                                      CLOSE HAREKET-INDEX.
+           IF ST-USERACCESS = '35' OPEN OUTPUT USERACCESS
+                                   CLOSE USERACCESS.
+           IF ST-KATLOG = '35' OPEN OUTPUT KATLOG CLOSE KATLOG.
+           IF ST-PLASIYER = '35' OPEN OUTPUT PLASIYER
+                MOVE ZEROS TO PL-NO MOVE '(BO�)' TO PL-ADI
+                PERFORM WRITE-PLASIYER
+                CLOSE PLASIYER.
+           IF ST-SICIL = '35' OPEN OUTPUT SICIL CLOSE SICIL.
+           IF ST-SICILKOD = '35' OPEN OUTPUT SICILKOD CLOSE SICILKOD.
+           IF ST-SICILPOS = '35' OPEN OUTPUT SICILPOS CLOSE SICILPOS.
+           IF ST-SICILTEL = '35' OPEN OUTPUT SICILTEL CLOSE SICILTEL.
+           IF ST-STOK = '35' OPEN OUTPUT STOK CLOSE STOK.
+           IF ST-PASSTOK = '35' OPEN OUTPUT PASSTOK CLOSE PASSTOK.
+           IF ST-STOKARA = '35' OPEN OUTPUT STOKARA CLOSE STOKARA.
+           IF ST-TIPKOD = '35' OPEN OUTPUT TIPKOD 
+                MOVE ZEROS TO TK-KOD MOVE '(BO�)' TO TK-TIP
+                PERFORM WRITE-TIPKOD
+                CLOSE TIPKOD.
+           IF ST-USERS = '35' OPEN OUTPUT USERS CLOSE USERS.
+           IF ST-STOKADET = '35' OPEN OUTPUT STOKADET CLOSE STOKADET.
+           IF ST-STOKARA = '35' OPEN OUTPUT STOKARA CLOSE STOKARA.
+           IF ST-MAKBUZ = '35' OPEN OUTPUT MAKBUZ CLOSE MAKBUZ.
+           IF ST-ODEME = '35' OPEN OUTPUT ODEME 
+            MOVE ZEROS TO OD-NO MOVE '(BO�)' TO OD-ADI 
+				PERFORM WRITE-ODEME
+            MOVE 1 TO OD-NO MOVE 'Pe�in' TO OD-ADI PERFORM WRITE-ODEME
+            CLOSE ODEME.
+           IF ST-CEKSENET = '35' OPEN OUTPUT CEKSENET CLOSE CEKSENET.
+           IF ST-CEKSENETLOG = '35' OPEN OUTPUT CEKSENETLOG 
+                    CLOSE CEKSENETLOG.
+           IF ST-STOKBAG = '35' OPEN OUTPUT STOKBAG CLOSE STOKBAG.
+           IF ST-SAYIM = '35' OPEN OUTPUT SAYIM CLOSE SAYIM.
+           IF ST-KASA = '35' OPEN OUTPUT KASA CLOSE KASA.
+           IF ST-SIPARIS = '35' OPEN OUTPUT SIPARIS CLOSE SIPARIS.
+           IF ST-DTIP = '35' OPEN OUTPUT DTIP
+            PERFORM VARYING DTIP-NO FROM 1 BY 1 UNTIL DTIP-NO = 22
+            EVALUATE DTIP-NO
+            WHEN 1  MOVE '�RSAL�YEL� SATI� FATURASI' TO DTIP-ADI
+            WHEN 2  MOVE 'SATI� �RSAL�YES�' TO DTIP-ADI
+            WHEN 3  MOVE 'SATI� FATURASI' TO DTIP-ADI
+            WHEN 4  MOVE '�RSAL�YEL� ALI� FATURASI' TO DTIP-ADI
+            WHEN 5  MOVE 'ALI� �RSAL�YES�' TO DTIP-ADI
+            WHEN 6  MOVE 'ALI� FATURASI' TO DTIP-ADI
+            WHEN 7  MOVE '�RSAL�YEL� �ADE �IKI� FATURASI' TO DTIP-ADI
+            WHEN 8  MOVE '�ADE �IKI� �RSAL�YES�' TO DTIP-ADI
+            WHEN 9  MOVE '�ADE �IKI� FATURASI' TO DTIP-ADI
+            WHEN 10 MOVE '�RSAL�YEL� �ADE ALI� FATURASI' TO DTIP-ADI
+            WHEN 11 MOVE '�ADE ALI� �RSAL�YES�' TO DTIP-ADI
+            WHEN 12 MOVE '�ADE ALI� FATURASI' TO DTIP-ADI
+            WHEN 13 MOVE 'SATI� FARK FATURASI' TO DTIP-ADI
+            WHEN 14 MOVE 'ALI� FARK FATURASI' TO DTIP-ADI
+            WHEN 15 MOVE 'CAR� HESAP KARTI EKSTRES�' TO DTIP-ADI
+            WHEN 16 MOVE 'TAHS�LAT MAKBUZU' TO DTIP-ADI
+            WHEN 17 MOVE 'TED�YE MAKBUZU' TO DTIP-ADI
+            WHEN 18 MOVE 'ALACAK �EK� ��LEM�' TO DTIP-ADI
+            WHEN 19 MOVE 'BOR� �EK� ��LEM�' TO DTIP-ADI
+            WHEN 20 MOVE 'ALACAK SENET� ��LEM�' TO DTIP-ADI
+            WHEN 21 MOVE 'BOR� SENET� ��LEM�' TO DTIP-ADI
+            END-EVALUATE
+			PERFORM WRITE-DTIP
+			END-PERFORM
+            CLOSE DTIP.
+           GO I-O-AYAR-ERROR-ROUTINE-SON.
+
+      *    creates the AYAR seed configuration file with its
+      *    historical factory defaults, but only the first time
+      *    this runs on a system where it does not yet exist -
+      *    afterwards the file is free to be hand-edited, and
+      *    AYAR-FCSEED-YUKLE is what actually seeds AYAR.
+       FCSEED-VARSAYILAN-OLUSTUR.
+           OPEN INPUT FCSEED.
+           IF ST-FCSEED NOT = '35' CLOSE FCSEED
+              GO FCSEED-VARSAYILAN-OLUSTUR-SON.
+           OPEN OUTPUT FCSEED.
            MOVE SPACES TO AY-EVRAKNO
            PERFORM VARYING AY-DEPONO FROM 1 BY 1 UNTIL AY-DEPONO = 3
             PERFORM VARYING AY-TIP FROM 1 BY 1 UNTIL AY-TIP = 22
@@ -165,86 +261,36 @@
                      MOVE 'LPT2:' TO AY-YAZPORT
                      MOVE 'BOR� SENET� ��LEM�' TO AY-ACIKLAMA
             END-EVALUATE
-			PERFORM WRITE-AYAR
+            MOVE AY-TIP TO FCS-TIP
+            MOVE AY-DEPONO TO FCS-DEPONO
+            MOVE AY-EVRAKFORMAT TO FCS-EVRAKFORMAT
+            MOVE AY-YAZDOS TO FCS-YAZDOS
+            MOVE AY-YAZPORT TO FCS-YAZPORT
+            MOVE AY-ACIKLAMA TO FCS-ACIKLAMA
+            WRITE FCS-KAYIT
             END-PERFORM
-           END-PERFORM
-           CLOSE AYAR.
-           IF ST-DEPO = '35' OPEN OUTPUT DEPO 
-              MOVE ZEROS TO DP-NO MOVE '(BO�)' TO DP-ADI
-              PERFORM WRITE-DEPO
-              MOVE 1 TO DP-NO MOVE '1.HESAP' TO DP-ADI
-              PERFORM WRITE-DEPO
-              MOVE 2 TO DP-NO MOVE '2.HESAP' TO DP-ADI
-              PERFORM WRITE-DEPO
-              CLOSE DEPO.
-           IF ST-HAREKET-SICIL = '35' OPEN OUTPUT HAREKET-SICIL 
-                                      CLOSE HAREKET-SICIL.
-           IF ST-HAREKET-DETAY = '35' OPEN OUTPUT HAREKET-DETAY
-                                      CLOSE HAREKET-DETAY.
-           IF ST-HAREKET-INDEX = '35' OPEN OUTPUT HAREKET-INDEX
-                                      CLOSE HAREKET-INDEX.
-           IF ST-USERACCESS = '35' OPEN OUTPUT USERACCESS
-                                   CLOSE USERACCESS.
-           IF ST-KATLOG = '35' OPEN OUTPUT KATLOG CLOSE KATLOG.
-           IF ST-PLASIYER = '35' OPEN OUTPUT PLASIYER
-                MOVE ZEROS TO PL-NO MOVE '(BO�)' TO PL-ADI
-                PERFORM WRITE-PLASIYER
-                CLOSE PLASIYER.
-           IF ST-SICIL = '35' OPEN OUTPUT SICIL CLOSE SICIL.
-           IF ST-SICILKOD = '35' OPEN OUTPUT SICILKOD CLOSE SICILKOD.
-           IF ST-SICILPOS = '35' OPEN OUTPUT SICILPOS CLOSE SICILPOS.
-           IF ST-SICILTEL = '35' OPEN OUTPUT SICILTEL CLOSE SICILTEL.
-           IF ST-STOK = '35' OPEN OUTPUT STOK CLOSE STOK.
-           IF ST-PASSTOK = '35' OPEN OUTPUT PASSTOK CLOSE PASSTOK.
-           IF ST-STOKARA = '35' OPEN OUTPUT STOKARA CLOSE STOKARA.
-           IF ST-TIPKOD = '35' OPEN OUTPUT TIPKOD 
-                MOVE ZEROS TO TK-KOD MOVE '(BO�)' TO TK-TIP
-                PERFORM WRITE-TIPKOD
-                CLOSE TIPKOD.
-           IF ST-USERS = '35' OPEN OUTPUT USERS CLOSE USERS.
-           IF ST-STOKADET = '35' OPEN OUTPUT STOKADET CLOSE STOKADET.
-           IF ST-STOKARA = '35' OPEN OUTPUT STOKARA CLOSE STOKARA.
-           IF ST-MAKBUZ = '35' OPEN OUTPUT MAKBUZ CLOSE MAKBUZ.
-           IF ST-ODEME = '35' OPEN OUTPUT ODEME 
-            MOVE ZEROS TO OD-NO MOVE '(BO�)' TO OD-ADI 
-				PERFORM WRITE-ODEME
-            MOVE 1 TO OD-NO MOVE 'Pe�in' TO OD-ADI PERFORM WRITE-ODEME
-            CLOSE ODEME.
-           IF ST-CEKSENET = '35' OPEN OUTPUT CEKSENET CLOSE CEKSENET.
-           IF ST-CEKSENETLOG = '35' OPEN OUTPUT CEKSENETLOG 
-                    CLOSE CEKSENETLOG.
-           IF ST-STOKBAG = '35' OPEN OUTPUT STOKBAG CLOSE STOKBAG.
-           IF ST-SAYIM = '35' OPEN OUTPUT SAYIM CLOSE SAYIM.
-           IF ST-KASA = '35' OPEN OUTPUT KASA CLOSE KASA.
-           IF ST-DTIP = '35' OPEN OUTPUT DTIP
-            PERFORM VARYING DTIP-NO FROM 1 BY 1 UNTIL DTIP-NO = 22
-            EVALUATE DTIP-NO
-            WHEN 1  MOVE '�RSAL�YEL� SATI� FATURASI' TO DTIP-ADI
-            WHEN 2  MOVE 'SATI� �RSAL�YES�' TO DTIP-ADI
-            WHEN 3  MOVE 'SATI� FATURASI' TO DTIP-ADI
-            WHEN 4  MOVE '�RSAL�YEL� ALI� FATURASI' TO DTIP-ADI
-            WHEN 5  MOVE 'ALI� �RSAL�YES�' TO DTIP-ADI
-            WHEN 6  MOVE 'ALI� FATURASI' TO DTIP-ADI
-            WHEN 7  MOVE '�RSAL�YEL� �ADE �IKI� FATURASI' TO DTIP-ADI
-            WHEN 8  MOVE '�ADE �IKI� �RSAL�YES�' TO DTIP-ADI
-            WHEN 9  MOVE '�ADE �IKI� FATURASI' TO DTIP-ADI
-            WHEN 10 MOVE '�RSAL�YEL� �ADE ALI� FATURASI' TO DTIP-ADI
-            WHEN 11 MOVE '�ADE ALI� �RSAL�YES�' TO DTIP-ADI
-            WHEN 12 MOVE '�ADE ALI� FATURASI' TO DTIP-ADI
-            WHEN 13 MOVE 'SATI� FARK FATURASI' TO DTIP-ADI
-            WHEN 14 MOVE 'ALI� FARK FATURASI' TO DTIP-ADI
-            WHEN 15 MOVE 'CAR� HESAP KARTI EKSTRES�' TO DTIP-ADI
-            WHEN 16 MOVE 'TAHS�LAT MAKBUZU' TO DTIP-ADI
-            WHEN 17 MOVE 'TED�YE MAKBUZU' TO DTIP-ADI
-            WHEN 18 MOVE 'ALACAK �EK� ��LEM�' TO DTIP-ADI
-            WHEN 19 MOVE 'BOR� �EK� ��LEM�' TO DTIP-ADI
-            WHEN 20 MOVE 'ALACAK SENET� ��LEM�' TO DTIP-ADI
-            WHEN 21 MOVE 'BOR� SENET� ��LEM�' TO DTIP-ADI
-            END-EVALUATE
-			PERFORM WRITE-DTIP
-			END-PERFORM
-            CLOSE DTIP.
-           GO I-O-AYAR-ERROR-ROUTINE-SON.
+           END-PERFORM.
+           CLOSE FCSEED.
+       FCSEED-VARSAYILAN-OLUSTUR-SON.
+
+      *    loads AYAR from the (now guaranteed to exist) seed
+      *    file - editing FCSEED.DAT changes what a freshly
+      *    initialised AYAR looks like, with no recompile.
+       AYAR-FCSEED-YUKLE.
+           OPEN INPUT FCSEED.
+       AYAR-FCSEED-YUKLE-OKU.
+           READ FCSEED AT END GO AYAR-FCSEED-YUKLE-KAPAT.
+           MOVE FCS-TIP TO AY-TIP.
+           MOVE FCS-DEPONO TO AY-DEPONO.
+           MOVE FCS-EVRAKFORMAT TO AY-EVRAKFORMAT.
+           MOVE FCS-YAZDOS TO AY-YAZDOS.
+           MOVE FCS-YAZPORT TO AY-YAZPORT.
+           MOVE FCS-ACIKLAMA TO AY-ACIKLAMA.
+           PERFORM WRITE-AYAR.
+           GO AYAR-FCSEED-YUKLE-OKU.
+       AYAR-FCSEED-YUKLE-KAPAT.
+           CLOSE FCSEED.
+       AYAR-FCSEED-YUKLE-SON.
        copy fileop.cpy REPLACING ==%T%== BY ==AYAR==
                                   "%T%"  BY "AYAR"
                                  ==%R%== BY ==AY-KAYIT==.

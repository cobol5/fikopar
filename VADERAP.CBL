@@ -0,0 +1,431 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. 'VADERAP'.
+       AUTHOR. FIKRET PIRIM.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. RMCOBOL.
+       OBJECT-COMPUTER. RMCOBOL.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       copy 'ceksenet.cpy'.
+            SELECT TEMPFILE ASSIGN TO DISK, TEMP-DOSYA
+               ORGANIZATION INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS TP-KEY.
+            SELECT CSVOUT ASSIGN TO DISK, CSV-DOSYA
+               ORGANIZATION LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       copy 'ceksenet.cpz'.
+       FD TEMPFILE DATA RECORD IS TP-KAYIT.
+       01 TP-KAYIT.
+           02 TP-KEY.
+               03 TP-TIP                PIC 9.
+               03 TP-MAKBUZ             PIC X(15).
+           02 TP-HESAPNO                PIC X(15).
+           02 TP-TUTAR                  PIC S9(13)V99.
+           02 TP-VADE.
+               03 TP-VYIL                PIC 9999.
+               03 TP-VAY                 PIC 99.
+               03 TP-VGUN                PIC 99.
+           02 TP-DURUM                  PIC 9.
+           02 TP-BANKA-TARIH.
+               03 TP-BYIL                PIC 9999.
+               03 TP-BAY                 PIC 99.
+               03 TP-BGUN                PIC 99.
+           02 TP-BANKA-ADI              PIC X(20).
+           02 TP-GECIKME                PIC S9(5).
+       FD CSVOUT
+           LABEL RECORD IS STANDARD
+           DATA RECORD IS CSV-SATIR.
+       01 CSV-SATIR                     PIC X(300).
+       WORKING-STORAGE SECTION.
+       01 EKRAN-DEGIS.
+           02 F                 PIC 99.
+           02 CIZ               PIC 99.
+           02 SATIR             PIC 99.
+           02 LIS               PIC 99.
+           02 ILK               PIC 9999 VALUE 10.
+           02 SON               PIC 9999 VALUE 28.
+           02 BUGUN.
+               03 BU-YIL             PIC 9999.
+               03 BU-AY              PIC 99.
+               03 BU-GUN             PIC 99.
+           02 BUGUN-NUM         PIC 9(12)V9999.
+           02 VT-VADE           PIC 9(12)V9999.
+           02 E-BANKA-ADI       PIC X(20).
+       01 BILGI.
+           02 B-MAKBUZ              PIC X(15).
+           02 FILLER                PIC X VALUE '�'.
+           02 B-HESAPNO             PIC X(15).
+           02 FILLER                PIC X VALUE '�'.
+           02 B-TUTAR               PIC Z(10)9,99.
+           02 FILLER                PIC X VALUE '�'.
+           02 B-VADE                PIC X(10).
+           02 FILLER                PIC X VALUE '�'.
+           02 B-DURUM               PIC X(14).
+           02 FILLER                PIC X VALUE '�'.
+           02 B-YAS                 PIC X(15).
+       copy 'status.cpy'.
+       copy 'onayvar.cpy'.
+       copy 'win.cpy'.
+       LINKAGE SECTION.
+       01  MAIN-ARGUMENT.
+           02  MAIN-ARGUMENT-SIZE      PIC 9(4) BINARY.
+           02  MAIN-ARGUMENT-VALUE.
+               03  PIC X OCCURS 1 TO 100
+                   DEPENDING ON MAIN-ARGUMENT-SIZE.
+       SCREEN SECTION.
+       01 SCR-BANKA.
+           02 LINE 30 COLUMN 15 BACKGROUND BLACK FOREGROUND WHITE
+                PIC X(20) FROM 'BANKA ADI GIRINIZ  :'.
+           02 LINE 30 COLUMN 36 BACKGROUND WHITE FOREGROUND BLACK
+                PIC X(20) USING E-BANKA-ADI HIGHLIGHT AUTO.
+       copy 'onayscr.cpy'.
+       PROCEDURE DIVISION USING MAIN-ARGUMENT.
+       START-PROGRAM.
+           MOVE WCB TO NESTED-WCB (1).
+           DISPLAY NESTED-WCB (1)
+              LINE 1 POSITION 1 CONTROL 'WINDOW-CREATE'.
+       BEGIN-PROGRAM.
+           PERFORM VARYING CIZ FROM 3 BY 1 UNTIL CIZ > 30
+                IF CIZ > 9 AND CIZ < 29
+                    DISPLAY '�' LINE CIZ POSITION 1
+                    CONTROL 'BCOLOR=BLUE, FCOLOR=WHITE'
+                     SPACES SIZE 15 '�' SPACES SIZE 15 '�'
+                     SPACES SIZE 13 '�' SPACES SIZE 10 '�'
+                     SPACES SIZE 14 '�' SPACES SIZE 15 '�'
+                ELSE
+                    DISPLAY '�' LINE CIZ POSITION 1
+                    CONTROL 'BCOLOR=BLUE, FCOLOR=WHITE'
+                        SPACES SIZE 84 '�'
+                END-IF
+           END-PERFORM.
+           DISPLAY SPACES LINE 2 POSITION 1
+              CONTROL 'BCOLOR=BLUE, FCOLOR=WHITE' SIZE 85
+              ' CEK/SENET PORTFOY YASLANDIRMA RAPORU '
+              LINE 2 POSITION 2.
+           DISPLAY SPACES LINE 7 POSITION 2
+              CONTROL 'BCOLOR=BLUE, FCOLOR=WHITE' SIZE 82
+              'MAKBUZ         HESAP NO       TUTAR         VADE      '
+              'DURUM        YASLANMA' LINE 7 POSITION 2.
+           DISPLAY SPACES LINE 32 POSITION 1
+              CONTROL 'BCOLOR=BLUE, FCOLOR=WHITE' SIZE 120
+              ' F5 ' 'BANKAYA GONDER' REVERSE LOW
+              ' F6 ' 'TAHSIL ET' REVERSE LOW
+              ' F7 ' 'CSV E AKTAR' REVERSE LOW
+              ' F8 ' 'KARSILIKSIZ ISARETLE' REVERSE LOW
+              ' ESC ' 'CIKIS' REVERSE LOW.
+           ACCEPT BUGUN FROM CENTURY-DATE.
+           COMPUTE BUGUN-NUM = BU-GUN + BU-AY * 30,41 + BU-YIL * 365.
+           PERFORM RAPOR-OLUSTUR THRU RAPOR-OLUSTUR-SON.
+           MOVE ILK TO SATIR.
+           MOVE ZEROS TO TP-KEY.
+           START TEMPFILE KEY IS NOT LESS THAN TP-KEY
+                INVALID KEY GO A-LISTE-SON.
+           READ TEMPFILE NEXT.
+       A-LISTE.
+           PERFORM AKTAR.
+           IF SATIR = ILK PERFORM SERITLI ELSE PERFORM SERITSIZ.
+           IF SATIR = SON GO A-LISTE-SON.
+           READ TEMPFILE NEXT AT END
+                    READ TEMPFILE PREVIOUS GO A-LISTE-SON.
+           ADD 1 TO SATIR.
+           GO A-LISTE.
+       A-LISTE-SON.
+           MOVE SATIR TO LIS.
+           IF SATIR NOT = SON ADD 1 TO SATIR
+             PERFORM VARYING CIZ FROM SATIR BY 1 UNTIL CIZ > SON
+               DISPLAY '�' LINE CIZ POSITION 1
+                    CONTROL 'BCOLOR=BLUE, FCOLOR=WHITE'
+                     SPACES SIZE 15 '�' SPACES SIZE 15 '�'
+                     SPACES SIZE 13 '�' SPACES SIZE 10 '�'
+                     SPACES SIZE 14 '�' SPACES SIZE 15 '�'
+             END-PERFORM MOVE LIS TO SATIR.
+       TUS.
+           ACCEPT F FROM ESCAPE KEY.
+           IF F = 27 CLOSE TEMPFILE DELETE FILE TEMPFILE
+                GO STOP-PROGRAM.
+           IF F = 52 GO YUKARI-AL.
+           IF F = 53 GO ASAGI-AL.
+           IF F = 54 GO HOME-TUSU.
+           IF F = 82 GO END-TUSU.
+           IF F = 68 GO PGDN-TUSU.
+           IF F = 67 GO PGUP-TUSU.
+           IF F = 81 GO CTHO-TUSU.
+           IF F = 83 GO CTEN-TUSU.
+           IF F = 5  GO BANKAYA-GONDER.
+           IF F = 6  GO TAHSIL-ET.
+           IF F = 7  GO CSV-CIKTI.
+           IF F = 8  GO KARSILIKSIZ-ISARETLE.
+           GO TUS.
+       BANKAYA-GONDER.
+           IF TP-DURUM NOT = 0 GO TUS.
+           MOVE SPACES TO E-BANKA-ADI.
+           DISPLAY SCR-BANKA.
+           ACCEPT SCR-BANKA.
+           DISPLAY SPACES LINE 30 POSITION 15 SIZE 41
+             CONTROL 'BCOLOR=BLUE, FCOLOR=WHITE'.
+           IF E-BANKA-ADI = SPACES GO TUS.
+           MOVE 1 TO TP-DURUM.
+           MOVE BUGUN TO TP-BANKA-TARIH.
+           MOVE E-BANKA-ADI TO TP-BANKA-ADI.
+           REWRITE TP-KAYIT.
+           OPEN I-O CEKSENET.
+           MOVE TP-KEY TO CS-KEY.
+           READ CEKSENET NOT INVALID KEY
+               MOVE 1 TO CS-DURUM
+               MOVE BUGUN TO CS-BANKA-TARIH
+               MOVE E-BANKA-ADI TO CS-BANKA-ADI
+               REWRITE CS-KAYIT
+           END-READ.
+           CLOSE CEKSENET.
+           PERFORM AKTAR. PERFORM SERITLI.
+           GO TUS.
+       TAHSIL-ET.
+           IF TP-DURUM = 2 OR TP-DURUM = 3 GO TUS.
+           MOVE 'BU KAYIT TAHSIL EDILDI OLARAK ISARETLENSIN MI ?'
+              TO ONAY-MESSAGE.
+           MOVE 'H' TO E-ONAY.
+           PERFORM ONAY-AL THRU ONAY-AL-SON.
+           IF E-ONAY = 'H' OR E-ONAY = 'h' GO TUS.
+           MOVE 2 TO TP-DURUM.
+           REWRITE TP-KAYIT.
+           OPEN I-O CEKSENET.
+           MOVE TP-KEY TO CS-KEY.
+           READ CEKSENET NOT INVALID KEY
+               MOVE 2 TO CS-DURUM
+               REWRITE CS-KAYIT
+           END-READ.
+           CLOSE CEKSENET.
+           PERFORM AKTAR. PERFORM SERITLI.
+           GO TUS.
+       KARSILIKSIZ-ISARETLE.
+           IF TP-DURUM = 3 GO TUS.
+           MOVE 'BU KAYIT KARSILIKSIZ OLARAK ISARETLENSIN MI ?'
+              TO ONAY-MESSAGE.
+           MOVE 'H' TO E-ONAY.
+           PERFORM ONAY-AL THRU ONAY-AL-SON.
+           IF E-ONAY = 'H' OR E-ONAY = 'h' GO TUS.
+           MOVE 3 TO TP-DURUM.
+           REWRITE TP-KAYIT.
+           OPEN I-O CEKSENET.
+           MOVE TP-KEY TO CS-KEY.
+           READ CEKSENET NOT INVALID KEY
+               MOVE 3 TO CS-DURUM
+               REWRITE CS-KAYIT
+           END-READ.
+           CLOSE CEKSENET.
+           PERFORM AKTAR. PERFORM SERITLI.
+           GO TUS.
+       CSV-CIKTI.
+           ACCEPT CSV-SAAT FROM TIME.
+           MOVE 'VADRP' TO CSV-TANIM.
+           OPEN OUTPUT CSVOUT.
+           MOVE 'MAKBUZ;HESAP NO;TUTAR;VADE;DURUM;YASLANMA'
+              TO CSV-SATIR.
+           WRITE CSV-SATIR.
+           MOVE ZEROS TO TP-KEY.
+           START TEMPFILE KEY IS NOT LESS THAN TP-KEY.
+       CSV-OKU.
+           READ TEMPFILE NEXT AT END GO CSV-SON.
+           PERFORM AKTAR.
+           STRING TP-MAKBUZ DELIMITED BY SPACES ';'
+                  TP-HESAPNO DELIMITED BY SPACES ';'
+                  TP-TUTAR DELIMITED BY SIZE ';'
+                  B-VADE DELIMITED BY SPACES ';'
+                  B-DURUM DELIMITED BY SPACES ';'
+                  B-YAS DELIMITED BY SPACES
+              INTO CSV-SATIR.
+           WRITE CSV-SATIR.
+           GO CSV-OKU.
+       CSV-SON.
+           CLOSE CSVOUT.
+           STRING 'CSV DOSYASI OLUSTURULDU: ' CSV-DOSYA
+              DELIMITED BY SIZE INTO ONAY-MESSAGE.
+           MOVE 'H' TO E-ONAY.
+           PERFORM ONAY-AL THRU ONAY-AL-SON.
+           GO TUS.
+       CTHO-TUSU.
+           MOVE ZEROS TO TP-KEY.
+           START TEMPFILE KEY IS NOT LESS THAN TP-KEY.
+           READ TEMPFILE NEXT.
+           MOVE ILK TO SATIR.
+           GO A-LISTE.
+       CTEN-TUSU.
+           IF LIS NOT = SON GO END-TUSU.
+           MOVE 9 TO TP-TIP.
+           MOVE HIGH-VALUES TO TP-MAKBUZ.
+           START TEMPFILE KEY IS NOT GREATER THAN TP-KEY.
+           READ TEMPFILE NEXT.
+           MOVE SON TO SATIR.
+           PERFORM Y-LISTE THRU Y-LISTE-SON.
+           COMPUTE F = SON - ILK.
+           PERFORM F TIMES
+              READ TEMPFILE NEXT
+           END-PERFORM.
+           PERFORM AKTAR.
+           MOVE SON TO SATIR LIS.
+           GO TUS.
+       PGUP-TUSU.
+           PERFORM SERITSIZ.
+           COMPUTE SATIR = SATIR - ILK.
+             PERFORM SATIR TIMES
+               READ TEMPFILE PREVIOUS
+             END-PERFORM.
+           READ TEMPFILE PREVIOUS AT END
+              READ TEMPFILE NEXT
+              MOVE ILK TO SATIR
+              PERFORM AKTAR PERFORM SERITLI
+              GO TUS.
+           MOVE SON TO SATIR.
+       PG-OKU.
+           IF SATIR = ILK GO PG-OKU-SON.
+           READ TEMPFILE PREVIOUS AT END
+                    READ TEMPFILE NEXT
+                    GO PG-OKU-SON.
+           SUBTRACT 1 FROM SATIR.
+           GO PG-OKU.
+       PG-OKU-SON.
+           MOVE ILK TO SATIR.
+           PERFORM A-LISTE THRU A-LISTE-SON.
+           COMPUTE SATIR = LIS - ILK.
+               PERFORM SATIR TIMES
+                   READ TEMPFILE PREVIOUS
+               END-PERFORM.
+           MOVE ILK TO SATIR.
+           PERFORM AKTAR.
+           GO TUS.
+       PGDN-TUSU.
+           PERFORM SERITSIZ.
+           COMPUTE SATIR = SATIR - LIS.
+           PERFORM SATIR TIMES
+              READ TEMPFILE NEXT
+           END-PERFORM.
+           READ TEMPFILE NEXT AT END
+              READ TEMPFILE PREVIOUS
+              MOVE LIS TO SATIR
+              PERFORM AKTAR PERFORM SERITLI
+              GO TUS.
+           MOVE ILK TO SATIR.
+           PERFORM AKTAR. PERFORM SERITSIZ.
+           COMPUTE F = SATIR + 1.
+           MOVE F TO SATIR.
+           READ TEMPFILE NEXT AT END
+             READ TEMPFILE PREVIOUS MOVE ILK TO SATIR.
+           PERFORM A-LISTE THRU A-LISTE-SON.
+           MOVE LIS TO SATIR.
+           PERFORM AKTAR. PERFORM SERITLI.
+           GO TUS.
+       END-TUSU.
+           PERFORM SERITSIZ.
+           COMPUTE SATIR = SATIR - LIS.
+              PERFORM SATIR TIMES
+                 READ TEMPFILE NEXT
+              END-PERFORM.
+           MOVE LIS TO SATIR.
+           PERFORM AKTAR. PERFORM SERITLI.
+           GO TUS.
+       HOME-TUSU.
+           PERFORM SERITSIZ.
+           COMPUTE SATIR = SATIR - ILK.
+               PERFORM SATIR TIMES
+                  READ TEMPFILE PREVIOUS
+               END-PERFORM.
+           MOVE ILK TO SATIR.
+           PERFORM AKTAR. PERFORM SERITLI.
+           GO TUS.
+       YUKARI-AL.
+           READ TEMPFILE PREVIOUS AT END READ TEMPFILE NEXT GO TUS.
+           IF SATIR = ILK PERFORM A-LISTE THRU A-LISTE-SON
+                COMPUTE SATIR = LIS - ILK
+                PERFORM SATIR TIMES
+                    READ TEMPFILE PREVIOUS
+                END-PERFORM
+                MOVE ILK TO SATIR PERFORM AKTAR GO TUS.
+           PERFORM SERITSIZ.
+           SUBTRACT 1 FROM SATIR.
+           PERFORM AKTAR. PERFORM SERITLI.
+           GO TUS.
+       ASAGI-AL.
+           READ TEMPFILE NEXT AT END READ TEMPFILE PREVIOUS GO TUS.
+           IF SATIR = SON PERFORM Y-LISTE THRU Y-LISTE-SON
+                 COMPUTE F = SON - ILK
+                 PERFORM F TIMES
+                      READ TEMPFILE NEXT
+               END-PERFORM
+                 MOVE SON TO SATIR PERFORM AKTAR GO TUS.
+           PERFORM SERITSIZ.
+           ADD 1 TO SATIR.
+           PERFORM AKTAR. PERFORM SERITLI.
+           GO TUS.
+       Y-LISTE.
+           PERFORM AKTAR.
+           IF SATIR = SON PERFORM SERITLI ELSE PERFORM SERITSIZ.
+           IF SATIR = ILK GO Y-LISTE-SON.
+           READ TEMPFILE PREVIOUS AT END READ TEMPFILE NEXT
+                GO Y-LISTE-SON.
+           SUBTRACT 1 FROM SATIR.
+           GO Y-LISTE.
+       Y-LISTE-SON.
+       AKTAR.
+           MOVE TP-MAKBUZ TO B-MAKBUZ.
+           MOVE TP-HESAPNO TO B-HESAPNO.
+           MOVE TP-TUTAR TO B-TUTAR.
+           STRING TP-VGUN '/' TP-VAY '/' TP-VYIL
+              DELIMITED BY SIZE INTO B-VADE.
+           EVALUATE TP-DURUM
+              WHEN 0 MOVE 'PORTFOYDE' TO B-DURUM
+              WHEN 1 MOVE 'BANKADA' TO B-DURUM
+              WHEN 2 MOVE 'TAHSIL EDILDI' TO B-DURUM
+              WHEN 3 MOVE 'KARSILIKSIZ' TO B-DURUM
+           END-EVALUATE.
+           EVALUATE TRUE
+              WHEN TP-GECIKME < 0   MOVE 'VADESI GELMEDI' TO B-YAS
+              WHEN TP-GECIKME <= 30 MOVE '0-30' TO B-YAS
+              WHEN TP-GECIKME <= 60 MOVE '31-60' TO B-YAS
+              WHEN TP-GECIKME <= 90 MOVE '61-90' TO B-YAS
+              WHEN OTHER            MOVE '90+' TO B-YAS
+           END-EVALUATE.
+       SERITLI.
+           DISPLAY BILGI LINE SATIR POSITION 2
+                CONTROL 'BCOLOR=WHITE, FCOLOR=BLUE' LOW.
+       SERITSIZ.
+           DISPLAY BILGI LINE SATIR POSITION 2
+                CONTROL 'BCOLOR=BLUE, FCOLOR=WHITE'.
+       STOP-PROGRAM.
+           MOVE WCB TO NESTED-WCB (1).
+           DISPLAY NESTED-WCB (1)
+              LINE 1 POSITION 1 CONTROL 'WINDOW-REMOVE'.
+           EXIT PROGRAM.
+           STOP RUN.
+       copy 'onayper.cpy'.
+       RAPOR-OLUSTUR.
+           OPEN INPUT CEKSENET.
+           ACCEPT TSAAT FROM TIME.
+           OPEN OUTPUT TEMPFILE. CLOSE TEMPFILE.
+           OPEN I-O TEMPFILE.
+           MOVE ZEROS TO CS-TIP.
+           MOVE SPACES TO CS-MAKBUZ.
+           START CEKSENET KEY IS NOT LESS THAN CS-KEY
+                INVALID KEY GO RAPOR-OLUSTUR-SON.
+       CEKSENET-OKU.
+           READ CEKSENET NEXT AT END GO CEKSENET-OKU-SON.
+           COMPUTE VT-VADE = CS-VGUN + CS-VAY * 30,41
+                            + CS-VYIL * 365.
+           INITIALIZE TP-KAYIT.
+           MOVE CS-KEY TO TP-KEY.
+           MOVE CS-HESAPNO TO TP-HESAPNO.
+           MOVE CS-TUTAR TO TP-TUTAR.
+           MOVE CS-VADE TO TP-VADE.
+           MOVE CS-DURUM TO TP-DURUM.
+           MOVE CS-BANKA-TARIH TO TP-BANKA-TARIH.
+           MOVE CS-BANKA-ADI TO TP-BANKA-ADI.
+           COMPUTE TP-GECIKME = BUGUN-NUM - VT-VADE.
+           WRITE TP-KAYIT.
+           GO CEKSENET-OKU.
+       CEKSENET-OKU-SON.
+           CLOSE CEKSENET.
+       RAPOR-OLUSTUR-SON.

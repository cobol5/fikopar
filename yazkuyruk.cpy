@@ -0,0 +1,5 @@
+           SELECT YAZKUYRUK ASSIGN TO DISK, 'DATA\YAZKUYRUK.DAT'
+               ORGANIZATION INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS YQ-KEY
+               FILE STATUS IS ST-YAZKUYRUK.

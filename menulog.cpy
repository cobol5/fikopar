@@ -0,0 +1,5 @@
+           SELECT MENULOG ASSIGN TO DISK, 'DATA\MENULOG.DAT'
+               ORGANIZATION INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS MNL-KEY
+               FILE STATUS IS ST-MENULOG.

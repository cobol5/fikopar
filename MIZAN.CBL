@@ -18,11 +18,17 @@
        copy 'siciltel.cpy'.
        copy 'sicilkod.cpy'.
        copy 'depo.cpy'.
+       copy 'mizanflt.cpy'.
+       copy 'ceksenet.cpy'.
+       copy 'chkpoint.cpy'.
             SELECT TEMPFILE ASSIGN TO DISK, TEMP-DOSYA
                ORGANIZATION INDEXED
                ACCESS MODE IS DYNAMIC
-               RECORD KEY IS TP-KEY.
+               RECORD KEY IS TP-KEY
+               ALTERNATE RECORD KEY IS TP-KOD WITH DUPLICATES.
        copy 'exls.cpy'.
+            SELECT CSVOUT ASSIGN TO DISK, CSV-DOSYA
+               ORGANIZATION LINE SEQUENTIAL.
        DATA DIVISION.
        FILE SECTION.
        copy 'sicil.cpz'.
@@ -34,6 +40,13 @@
        copy 'sicilkod.cpz'.
        copy 'exls.cpz'.
        copy 'depo.cpz'.
+       copy 'mizanflt.cpz'.
+       copy 'ceksenet.cpz'.
+       copy 'chkpoint.cpz'.
+       FD CSVOUT
+           LABEL RECORD IS STANDARD
+           DATA RECORD IS CSV-SATIR.
+       01 CSV-SATIR                     PIC X(2000).
        FD TEMPFILE DATA RECORD IS TP-KAYIT.
        01 TP-KAYIT.
            02 TP-KEY.
@@ -50,6 +63,12 @@
            02 TP-PLADI              PIC X(60).
            02 TP-KOD                PIC X(60).
            02 TP-BAKIYE             PIC S9(13)V99.
+           02 TP-BAKIYE-0-30        PIC S9(13)V99.
+           02 TP-BAKIYE-31-60       PIC S9(13)V99.
+           02 TP-BAKIYE-61-90       PIC S9(13)V99.
+           02 TP-BAKIYE-90UP        PIC S9(13)V99.
+           02 TP-LIMIT              PIC S9(13)V99.
+           02 TP-KARALISTE          PIC X.
        WORKING-STORAGE SECTION.
        01 EKRAN-DEGIS.
            02 F                 PIC 99.
@@ -87,21 +106,44 @@
                03 TT                PIC 9(12)V9999.
                03 T1                PIC 9(12)V9999.
                03 T2                PIC 9(12)V9999.
+           02 FILTRE-ADI                PIC X(20).
+           02 YASLANDIRMA-VARIABLES.
+               03 BUGUN-TARIH.
+                    04 BG-YIL            PIC 9999.
+                    04 BG-AY             PIC 99.
+                    04 BG-GUN            PIC 99.
+               03 BUGUN             PIC 9(12)V9999.
+               03 YAS-GUN           PIC S9(9).
+               03 YZ2-TUTAR         PIC -------------,--.
            02 T-TOPLAM            PIC S9(13)V99.
            02 ZI-TUTAR          PIC ZZZZZZZZZZZZZ,ZZ.
            02 Z-TUTAR           PIC Z.ZZZ.ZZZ.ZZZ,ZZ.
            02 B-TEL             PIC +ZZBZZZBZZZZZZZ.
            02 B-CEP             PIC +ZZBZZZBZZZZZZZ.
            02 B-FAX             PIC +ZZBZZZBZZZZZZZ.
-           02 V-TEL             PIC 9999 VALUE ZEROS.
-           02 V-FAX             PIC 9999 VALUE ZEROS.
-           02 V-CEP             PIC 9999 VALUE ZEROS.
+           02 V-TEL             PIC 9(10) VALUE ZEROS.
+           02 V-FAX             PIC 9(10) VALUE ZEROS.
+           02 V-CEP             PIC 9(10) VALUE ZEROS.
            02 YZ-TUTAR          PIC -------------,--.
+           02 CSV-GRUP-KOD          PIC X(60).
+           02 CSV-ILK-GRUP          PIC 9 VALUE 1.
+           02 CSV-GRUP-TOPLAM       PIC S9(13)V99.
+           02 CSV-GENEL-TOPLAM      PIC S9(13)V99.
+           02 SLK-Y                 PIC 9(5).
+           02 SLK-TAM               PIC -(13)9.
+           02 SLK-TAM-N              PIC S9(13).
+           02 SLK-KESIR             PIC 99.
+           02 SLK-BASLIK            PIC X(200).
            02 T-KEY.
                03 T-HESAPNO            PIC X(15).
                03 T-DEPONO             PIC 9999.    
-         
-               
+       01 KARA-LISTE.
+           02 KARA-SAYI             PIC 9(5) VALUE ZEROS.
+           02 KARA-INDEX            PIC 9(5).
+           02 KARA-HESAP            PIC X(15) OCCURS 500 TIMES.
+       77 MYCONTROL                 PIC X(30).
+       77 CK-ONCEKI-HESAPNO         PIC X(15).
+       77 CK-DEVAM-MI               PIC X VALUE 'H'.
        01 BILGI.
            02 B-HESAPNO         PIC X(10).
            02 FILLER            PIC X VALUE '�'.
@@ -129,8 +171,9 @@
        copy 'trim.var'.
        copy 'numara.var'.
        copy 'chyaz.var'.
-       copy 'status.cpy'.    
+       copy 'status.cpy'.
        copy 'onayvar.cpy'.
+       copy 'fileop.var'.
        copy 'win.cpy'.
        LINKAGE SECTION.
        01  MAIN-ARGUMENT.
@@ -301,7 +344,8 @@
            ACCEPT BA-TARIH FROM CENTURY-DATE.
            MOVE BA-TARIH TO BT-TARIH.
            MOVE 1 TO BA-AY BA-GUN.
-           
+           PERFORM CHKPOINT-KONTROL THRU CHKPOINT-KONTROL-SON.
+
        BEGIN-PROGRAM.
            PERFORM VARYING CIZ FROM 4 BY 1 UNTIL CIZ > 35
                 IF CIZ < 35
@@ -322,28 +366,56 @@
            DISPLAY SCR.
            DISPLAY SPACES LINE 37 POSITION 1
                 CONTROL 'BCOLOR=BLUE, FCOLOR=WHITE' SIZE 120
-                ' F11 ' LINE 37 POSITION 1 
-                'EXCEL �IKTI' REVERSE LOW.
-           
+                ' F11 ' LINE 37 POSITION 1
+                'EXCEL �IKTI' REVERSE LOW
+                ' F5 ' 'YA�LANDIRMA' REVERSE LOW
+                ' F7 ' 'CSV �IKTI' REVERSE LOW
+                ' F9 ' 'L�M�T A�IMI' REVERSE LOW.
+
            COMPUTE T1 = BA-GUN + BA-AY * 30,41 + BA-YIL * 365.
            COMPUTE T2 = BT-GUN + BT-AY * 30,41 + BT-YIL * 365.
+           ACCEPT BUGUN-TARIH FROM CENTURY-DATE.
+           COMPUTE BUGUN = BG-GUN + BG-AY * 30,41 + BG-YIL * 365.
            
            OPEN INPUT CARHAR SICIL PLASIYER SICILTEL SICILKOD TIPKOD
-                    DEPO.
+                    DEPO CEKSENET.
            MOVE 'EKSTRELER OKUNUYOR ...' TO ONAY-MESSAGE.
            PERFORM SHOW-LOAD-MESSAGE.
-           
-           MOVE ZEROS TO T-TOPLAM.
-           ACCEPT TSAAT FROM TIME.
-           OPEN OUTPUT TEMPFILE. CLOSE TEMPFILE.
-           OPEN I-O TEMPFILE.
-           
-           MOVE FT-HESAPNO TO CH-HESAPNO.
-           START CARHAR KEY IS NOT LESS THAN CH-HESAPNO
-            INVALID KEY GO CARHAR-OKU-SON.
+           PERFORM KARALISTE-YUKLE THRU KARALISTE-YUKLE-SON.
+
+           IF CK-DEVAM-MI = 'E'
+                MOVE CK-TOPLAM TO T-TOPLAM
+                MOVE CK-TSAAT TO TSAAT
+                OPEN I-O TEMPFILE
+           ELSE
+                MOVE ZEROS TO T-TOPLAM
+                ACCEPT TSAAT FROM TIME
+                OPEN OUTPUT TEMPFILE CLOSE TEMPFILE
+                OPEN I-O TEMPFILE
+                MOVE TSAAT TO CK-TSAAT
+                MOVE BA-TARIH TO CK-BATARIH
+                MOVE BT-TARIH TO CK-BTTARIH
+                MOVE SPACES TO CK-HESAPNO
+                MOVE ZEROS TO CK-TOPLAM
+                MOVE 'D' TO CK-DURUM
+                REWRITE CK-KAYIT INVALID KEY WRITE CK-KAYIT
+           END-IF.
+
+           MOVE CK-ONCEKI-HESAPNO TO CH-HESAPNO.
+           IF CK-DEVAM-MI = 'E'
+                START CARHAR KEY IS GREATER THAN CH-HESAPNO
+                 INVALID KEY GO CARHAR-OKU-SON
+           ELSE
+                START CARHAR KEY IS NOT LESS THAN CH-HESAPNO
+                 INVALID KEY GO CARHAR-OKU-SON
+           END-IF.
        CARHAR-OKU.
            READ CARHAR NEXT AT END GO CARHAR-OKU-SON.
            IF CH-SIRA = ZEROS GO CARHAR-OKU.
+           IF CH-HESAPNO NOT = CK-ONCEKI-HESAPNO
+                PERFORM CHKPOINT-GUNCELLE THRU CHKPOINT-GUNCELLE-SON
+                MOVE CH-HESAPNO TO CK-ONCEKI-HESAPNO
+           END-IF.
            MOVE CH-HESAPNO TO SC-HESAPNO.
            READ SICIL INVALID KEY GO CARHAR-OKU.
            IF FT-DEPONO NOT = ZEROS AND FT-DEPONO NOT = CH-DEPONO
@@ -381,6 +453,8 @@
                 MOVE SC-ILCE TO TP-ILCE
                 MOVE SC-IL TO TP-IL
                 MOVE SC-ULKE TO TP-ULKE
+                MOVE SC-LIMIT TO TP-LIMIT
+                PERFORM KARALISTE-KONTROL THRU KARALISTE-KONTROL-SON
                 MOVE SC-PLKOD TO PL-NO
                 MOVE TP-DEPONO TO DP-NO
                 READ DEPO INVALID KEY MOVE SPACES TO DP-ADI END-READ
@@ -395,6 +469,21 @@
            END-READ.
            
            COMPUTE TP-BAKIYE = (CH-BORC - CH-ALACAK) + TP-BAKIYE.
+           COMPUTE YAS-GUN = BUGUN - TT.
+           EVALUATE TRUE
+             WHEN YAS-GUN NOT > 30
+                COMPUTE TP-BAKIYE-0-30 =
+                     (CH-BORC - CH-ALACAK) + TP-BAKIYE-0-30
+             WHEN YAS-GUN NOT > 60
+                COMPUTE TP-BAKIYE-31-60 =
+                     (CH-BORC - CH-ALACAK) + TP-BAKIYE-31-60
+             WHEN YAS-GUN NOT > 90
+                COMPUTE TP-BAKIYE-61-90 =
+                     (CH-BORC - CH-ALACAK) + TP-BAKIYE-61-90
+             WHEN OTHER
+                COMPUTE TP-BAKIYE-90UP =
+                     (CH-BORC - CH-ALACAK) + TP-BAKIYE-90UP
+           END-EVALUATE.
            REWRITE TP-KAYIT.
            
            ADD CH-BORC TO T-TOPLAM.
@@ -419,14 +508,43 @@
            END-IF.
            GO KOD-AL-OKU.
        KOD-AL-SON.
-       
+
+       KARALISTE-YUKLE.
+           MOVE ZEROS TO KARA-SAYI.
+           MOVE ZEROS TO CS-TIP.
+           MOVE SPACES TO CS-MAKBUZ.
+           START CEKSENET KEY IS NOT LESS THAN CS-KEY
+                INVALID KEY GO KARALISTE-YUKLE-SON.
+       KARALISTE-YUKLE-OKU.
+           READ CEKSENET NEXT AT END GO KARALISTE-YUKLE-SON.
+           IF NOT CS-KARSILIKSIZ GO KARALISTE-YUKLE-OKU.
+           IF KARA-SAYI > 499 GO KARALISTE-YUKLE-SON.
+           ADD 1 TO KARA-SAYI.
+           MOVE CS-HESAPNO TO KARA-HESAP (KARA-SAYI).
+           GO KARALISTE-YUKLE-OKU.
+       KARALISTE-YUKLE-SON.
+
+       KARALISTE-KONTROL.
+           MOVE SPACES TO TP-KARALISTE.
+           MOVE 1 TO KARA-INDEX.
+       KARALISTE-ARA.
+           IF KARA-INDEX > KARA-SAYI GO KARALISTE-KONTROL-SON.
+           IF KARA-HESAP (KARA-INDEX) = SC-HESAPNO
+                MOVE 'K' TO TP-KARALISTE
+                GO KARALISTE-KONTROL-SON.
+           ADD 1 TO KARA-INDEX.
+           GO KARALISTE-ARA.
+       KARALISTE-KONTROL-SON.
+
        TEL-AL.
            MOVE ZEROS TO SCT-SIRA.
            MOVE SC-HESAPNO TO SCT-HESAPNO.
-           READ SICILTEL INVALID KEY MOVE ZEROS TO SCT-TEL.
-           COMPUTE V-TEL = SCT-TEL / 100000000.
-           COMPUTE V-FAX = (SCT-TEL - V-TEL * 100000000) / 10000.
-           COMPUTE V-CEP = SCT-TEL - V-TEL * 100000000 - V-FAX * 10000.
+           READ SICILTEL INVALID KEY MOVE ZEROS TO V-TEL V-FAX V-CEP
+                NOT INVALID KEY
+                MOVE SCT-VARSAYILAN-TEL TO V-TEL
+                MOVE SCT-VARSAYILAN-FAX TO V-FAX
+                MOVE SCT-VARSAYILAN-CEP TO V-CEP
+           END-READ.
            MOVE ZEROS TO B-TEL B-CEP B-FAX.
            IF V-TEL NOT = ZEROS MOVE V-TEL TO SCT-SIRA
                 READ SICILTEL INVALID KEY MOVE ZEROS TO SCT-TEL END-READ
@@ -442,8 +560,10 @@
                 DELIMITED BY SIZE INTO TP-TEL.
            
        CARHAR-OKU-SON.
-           CLOSE CARHAR SICIL PLASIYER SICILTEL 
-                 TEMPFILE SICILKOD DEPO TIPKOD.
+           MOVE 'T' TO CK-DURUM.
+           REWRITE CK-KAYIT INVALID KEY CONTINUE.
+           CLOSE CARHAR SICIL PLASIYER SICILTEL
+                 TEMPFILE SICILKOD DEPO TIPKOD CEKSENET CHKPOINT.
            PERFORM DISPOSE-LOAD-MESSAGE.
            DISPLAY SCR-TOPLAM.
            MOVE ILK TO SATIR.
@@ -500,61 +620,291 @@
            IF F = 13 AND KILIT = 0 GO EKSTRE-GORUNTU.
            IF F = 4  GO MIZAN-ARAMA.
            IF F = 11 GO XLS-CIKTI.
+           IF F = 5  GO YASLANDIRMA-RAPORU.
+           IF F = 7  GO CSV-CIKTI.
+           IF F = 9  GO LIMIT-ASIM-RAPORU.
            GO TUS.
        XLS-CIKTI.
            MOVE TP-KEY TO T-KEY.
            ACCEPT EXLS-SAAT FROM TIME.
            MOVE 'MIZAN' TO EXLS-TANIM.
+           MOVE 'EXCEL DOSYASI OLU�TURULUYOR ...' TO ONAY-MESSAGE.
+           PERFORM SHOW-LOAD-MESSAGE.
            OPEN OUTPUT EXLS.
-           
+           MOVE 'ID;PWXL;N;E' TO EXLS-SATIR.
+           WRITE EXLS-SATIR.
+
            MOVE FT-DEPONO TO T-KOD.
            CALL 'DEPSEC' USING 1 T-KOD T-ADI T-KDV
                   BY CONTENT 0000 0000 0000 0000 1.
            CANCEL 'DEPSEC'.
-           
-           STRING FT-MAHALLE FT-ILCE FT-IL FT-ULKE BA-TARIH 
-                  BT-TARIH T-ADI(1:20) DELIMITED BY SIZE INTO XLS.
-           
+           STRING FT-MAHALLE DELIMITED BY SPACE ' ' DELIMITED BY SIZE
+                  FT-ILCE DELIMITED BY SPACE ' ' DELIMITED BY SIZE
+                  FT-IL DELIMITED BY SPACE ' - ' DELIMITED BY SIZE
+                  BA-TARIH DELIMITED BY SIZE ' / ' DELIMITED BY SIZE
+                  BT-TARIH DELIMITED BY SIZE ' ' DELIMITED BY SIZE
+                  T-ADI DELIMITED BY SPACE
+               INTO SLK-BASLIK.
+
            MOVE FT-PLNO TO T-KOD.
-           CALL 'PLASSEC' USING 1 T-KOD T-ADI 
+           CALL 'PLASSEC' USING 1 T-KOD T-ADI
                   BY CONTENT 0000 0000 0000 0000.
            CANCEL 'PLASSEC'.
-           
-           STRING XLS(1:116) T-ADI(1:20) DELIMITED BY SIZE INTO XLS.
-           
+           STRING SLK-BASLIK DELIMITED BY SPACE ' ' DELIMITED BY SIZE
+                  T-ADI DELIMITED BY SPACE
+               INTO SLK-BASLIK.
+
            MOVE FT-KOD TO T-KOD.
-           CALL 'KODSEC' USING 1 T-KOD T-ADI 
+           CALL 'KODSEC' USING 1 T-KOD T-ADI
                   BY CONTENT 0000 0000 0000 0000 1.
            CANCEL 'KODSEC'.
-           
-           STRING XLS(1:136) T-ADI(1:20) DELIMITED BY SIZE INTO XLS.
-           
-           WRITE XLS.
-           
+           STRING SLK-BASLIK DELIMITED BY SPACE ' ' DELIMITED BY SIZE
+                  T-ADI DELIMITED BY SPACE
+               INTO SLK-BASLIK.
+
+           STRING 'C;Y1;X1;K"' DELIMITED BY SIZE
+                  SLK-BASLIK DELIMITED BY SPACE
+                  '"' DELIMITED BY SIZE INTO EXLS-SATIR.
+           WRITE EXLS-SATIR.
+
+           MOVE 'C;Y2;X1;K"HESAP NO"' TO EXLS-SATIR. WRITE EXLS-SATIR.
+           MOVE 'C;Y2;X2;K"DEPO"' TO EXLS-SATIR. WRITE EXLS-SATIR.
+           MOVE 'C;Y2;X3;K"HESAP ADI"' TO EXLS-SATIR. WRITE EXLS-SATIR.
+           MOVE 'C;Y2;X4;K"YETKILI"' TO EXLS-SATIR. WRITE EXLS-SATIR.
+           MOVE 'C;Y2;X5;K"TELEFON"' TO EXLS-SATIR. WRITE EXLS-SATIR.
+           MOVE 'C;Y2;X6;K"MAHALLE"' TO EXLS-SATIR. WRITE EXLS-SATIR.
+           MOVE 'C;Y2;X7;K"ILCE"' TO EXLS-SATIR. WRITE EXLS-SATIR.
+           MOVE 'C;Y2;X8;K"IL"' TO EXLS-SATIR. WRITE EXLS-SATIR.
+           MOVE 'C;Y2;X9;K"ULKE"' TO EXLS-SATIR. WRITE EXLS-SATIR.
+           MOVE 'C;Y2;X10;K"PLASIYER"' TO EXLS-SATIR. WRITE EXLS-SATIR.
+           MOVE 'C;Y2;X11;K"BAKIYE"' TO EXLS-SATIR. WRITE EXLS-SATIR.
+
            MOVE SPACES TO TP-HESAPNO.
+           MOVE 3 TO SLK-Y.
            START TEMPFILE KEY IS NOT LESS THAN TP-KEY.
        XLS-OKU.
            READ TEMPFILE NEXT AT END GO XLS-SON.
-            
-           MOVE TP-BAKIYE TO YZ-TUTAR.
-           STRING TP-HESAPNO TP-DPADI(1:20) TP-HESAPADI 
-                  TP-YETKILI TP-TEL TP-MAHALLE TP-ILCE 
-                  TP-IL TP-ULKE TP-PLADI YZ-TUTAR
-               DELIMITED BY SIZE INTO XLS.
-           WRITE XLS.
+           PERFORM SLK-SATIR-YAZ.
+           ADD 1 TO SLK-Y.
            GO XLS-OKU.
        XLS-SON.
+           MOVE 'E' TO EXLS-SATIR.
+           WRITE EXLS-SATIR.
            CLOSE EXLS.
+           PERFORM DISPOSE-LOAD-MESSAGE.
            MOVE T-KEY TO TP-KEY.
            READ TEMPFILE.
-           MOVE 'mizan.php' to EXLS-PHP.
-           MOVE 'VER�LER EXCEL E AKTARILIYOR ...' TO ONAY-MESSAGE.
-           PERFORM SHOW-LOAD-MESSAGE.
-           CALL 'SYSTEM' USING EXLS-PARAM.
-           CANCEL 'SYSTEM'.
-           PERFORM DISPOSE-LOAD-MESSAGE.
+           STRING 'EXCEL DOSYASI OLU�TURULDU: ' DELIMITED BY SIZE
+                  EXLS-DOSYA DELIMITED BY SIZE INTO ONAY-MESSAGE.
+           MOVE 'H' TO E-ONAY.
+           PERFORM ONAY-AL THRU ONAY-AL-SON.
            GO TUS.
-           
+       SLK-SATIR-YAZ.
+           STRING 'C;Y' DELIMITED BY SIZE SLK-Y DELIMITED BY SIZE
+                  ';X1;K"' DELIMITED BY SIZE
+                  TP-HESAPNO DELIMITED BY SPACE
+                  '"' DELIMITED BY SIZE INTO EXLS-SATIR.
+           WRITE EXLS-SATIR.
+           STRING 'C;Y' DELIMITED BY SIZE SLK-Y DELIMITED BY SIZE
+                  ';X2;K"' DELIMITED BY SIZE
+                  TP-DPADI DELIMITED BY SPACE
+                  '"' DELIMITED BY SIZE INTO EXLS-SATIR.
+           WRITE EXLS-SATIR.
+           STRING 'C;Y' DELIMITED BY SIZE SLK-Y DELIMITED BY SIZE
+                  ';X3;K"' DELIMITED BY SIZE
+                  TP-HESAPADI DELIMITED BY SPACE
+                  '"' DELIMITED BY SIZE INTO EXLS-SATIR.
+           WRITE EXLS-SATIR.
+           STRING 'C;Y' DELIMITED BY SIZE SLK-Y DELIMITED BY SIZE
+                  ';X4;K"' DELIMITED BY SIZE
+                  TP-YETKILI DELIMITED BY SPACE
+                  '"' DELIMITED BY SIZE INTO EXLS-SATIR.
+           WRITE EXLS-SATIR.
+           STRING 'C;Y' DELIMITED BY SIZE SLK-Y DELIMITED BY SIZE
+                  ';X5;K"' DELIMITED BY SIZE
+                  TP-TEL DELIMITED BY SPACE
+                  '"' DELIMITED BY SIZE INTO EXLS-SATIR.
+           WRITE EXLS-SATIR.
+           STRING 'C;Y' DELIMITED BY SIZE SLK-Y DELIMITED BY SIZE
+                  ';X6;K"' DELIMITED BY SIZE
+                  TP-MAHALLE DELIMITED BY SPACE
+                  '"' DELIMITED BY SIZE INTO EXLS-SATIR.
+           WRITE EXLS-SATIR.
+           STRING 'C;Y' DELIMITED BY SIZE SLK-Y DELIMITED BY SIZE
+                  ';X7;K"' DELIMITED BY SIZE
+                  TP-ILCE DELIMITED BY SPACE
+                  '"' DELIMITED BY SIZE INTO EXLS-SATIR.
+           WRITE EXLS-SATIR.
+           STRING 'C;Y' DELIMITED BY SIZE SLK-Y DELIMITED BY SIZE
+                  ';X8;K"' DELIMITED BY SIZE
+                  TP-IL DELIMITED BY SPACE
+                  '"' DELIMITED BY SIZE INTO EXLS-SATIR.
+           WRITE EXLS-SATIR.
+           STRING 'C;Y' DELIMITED BY SIZE SLK-Y DELIMITED BY SIZE
+                  ';X9;K"' DELIMITED BY SIZE
+                  TP-ULKE DELIMITED BY SPACE
+                  '"' DELIMITED BY SIZE INTO EXLS-SATIR.
+           WRITE EXLS-SATIR.
+           STRING 'C;Y' DELIMITED BY SIZE SLK-Y DELIMITED BY SIZE
+                  ';X10;K"' DELIMITED BY SIZE
+                  TP-PLADI DELIMITED BY SPACE
+                  '"' DELIMITED BY SIZE INTO EXLS-SATIR.
+           WRITE EXLS-SATIR.
+           COMPUTE SLK-TAM-N = TP-BAKIYE.
+           MOVE SLK-TAM-N TO SLK-TAM.
+           COMPUTE SLK-KESIR = (TP-BAKIYE - SLK-TAM-N) * 100.
+           IF SLK-KESIR < 0 MULTIPLY -1 BY SLK-KESIR.
+           STRING 'C;Y' DELIMITED BY SIZE SLK-Y DELIMITED BY SIZE
+                  ';X11;N' DELIMITED BY SIZE
+                  SLK-TAM DELIMITED BY SIZE '.' DELIMITED BY SIZE
+                  SLK-KESIR DELIMITED BY SIZE INTO EXLS-SATIR.
+           WRITE EXLS-SATIR.
+
+       YASLANDIRMA-RAPORU.
+           MOVE TP-KEY TO T-KEY.
+           DISPLAY SPACES LINE 10 POSITION 5
+             CONTROL 'BCOLOR=BLACK, FCOLOR=WHITE' SIZE 95
+             'HESAP NO       HESAP ADI                  0-30'
+             '       31-60      61-90      90+' LINE 10 POSITION 5
+             CONTROL 'BCOLOR=BLACK, FCOLOR=WHITE'.
+           MOVE 11 TO SATIR.
+           MOVE SPACES TO TP-HESAPNO.
+           START TEMPFILE KEY IS NOT LESS THAN TP-KEY
+             INVALID KEY GO YASLANDIRMA-SON.
+       YASLANDIRMA-OKU.
+           READ TEMPFILE NEXT AT END GO YASLANDIRMA-SON.
+           IF SATIR > 34 GO YASLANDIRMA-SON.
+           MOVE TP-BAKIYE-0-30 TO YZ-TUTAR.
+           DISPLAY TP-HESAPNO LINE SATIR POSITION 5
+             CONTROL 'BCOLOR=BLACK, FCOLOR=WHITE'
+             TP-HESAPADI(1:25) LINE SATIR POSITION 20
+             YZ-TUTAR LINE SATIR POSITION 46.
+           MOVE TP-BAKIYE-31-60 TO YZ-TUTAR.
+           DISPLAY YZ-TUTAR LINE SATIR POSITION 61
+             CONTROL 'BCOLOR=BLACK, FCOLOR=WHITE'.
+           MOVE TP-BAKIYE-61-90 TO YZ-TUTAR.
+           DISPLAY YZ-TUTAR LINE SATIR POSITION 76
+             CONTROL 'BCOLOR=BLACK, FCOLOR=WHITE'.
+           MOVE TP-BAKIYE-90UP TO YZ-TUTAR.
+           DISPLAY YZ-TUTAR LINE SATIR POSITION 91
+             CONTROL 'BCOLOR=BLACK, FCOLOR=WHITE'.
+           ADD 1 TO SATIR.
+           GO YASLANDIRMA-OKU.
+       YASLANDIRMA-SON.
+           ACCEPT F FROM ESCAPE KEY.
+           PERFORM VARYING SATIR FROM 10 BY 1 UNTIL SATIR > 34
+              DISPLAY SPACES LINE SATIR POSITION 5 SIZE 95
+                CONTROL 'BCOLOR=BLACK, FCOLOR=WHITE'
+           END-PERFORM.
+           MOVE T-KEY TO TP-KEY.
+           READ TEMPFILE INVALID KEY CONTINUE.
+           GO TUS.
+       YASLANDIRMA-RAPORU-SON.
+
+       CSV-CIKTI.
+           MOVE TP-KEY TO T-KEY.
+           ACCEPT CSV-SAAT FROM TIME.
+           MOVE 'MIZAN' TO CSV-TANIM.
+           OPEN OUTPUT CSVOUT.
+           MOVE 'HESAP NO;HESAP ADI;YETKILI;TELEFON;MAHALLE;ILCE;'
+              TO CSV-SATIR.
+           STRING CSV-SATIR(1:50) 'IL;ULKE;PLASIYER;KOD;BAKIYE'
+              DELIMITED BY SIZE INTO CSV-SATIR.
+           WRITE CSV-SATIR.
+
+           MOVE SPACES TO CSV-GRUP-KOD.
+           MOVE 1 TO CSV-ILK-GRUP.
+           MOVE ZEROS TO CSV-GRUP-TOPLAM CSV-GENEL-TOPLAM.
+           MOVE LOW-VALUES TO TP-KOD.
+           START TEMPFILE KEY IS NOT LESS THAN TP-KOD
+                INVALID KEY GO CSV-GRUP-BITTI.
+       CSV-OKU.
+           READ TEMPFILE NEXT AT END GO CSV-GRUP-BITTI.
+           IF TP-KOD NOT = CSV-GRUP-KOD
+                IF CSV-ILK-GRUP NOT = 1
+                     PERFORM CSV-GRUP-YAZ
+                END-IF
+                MOVE 0 TO CSV-ILK-GRUP
+                MOVE TP-KOD TO CSV-GRUP-KOD
+                MOVE ZEROS TO CSV-GRUP-TOPLAM
+           END-IF.
+           ADD TP-BAKIYE TO CSV-GRUP-TOPLAM CSV-GENEL-TOPLAM.
+           MOVE TP-BAKIYE TO YZ-TUTAR.
+           STRING TP-HESAPNO DELIMITED BY SPACES ';'
+                  TP-HESAPADI DELIMITED BY SPACES ';'
+                  TP-YETKILI DELIMITED BY SPACES ';'
+                  TP-TEL DELIMITED BY SPACES ';'
+                  TP-MAHALLE DELIMITED BY SPACES ';'
+                  TP-ILCE DELIMITED BY SPACES ';'
+                  TP-IL DELIMITED BY SPACES ';'
+                  TP-ULKE DELIMITED BY SPACES ';'
+                  TP-PLADI DELIMITED BY SPACES ';'
+                  TP-KOD DELIMITED BY SPACES ';'
+                  YZ-TUTAR DELIMITED BY SIZE
+              INTO CSV-SATIR.
+           WRITE CSV-SATIR.
+           GO CSV-OKU.
+       CSV-GRUP-BITTI.
+           IF CSV-ILK-GRUP NOT = 1 PERFORM CSV-GRUP-YAZ.
+           MOVE CSV-GENEL-TOPLAM TO YZ-TUTAR.
+           STRING ';;;;;;;;;GENEL TOPLAM;' DELIMITED BY SIZE
+                  YZ-TUTAR DELIMITED BY SIZE
+              INTO CSV-SATIR.
+           WRITE CSV-SATIR.
+       CSV-SON.
+           CLOSE CSVOUT.
+           MOVE T-KEY TO TP-KEY.
+           READ TEMPFILE INVALID KEY CONTINUE.
+           STRING 'CSV DOSYASI OLU�TURULDU: ' CSV-DOSYA
+              DELIMITED BY SIZE INTO ONAY-MESSAGE.
+           MOVE 'H' TO E-ONAY.
+           PERFORM ONAY-AL THRU ONAY-AL-SON.
+           GO TUS.
+       CSV-GRUP-YAZ.
+           MOVE CSV-GRUP-TOPLAM TO YZ-TUTAR.
+           STRING ';;;;;;;;' DELIMITED BY SIZE
+                  CSV-GRUP-KOD DELIMITED BY SPACES
+                  ' TOPLAM;' DELIMITED BY SIZE
+                  YZ-TUTAR DELIMITED BY SIZE
+              INTO CSV-SATIR.
+           WRITE CSV-SATIR.
+
+       LIMIT-ASIM-RAPORU.
+           MOVE TP-KEY TO T-KEY.
+           DISPLAY SPACES LINE 10 POSITION 5
+             CONTROL 'BCOLOR=BLACK, FCOLOR=WHITE' SIZE 95
+             'HESAP NO       HESAP ADI                       BAK�YE'
+             '           L�M�T' LINE 10 POSITION 5
+             CONTROL 'BCOLOR=BLACK, FCOLOR=WHITE'.
+           MOVE 11 TO SATIR.
+           MOVE SPACES TO TP-HESAPNO.
+           START TEMPFILE KEY IS NOT LESS THAN TP-KEY
+             INVALID KEY GO LIMIT-ASIM-SON.
+       LIMIT-ASIM-OKU.
+           READ TEMPFILE NEXT AT END GO LIMIT-ASIM-SON.
+           IF SATIR > 34 GO LIMIT-ASIM-SON.
+           IF TP-BAKIYE < ZEROS OR
+              (TP-LIMIT > ZEROS AND TP-BAKIYE > TP-LIMIT)
+                MOVE TP-BAKIYE TO YZ-TUTAR
+                MOVE TP-LIMIT TO YZ2-TUTAR
+                DISPLAY TP-HESAPNO LINE SATIR POSITION 5
+                  CONTROL 'BCOLOR=BLACK, FCOLOR=WHITE'
+                  TP-HESAPADI(1:30) LINE SATIR POSITION 20
+                  YZ-TUTAR LINE SATIR POSITION 51
+                  YZ2-TUTAR LINE SATIR POSITION 68
+                ADD 1 TO SATIR
+           END-IF.
+           GO LIMIT-ASIM-OKU.
+       LIMIT-ASIM-SON.
+           ACCEPT F FROM ESCAPE KEY.
+           PERFORM VARYING SATIR FROM 10 BY 1 UNTIL SATIR > 34
+              DISPLAY SPACES LINE SATIR POSITION 5 SIZE 95
+                CONTROL 'BCOLOR=BLACK, FCOLOR=WHITE'
+           END-PERFORM.
+           MOVE T-KEY TO TP-KEY.
+           READ TEMPFILE INVALID KEY CONTINUE.
+           GO TUS.
+
        EKSTRE-GORUNTU.
            MOVE SPACES TO MAIN-ARGUMENT-VALUE.
            MOVE 0 TO ISLEM.
@@ -582,6 +932,8 @@
            END-UNSTRING.
            IF ISLEM = 1 CLOSE TEMPFILE
                         DELETE FILE TEMPFILE
+                        PERFORM CHKPOINT-KONTROL THRU
+                             CHKPOINT-KONTROL-SON
                         GO BEGIN-PROGRAM.
            GO TUS.
        copy 'onayper.cpy'.
@@ -593,6 +945,8 @@
                 CONTROL 'BCOLOR=BLUE, FCOLOR=WHITE'
                 ' F1 ' LINE 37 POSITION 1
                   'S�C�LLER' REVERSE LOW
+                ' F5 ' 'F�LTRE KAYDET' REVERSE LOW
+                ' F6 ' 'F�LTRE Y�KLE' REVERSE LOW
            CALL 'GOLGE' USING BY CONTENT 0012 0002 0029 0078.
            CANCEL 'GOLGE'.
            DISPLAY SCR-FILTRELEME.
@@ -640,6 +994,10 @@
            ACCEPT SCR-FILTRE-TARIH.
            ACCEPT F FROM ESCAPE KEY.
            IF F = 27 PERFORM MIZAN-ARAMA-SON GO TUS.
+           IF F = 5 PERFORM FILTRE-KAYDET THRU FILTRE-KAYDET-SON
+                GO FTARIH-AL.
+           IF F = 6 PERFORM FILTRE-YUKLE THRU FILTRE-YUKLE-SON
+                GO FTARIH-AL.
        FDEPONO-AL.
            MOVE FT-DEPONO TO T-KOD.
            MOVE ZEROS TO T-KDV.
@@ -710,13 +1068,71 @@
             CONTROL 'BCOLOR=BLACK, FCOLOR=BROWN'.
            CLOSE TEMPFILE.
            DELETE FILE TEMPFILE.
+           PERFORM CHKPOINT-KONTROL THRU CHKPOINT-KONTROL-SON.
            PERFORM MIZAN-ARAMA-SON.
            GO BEGIN-PROGRAM.
        MIZAN-ARAMA-SON.
            MOVE WCB TO NESTED-WCB (2).
            DISPLAY NESTED-WCB (2)
               LINE 1 POSITION 1 CONTROL 'WINDOW-REMOVE'.
-       
+
+       FILTRE-KAYDET.
+           MOVE SPACES TO FILTRE-ADI.
+           DISPLAY SPACES LINE 36 POSITION 16 SIZE 40
+              CONTROL 'BCOLOR=BLACK, FCOLOR=WHITE'
+              'F�LTRE ADI:' LINE 36 POSITION 16
+              CONTROL 'BCOLOR=BLACK, FCOLOR=WHITE'.
+           ACCEPT FILTRE-ADI LINE 36 POSITION 28 UPDATE NO BEEP
+              CONTROL 'BCOLOR=BLACK, FCOLOR=WHITE'.
+           DISPLAY SPACES LINE 36 POSITION 16 SIZE 40
+              CONTROL 'BCOLOR=BLUE, FCOLOR=WHITE'.
+           IF FILTRE-ADI = SPACES GO FILTRE-KAYDET-SON.
+           MOVE FILTRE-ADI TO MF-ADI.
+           MOVE BA-TARIH TO MF-BA-TARIH.
+           MOVE BT-TARIH TO MF-BT-TARIH.
+           MOVE FT-HESAPNO TO MF-FT-HESAPNO.
+           MOVE FT-DEPONO TO MF-FT-DEPONO.
+           MOVE FT-PLNO TO MF-FT-PLNO.
+           MOVE FT-MAHALLE TO MF-FT-MAHALLE.
+           MOVE FT-ILCE TO MF-FT-ILCE.
+           MOVE FT-IL TO MF-FT-IL.
+           MOVE FT-ULKE TO MF-FT-ULKE.
+           MOVE FT-KOD TO MF-FT-KOD.
+           OPEN I-O MIZANFLT.
+           PERFORM WRITE-MIZANFLT.
+           IF WVAR = 0 PERFORM REWRITE-MIZANFLT.
+           CLOSE MIZANFLT.
+       FILTRE-KAYDET-SON.
+
+       FILTRE-YUKLE.
+           MOVE SPACES TO FILTRE-ADI.
+           DISPLAY SPACES LINE 36 POSITION 16 SIZE 40
+              CONTROL 'BCOLOR=BLACK, FCOLOR=WHITE'
+              'Y�KLENECEK F�LTRE ADI:' LINE 36 POSITION 16
+              CONTROL 'BCOLOR=BLACK, FCOLOR=WHITE'.
+           ACCEPT FILTRE-ADI LINE 36 POSITION 40 UPDATE NO BEEP
+              CONTROL 'BCOLOR=BLACK, FCOLOR=WHITE'.
+           DISPLAY SPACES LINE 36 POSITION 16 SIZE 40
+              CONTROL 'BCOLOR=BLUE, FCOLOR=WHITE'.
+           IF FILTRE-ADI = SPACES GO FILTRE-YUKLE-SON.
+           MOVE FILTRE-ADI TO MF-ADI.
+           OPEN INPUT MIZANFLT.
+           READ MIZANFLT INVALID KEY CLOSE MIZANFLT
+                GO FILTRE-YUKLE-SON.
+           CLOSE MIZANFLT.
+           MOVE MF-BA-TARIH TO BA-TARIH.
+           MOVE MF-BT-TARIH TO BT-TARIH.
+           MOVE MF-FT-HESAPNO TO FT-HESAPNO.
+           MOVE MF-FT-DEPONO TO FT-DEPONO.
+           MOVE MF-FT-PLNO TO FT-PLNO.
+           MOVE MF-FT-MAHALLE TO FT-MAHALLE.
+           MOVE MF-FT-ILCE TO FT-ILCE.
+           MOVE MF-FT-IL TO FT-IL.
+           MOVE MF-FT-ULKE TO FT-ULKE.
+           MOVE MF-FT-KOD TO FT-KOD.
+           PERFORM MIZAN-ARAMA.
+       FILTRE-YUKLE-SON.
+
        MIZAN-YAZDIR.
            MOVE 'M�ZAN L�STES� YAZDIRILACAK EM�N M�S�N�Z ?' TO 
                 ONAY-MESSAGE.
@@ -864,19 +1280,58 @@
            MOVE TP-PLADI TO B-PLADI.
            MOVE TP-KOD TO B-KOD.
            MOVE TP-BAKIYE TO B-TUTAR.
-           
-           
+           IF TP-KARALISTE = 'K'
+                MOVE 'BCOLOR=BLUE, FCOLOR=RED' TO MYCONTROL
+           ELSE
+                MOVE 'BCOLOR=BLUE, FCOLOR=WHITE' TO MYCONTROL.
+
        SERITLI.
            DISPLAY BILGI LINE SATIR POSITION 2
                 CONTROL 'BCOLOR=WHITE, FCOLOR=BLUE' LOW.
        SERITSIZ.
            DISPLAY BILGI LINE SATIR POSITION 2
-                CONTROL 'BCOLOR=BLUE, FCOLOR=WHITE'.
+                CONTROL MYCONTROL.
        STOP-PROGRAM.
            MOVE WCB TO NESTED-WCB (1).
            DISPLAY NESTED-WCB (1)
               LINE 1 POSITION 1 CONTROL 'WINDOW-REMOVE'.
            EXIT PROGRAM.
            STOP RUN.
+
+      *    resumes an interrupted mizan build: if CHKPOINT still
+      *    shows an unfinished run for this program, pick up the
+      *    date range and running total where it left off and skip
+      *    straight to the account that had not started yet.
+       CHKPOINT-KONTROL.
+           MOVE SPACES TO CK-ONCEKI-HESAPNO.
+           MOVE 'H' TO CK-DEVAM-MI.
+           OPEN I-O CHKPOINT.
+           IF ST-CHKPOINT = '35'
+                CLOSE CHKPOINT
+                OPEN OUTPUT CHKPOINT CLOSE CHKPOINT
+                OPEN I-O CHKPOINT
+           END-IF.
+           MOVE 'MIZAN' TO CK-PROGRAM.
+           READ CHKPOINT INVALID KEY GO CHKPOINT-KONTROL-SON.
+           IF CK-DEVAM-EDIYOR
+                MOVE CK-HESAPNO TO CK-ONCEKI-HESAPNO
+                MOVE CK-BATARIH TO BA-TARIH
+                MOVE CK-BTTARIH TO BT-TARIH
+                MOVE 'E' TO CK-DEVAM-MI
+           END-IF.
+       CHKPOINT-KONTROL-SON.
+
+      *    records the account that has just finished, together with
+      *    the running total through the end of it, so a crash never
+      *    has to redo more than the account that is still in progress.
+       CHKPOINT-GUNCELLE.
+           MOVE CK-ONCEKI-HESAPNO TO CK-HESAPNO.
+           MOVE T-TOPLAM TO CK-TOPLAM.
+           REWRITE CK-KAYIT INVALID KEY CONTINUE.
+       CHKPOINT-GUNCELLE-SON.
+
+       copy fileop.cpy REPLACING ==%T%== BY ==MIZANFLT==
+                                   "%T%"  BY "MIZANFLT"
+                                  ==%R%== BY ==MF-KAYIT==.
               
             
\ No newline at end of file

@@ -0,0 +1,5 @@
+           SELECT KASASILLOG ASSIGN TO DISK, 'DATA\KSILLOG.DAT'
+               ORGANIZATION INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS KSL-KEY
+               FILE STATUS IS ST-KASASILLOG.

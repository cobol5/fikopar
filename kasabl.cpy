@@ -0,0 +1,5 @@
+           SELECT KASABLON ASSIGN TO DISK, 'DATA\KASABLON.DAT'
+               ORGANIZATION INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS KB-SIRA
+               FILE STATUS IS ST-KASABLON.

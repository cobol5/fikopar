@@ -0,0 +1,5 @@
+           SELECT PLASIYER ASSIGN TO DISK, 'DATA\PLASIYER.DAT'
+               ORGANIZATION INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS PL-NO
+               FILE STATUS IS ST-PLASIYER.

@@ -0,0 +1,5 @@
+           SELECT GORUSME ASSIGN TO DISK, 'DATA\GORUSME.DAT'
+               ORGANIZATION INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS GR-KEY
+               FILE STATUS IS ST-GORUSME.

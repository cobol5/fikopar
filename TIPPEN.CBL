@@ -9,10 +9,12 @@
        FILE-CONTROL.
        copy 'sicilkod.cpy'.
        copy 'tipkod.cpy'.
+       copy 'sicil.cpy'.
        DATA DIVISION.
        FILE SECTION.
        copy 'sicilkod.cpz'.
        copy 'tipkod.cpz'.
+       copy 'sicil.cpz'.
        WORKING-STORAGE SECTION.
        01 EKRAN-DEGIS.
            02 F                 PIC 99.
@@ -28,17 +30,23 @@
            02 B-TIP             PIC X(25).
        copy 'status.cpy'.
        copy 'win.cpy'.
+       copy 'onayvar.cpy'.
 	   copy 'fileop.var'.
        LINKAGE SECTION.
        01 G-HESAPNO     PIC X(15).
        01 GOSTER        PIC 9.
        SCREEN SECTION.
+       copy 'onayscr.cpy'.
        PROCEDURE DIVISION USING G-HESAPNO GOSTER.
        START-PROGRAM.
            IF GOSTER = 1
                 PERFORM LISTE-GOSTER THRU LISTE-GOSTER-SON
                 EXIT PROGRAM
                 STOP RUN.
+           IF GOSTER = 2
+                PERFORM TOPLU-KOD-ATA THRU TOPLU-KOD-ATA-SON
+                EXIT PROGRAM
+                STOP RUN.
            MOVE WCB TO NESTED-WCB (1).
            DISPLAY NESTED-WCB (1)
               LINE 1 POSITION 1 CONTROL 'WINDOW-CREATE'.
@@ -265,6 +273,39 @@
              END-PERFORM SUBTRACT 1 FROM SATIR.    
        LISTE-GOSTER-SON.
            CLOSE SICILKOD TIPKOD.
+
+       TOPLU-KOD-ATA.
+           MOVE WCB TO NESTED-WCB (1).
+           DISPLAY NESTED-WCB (1)
+              LINE 1 POSITION 1 CONTROL 'WINDOW-CREATE'.
+           MOVE 1 TO T-KOD.
+           CALL 'KODPEN' USING 1 T-KOD.
+           CANCEL 'KODPEN'.
+           IF T-KOD = ZEROS GO TOPLU-KOD-ATA-KALDIR.
+           MOVE 'BU KOD TUM MUSTERILERE ATANACAK, EMIN MISINIZ ?' TO
+                ONAY-MESSAGE.
+           MOVE 'H' TO E-ONAY.
+           PERFORM ONAY-AL THRU ONAY-AL-SON.
+           IF E-ONAY = 'H' OR E-ONAY = 'h' GO TOPLU-KOD-ATA-KALDIR.
+           OPEN INPUT SICIL.
+           OPEN I-O SICILKOD.
+           MOVE LOW-VALUES TO SC-HESAPNO.
+           START SICIL KEY IS NOT LESS THAN SC-HESAPNO
+                INVALID KEY GO TOPLU-KOD-ATA-KAPAT.
+       TOPLU-KOD-ATA-OKU.
+           READ SICIL NEXT AT END GO TOPLU-KOD-ATA-KAPAT.
+           MOVE SC-HESAPNO TO SK-HESAPNO.
+           MOVE T-KOD TO SK-KOD.
+           READ SICILKOD INVALID KEY PERFORM WRITE-SICILKOD.
+           GO TOPLU-KOD-ATA-OKU.
+       TOPLU-KOD-ATA-KAPAT.
+           CLOSE SICIL SICILKOD.
+       TOPLU-KOD-ATA-KALDIR.
+           MOVE WCB TO NESTED-WCB (1).
+           DISPLAY NESTED-WCB (1)
+              LINE 1 POSITION 1 CONTROL 'WINDOW-REMOVE'.
+       TOPLU-KOD-ATA-SON.
+       copy 'onayper.cpy'.
        STOP-PROGRAM.
            MOVE WCB TO NESTED-WCB (1).
            DISPLAY NESTED-WCB (1)

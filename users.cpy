@@ -0,0 +1,5 @@
+           SELECT USERS ASSIGN TO DISK, 'DATA\USERS.DAT'
+               ORGANIZATION INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS US-NAME
+               FILE STATUS IS ST-USERS.

@@ -0,0 +1,5 @@
+           SELECT STOKADET ASSIGN TO DISK, 'DATA\STOKADET.DAT'
+               ORGANIZATION INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS STA-KEY
+               FILE STATUS IS ST-STOKADET.

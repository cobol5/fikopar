@@ -0,0 +1,5 @@
+           SELECT DEPO ASSIGN TO DISK, 'DATA\DEPO.DAT'
+               ORGANIZATION INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS DP-NO
+               FILE STATUS IS ST-DEPO.

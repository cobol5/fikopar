@@ -42,6 +42,7 @@
                  03 G-AY           PIC 99.
                  03 G-GUN          PIC 99.
            02 G-PAKET                  PIC 9(5).
+           02 G-BARKOD                 PIC X(20).
        
        PROCEDURE DIVISION USING ONAY-MESSAGE G-OP G-KAYIT.
        START-PROGRAM.
@@ -56,6 +57,7 @@
            GO STOP-PROGRAM.
        INSERT-STOK.
            MOVE G-KAYIT TO ST-KAYIT.
+           MOVE G-BARKOD TO ST-BARKOD.
            STRING G-KATNO G-STNO DELIMITED BY SIZE INTO SA-STNO.
            STRING G-KATNO G-PRCNO DELIMITED BY SIZE INTO SA-PRCNO.
            STRING G-KATNO G-OEMNO DELIMITED BY SIZE INTO SA-OEMNO.
@@ -86,6 +88,7 @@
            STRING G-KATNO G-TIPI DELIMITED BY SIZE INTO SA-TIPI.
            STRING G-KATNO G-CINSI DELIMITED BY SIZE INTO SA-CINSI.
            MOVE G-KAYIT TO ST-KAYIT.
+           MOVE G-BARKOD TO ST-BARKOD.
            REWRITE SA-KAYIT.
            PERFORM REWRITE-STOK.
            

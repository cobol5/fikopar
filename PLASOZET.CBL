@@ -0,0 +1,183 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. 'PLASOZET'.
+       AUTHOR. FIKRET PIRIM.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. RMCOBOL.
+       OBJECT-COMPUTER. RMCOBOL.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       copy 'hareket.cpy'.
+       copy 'plasiyer.cpy'.
+       DATA DIVISION.
+       FILE SECTION.
+       copy 'hareket.cpz'.
+       copy 'plasiyer.cpz'.
+       WORKING-STORAGE SECTION.
+       01 EKRAN-DEGIS.
+           02 F                 PIC 99.
+           02 CIZ               PIC 99.
+           02 T-KOD             PIC S9999.
+           02 T-ADI             PIC X(40).
+           02 BA-TARIH.
+               03 BA-YIL            PIC 9999.
+               03 BA-AY             PIC 99.
+               03 BA-GUN            PIC 99.
+           02 BT-TARIH.
+               03 BT-YIL            PIC 9999.
+               03 BT-AY             PIC 99.
+               03 BT-GUN            PIC 99.
+           02 T1                PIC 9(12)V9999.
+           02 T2                PIC 9(12)V9999.
+           02 TT                PIC 9(12)V9999.
+           02 I-ISK1            PIC 9(10)V9999.
+           02 I-ISK2            PIC 9(10)V9999.
+           02 I-NET             PIC S9(13)V99.
+           02 OZ-ADET           PIC 9(7).
+           02 OZ-TUTAR          PIC S9(13)V99.
+           02 OZ-KOMTUTAR       PIC S9(13)V99.
+           02 OZ-ORTALAMA       PIC S9(13)V99.
+       copy 'status.cpy'.
+       copy 'win.cpy'.
+       LINKAGE SECTION.
+       01  MAIN-ARGUMENT.
+           02  MAIN-ARGUMENT-SIZE      PIC 9(4) BINARY.
+           02  MAIN-ARGUMENT-VALUE.
+               03  PIC X OCCURS 1 TO 100
+                   DEPENDING ON MAIN-ARGUMENT-SIZE.
+       SCREEN SECTION.
+       01 SCR-TARIH.
+           02 LINE 6 COLUMN 40 BACKGROUND BLUE FOREGROUND WHITE
+                PIC ZZ USING BA-GUN HIGHLIGHT AUTO.
+           02 LINE 6 COLUMN 43 BACKGROUND BLUE FOREGROUND WHITE
+                PIC ZZ USING BA-AY HIGHLIGHT AUTO.
+           02 LINE 6 COLUMN 46 BACKGROUND BLUE FOREGROUND WHITE
+                PIC ZZZZ USING BA-YIL HIGHLIGHT AUTO.
+           02 LINE 7 COLUMN 40 BACKGROUND BLUE FOREGROUND WHITE
+                PIC ZZ USING BT-GUN HIGHLIGHT AUTO.
+           02 LINE 7 COLUMN 43 BACKGROUND BLUE FOREGROUND WHITE
+                PIC ZZ USING BT-AY HIGHLIGHT AUTO.
+           02 LINE 7 COLUMN 46 BACKGROUND BLUE FOREGROUND WHITE
+                PIC ZZZZ USING BT-YIL HIGHLIGHT AUTO.
+       01 SCR-OZET.
+           02 LINE 11 COLUMN 30 BACKGROUND BLUE FOREGROUND BROWN
+                PIC Z(6)9 USING OZ-ADET HIGHLIGHT.
+           02 LINE 12 COLUMN 30 BACKGROUND BLUE FOREGROUND BROWN
+                PIC Z(10)9,99 USING OZ-TUTAR HIGHLIGHT.
+           02 LINE 13 COLUMN 30 BACKGROUND BLUE FOREGROUND BROWN
+                PIC Z(10)9,99 USING OZ-KOMTUTAR HIGHLIGHT.
+           02 LINE 14 COLUMN 30 BACKGROUND BLUE FOREGROUND BROWN
+                PIC Z(10)9,99 USING OZ-ORTALAMA HIGHLIGHT.
+       PROCEDURE DIVISION USING MAIN-ARGUMENT.
+       START-PROGRAM.
+           MOVE WCB TO NESTED-WCB (1).
+           DISPLAY NESTED-WCB (1)
+              LINE 1 POSITION 1 CONTROL 'WINDOW-CREATE'.
+       BEGIN-PROGRAM.
+           PERFORM VARYING CIZ FROM 3 BY 1 UNTIL CIZ > 16
+               DISPLAY '�' LINE CIZ POSITION 1
+                    CONTROL 'BCOLOR=BLUE, FCOLOR=WHITE'
+                    SPACES SIZE 68 '�'
+           END-PERFORM.
+           DISPLAY SPACES LINE 2 POSITION 1
+              CONTROL 'BCOLOR=BLUE, FCOLOR=WHITE' SIZE 69
+              ' PLAS�YER PERFORMANS �ZET� ' LINE 2 POSITION 2.
+           DISPLAY SPACES LINE 4 POSITION 2
+              CONTROL 'BCOLOR=BLUE, FCOLOR=WHITE' SIZE 60
+              'PLAS�YER          :' LINE 4 POSITION 2.
+           DISPLAY SPACES LINE 6 POSITION 2
+              CONTROL 'BCOLOR=BLUE, FCOLOR=WHITE' SIZE 30
+              'BA�LANGI� TAR�H� :' LINE 6 POSITION 2.
+           DISPLAY SPACES LINE 7 POSITION 2
+              CONTROL 'BCOLOR=BLUE, FCOLOR=WHITE' SIZE 30
+              'B�T�� TAR�H�     :' LINE 7 POSITION 2.
+           DISPLAY SPACES LINE 11 POSITION 2
+              CONTROL 'BCOLOR=BLUE, FCOLOR=WHITE' SIZE 60
+              'FAT�RA ADED�      :' LINE 11 POSITION 2.
+           DISPLAY SPACES LINE 12 POSITION 2
+              CONTROL 'BCOLOR=BLUE, FCOLOR=WHITE' SIZE 60
+              'TOPLAM SATI�      :' LINE 12 POSITION 2.
+           DISPLAY SPACES LINE 13 POSITION 2
+              CONTROL 'BCOLOR=BLUE, FCOLOR=WHITE' SIZE 60
+              'TOPLAM KOM�SYON   :' LINE 13 POSITION 2.
+           DISPLAY SPACES LINE 14 POSITION 2
+              CONTROL 'BCOLOR=BLUE, FCOLOR=WHITE' SIZE 60
+              'ORTALAMA FAT�RA   :' LINE 14 POSITION 2.
+           DISPLAY SPACES LINE 18 POSITION 1
+              CONTROL 'BCOLOR=BLUE, FCOLOR=WHITE' SIZE 120
+              ' F4 ' 'PLAS�YER SE�' REVERSE LOW
+              ' ESC ' '��K��' REVERSE LOW.
+           ACCEPT BA-TARIH FROM CENTURY-DATE.
+           MOVE 1 TO BA-AY BA-GUN.
+           MOVE BA-TARIH TO BT-TARIH.
+           MOVE ZEROS TO T-KOD.
+       PLASIYER-SEC.
+           CALL 'PLASSEC' USING 0 T-KOD T-ADI
+                  BY CONTENT 0016 0004 0060 0016.
+           CANCEL 'PLASSEC'.
+           IF T-KOD = -1 GO STOP-PROGRAM.
+           DISPLAY T-ADI LINE 4 POSITION 23 SIZE 40
+              CONTROL 'BCOLOR=BLUE, FCOLOR=WHITE'.
+       TARIH-AL.
+           DISPLAY SCR-TARIH.
+           ACCEPT SCR-TARIH.
+           ACCEPT F FROM ESCAPE KEY.
+           IF F = 27 GO STOP-PROGRAM.
+           PERFORM OZET-OLUSTUR THRU OZET-OLUSTUR-SON.
+           DISPLAY SCR-OZET.
+       OZET-TUS.
+           ACCEPT F FROM ESCAPE KEY.
+           IF F = 27 GO STOP-PROGRAM.
+           IF F = 4 GO PLASIYER-SEC.
+           GO OZET-TUS.
+       STOP-PROGRAM.
+           MOVE WCB TO NESTED-WCB (1).
+           DISPLAY NESTED-WCB (1)
+              LINE 1 POSITION 1 CONTROL 'WINDOW-REMOVE'.
+           EXIT PROGRAM.
+           STOP RUN.
+       OZET-OLUSTUR.
+           COMPUTE T1 = BA-GUN + BA-AY * 30,41 + BA-YIL * 365.
+           COMPUTE T2 = BT-GUN + BT-AY * 30,41 + BT-YIL * 365.
+           MOVE ZEROS TO OZ-ADET OZ-TUTAR OZ-KOMTUTAR OZ-ORTALAMA.
+           OPEN INPUT HAREKET-SICIL HAREKET-DETAY PLASIYER.
+           MOVE T-KOD TO PL-NO.
+           READ PLASIYER INVALID KEY INITIALIZE PL-KAYIT.
+           MOVE ZEROS TO HS-KEY.
+           START HAREKET-SICIL KEY IS NOT LESS THAN HS-KEY
+                INVALID KEY GO OZET-HESAPLA.
+       HAREKET-OKU.
+           READ HAREKET-SICIL NEXT AT END GO OZET-HESAPLA.
+           IF HS-TIP NOT = 3 GO HAREKET-OKU.
+           IF HS-PLKOD NOT = T-KOD GO HAREKET-OKU.
+           COMPUTE TT = HS-FGUN + HS-FAY * 30,41 + HS-FYIL * 365.
+           IF TT < T1 OR TT > T2 GO HAREKET-OKU.
+           PERFORM SATIR-TOPLA THRU SATIR-TOPLA-SON.
+           ADD 1 TO OZ-ADET.
+           ADD I-NET TO OZ-TUTAR.
+           GO HAREKET-OKU.
+       OZET-HESAPLA.
+           CLOSE HAREKET-SICIL HAREKET-DETAY PLASIYER.
+           COMPUTE OZ-KOMTUTAR = OZ-TUTAR * PL-KOMISYON / 100.
+           IF OZ-ADET NOT = ZEROS
+                COMPUTE OZ-ORTALAMA = OZ-TUTAR / OZ-ADET.
+       OZET-OLUSTUR-SON.
+       SATIR-TOPLA.
+           MOVE ZEROS TO I-NET.
+           MOVE HS-TIP TO HD-TIP.
+           MOVE HS-EVRAKNO TO HD-EVRAKNO.
+           MOVE ZEROS TO HD-SIRA.
+           START HAREKET-DETAY KEY IS NOT LESS THAN HD-KEY
+                INVALID KEY GO SATIR-TOPLA-SON.
+       DETAY-OKU.
+           READ HAREKET-DETAY NEXT AT END GO SATIR-TOPLA-SON.
+           IF HD-TIP NOT = HS-TIP OR HD-EVRAKNO NOT = HS-EVRAKNO
+                GO SATIR-TOPLA-SON.
+           COMPUTE I-ISK1 = HD-FIYAT * HD-ISKONTO1 / 100.
+           COMPUTE I-ISK2 = (HD-FIYAT - I-ISK1) * HD-ISKONTO2 / 100.
+           COMPUTE I-NET = I-NET +
+                (HD-FIYAT - I-ISK1 - I-ISK2) * HD-ADET.
+           GO DETAY-OKU.
+       SATIR-TOPLA-SON.

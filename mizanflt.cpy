@@ -0,0 +1,5 @@
+           SELECT MIZANFLT ASSIGN TO DISK, 'DATA\MZFLT.DAT'
+               ORGANIZATION INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS MF-ADI
+               FILE STATUS IS ST-MIZANFLT.

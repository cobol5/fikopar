@@ -11,9 +11,13 @@
             SELECT OKU ASSIGN TO DISK, OKUDOS
                    ORGANIZATION LINE SEQUENTIAL.
        copy 'stok.cpy'.
+       copy 'stokadet.cpy'.
+       copy 'adtlog.cpy'.
        DATA DIVISION.
        FILE SECTION.
        copy 'stok.cpz'.
+       copy 'stokadet.cpz'.
+       copy 'adtlog.cpz'.
        FD OKU.
        01 OKU-KAYIT.
            02 OK-OP                     PIC 9.
@@ -28,6 +32,7 @@
                
        WORKING-STORAGE SECTION.
        77 OKUDOS                PIC X(100).
+       77 BK-FARK               PIC S9(12)V9999.
        copy 'status.cpy'.
 	   copy 'fileop.var'.
        LINKAGE SECTION.
@@ -39,7 +44,7 @@
        PROCEDURE DIVISION USING MAIN-ARGUMENT.
        START-PROGRAM.
            MOVE MAIN-ARGUMENT-VALUE TO OKUDOS.
-           OPEN INPUT OKU I-O STOKADET.
+           OPEN INPUT OKU I-O STOKADET STOK.
        DOSYA-OKU.
            READ OKU NEXT AT END GO DOSYA-OKU-SON.
            IF OK-OP = 0 PERFORM DELETE-ADET.
@@ -47,25 +52,78 @@
            IF OK-OP = 2 PERFORM UPDATE-ADET.
            GO DOSYA-OKU.
        DOSYA-OKU-SON.
-           CLOSE OKU STOKADET.
+           CLOSE OKU STOKADET STOK.
            EXIT PROGRAM.
            STOP RUN.
-       
+
        INSERT-ADET.
+           MOVE ZEROS TO ADL-ONCEKI-GIR ADL-ONCEKI-CIK.
+           MOVE OK-GIR TO ADL-YENI-GIR.
+           MOVE OK-CIK TO ADL-YENI-CIK.
            MOVE OK-KAYIT TO STA-KAYIT.
            PERFORM WRITE-STOKADET.
-        
+           COMPUTE BK-FARK = OK-GIR - OK-CIK.
+           PERFORM BAKIYE-GUNCELLE THRU BAKIYE-GUNCELLE-SON.
+           PERFORM ADT-LOG-YAZ THRU ADT-LOG-YAZ-SON.
+
        DELETE-ADET.
            MOVE OK-KAYIT TO STA-KAYIT.
            READ STOKADET.
+           MOVE STA-GIR TO ADL-ONCEKI-GIR.
+           MOVE STA-CIK TO ADL-ONCEKI-CIK.
+           MOVE ZEROS TO ADL-YENI-GIR ADL-YENI-CIK.
+           COMPUTE BK-FARK = 0 - (STA-GIR - STA-CIK).
            PERFORM DELETE-STOKADET.
-           
+           PERFORM BAKIYE-GUNCELLE THRU BAKIYE-GUNCELLE-SON.
+           PERFORM ADT-LOG-YAZ THRU ADT-LOG-YAZ-SON.
+
        UPDATE-ADET.
            MOVE OK-KAYIT TO STA-KAYIT.
            READ STOKADET.
+           MOVE STA-GIR TO ADL-ONCEKI-GIR.
+           MOVE STA-CIK TO ADL-ONCEKI-CIK.
+           MOVE OK-GIR TO ADL-YENI-GIR.
+           MOVE OK-CIK TO ADL-YENI-CIK.
+           COMPUTE BK-FARK = (OK-GIR - OK-CIK) - (STA-GIR - STA-CIK).
            MOVE OK-KAYIT TO STA-KAYIT.
            PERFORM REWRITE-STOKADET.
+           PERFORM BAKIYE-GUNCELLE THRU BAKIYE-GUNCELLE-SON.
+           PERFORM ADT-LOG-YAZ THRU ADT-LOG-YAZ-SON.
+
+      *    keeps ST-BAKIYE as a running total for the year the
+      *    movement belongs to, so on-hand reports no longer have
+      *    to re-scan STOKADET for the common case.
+       BAKIYE-GUNCELLE.
+           MOVE OK-KATNO TO ST-KATNO.
+           MOVE OK-STNO TO ST-STNO.
+           READ STOK INVALID KEY GO BAKIYE-GUNCELLE-SON.
+           IF OK-YIL NOT = ST-BAKIYE-YIL
+               MOVE ZEROS TO ST-BAKIYE
+               MOVE OK-YIL TO ST-BAKIYE-YIL
+           END-IF.
+           ADD BK-FARK TO ST-BAKIYE.
+           REWRITE ST-KAYIT.
+       BAKIYE-GUNCELLE-SON.
+
+       ADT-LOG-YAZ.
+           MOVE OK-OP TO ADL-OP.
+           MOVE OK-KATNO TO ADL-KATNO.
+           MOVE OK-STNO TO ADL-STNO.
+           MOVE OK-YIL TO ADL-STOKYIL.
+           MOVE OK-DEPONO TO ADL-DEPONO.
+           ACCEPT ADL-TARIH FROM CENTURY-DATE.
+           ACCEPT ADL-SAAT FROM TIME.
+           MOVE 1 TO ADL-SIRA.
+           OPEN I-O ADTLOG.
+       ADT-LOG-YAZ-DENE.
+           PERFORM WRITE-ADTLOG.
+           IF WVAR = 0 ADD 1 TO ADL-SIRA GO ADT-LOG-YAZ-DENE.
+           CLOSE ADTLOG.
+       ADT-LOG-YAZ-SON.
+
        copy fileop.cpy REPLACING ==%T%== BY ==STOKADET==
                                   "%T%"  BY "STOKADET"
                                  ==%R%== BY ==STA-KAYIT==.
-         
\ No newline at end of file
+       copy fileop.cpy REPLACING ==%T%== BY ==ADTLOG==
+                                  "%T%"  BY "ADTLOG"
+                                 ==%R%== BY ==ADL-KAYIT==.

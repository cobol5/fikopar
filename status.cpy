@@ -26,6 +26,21 @@
            02 ST-SAYIM          PIC XX.
            02 ST-KASA           PIC XX.
            02 ST-DTIP           PIC XX.
+           02 ST-OTURUM         PIC XX.
+           02 ST-KASASILLOG     PIC XX.
+           02 ST-MIZANFLT       PIC XX.
+           02 ST-EKSILLOG       PIC XX.
+           02 ST-YAZDIRMALOG    PIC XX.
+           02 ST-MENULOG        PIC XX.
+           02 ST-MYSQLLOG       PIC XX.
+           02 ST-GORUSME        PIC XX.
+           02 ST-ADTLOG         PIC XX.
+           02 ST-KASABLON       PIC XX.
+           02 ST-YAZKUYRUK      PIC XX.
+           02 ST-FCSEED         PIC XX.
+           02 ST-CHKPOINT       PIC XX.
+           02 ST-SIPARIS        PIC XX.
+           02 ST-TEMPFILE       PIC XX.
        01 TEMP-DOSYA.
            02 FILLER        PIC X(16) VALUE 'C:\WINDOWS\TEMP\'.
            02 TSAAT         PIC 9(8).
@@ -42,3 +57,9 @@
                03 EXLS-SAAT     PIC 9(8).
                03 FILLER        PIC X(4) VALUE '.XLS'.
            02 FILLER            PIC X VALUE '"'.
+       01 CSV-DOSYA.
+           02 FILLER        PIC X(16) VALUE 'C:\WINDOWS\TEMP\'.
+           02 CSV-TANIM     PIC X(5).
+           02 FILLER        PIC X(3) VALUE '___'.
+           02 CSV-SAAT      PIC 9(8).
+           02 FILLER        PIC X(4) VALUE '.CSV'.

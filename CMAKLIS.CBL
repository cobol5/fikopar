@@ -12,15 +12,18 @@
        copy 'cformat.cpy'.
        copy 'ayar.cpy'.
        copy 'sicil.cpy'.
+       copy 'yazkuyruk.cpy'.
             SELECT TEMPFILE ASSIGN TO DISK, TEMP-DOSYA
                ORGANIZATION INDEXED
                ACCESS MODE IS DYNAMIC
-               RECORD KEY IS TP-KEY.
+               RECORD KEY IS TP-KEY
+               FILE STATUS IS ST-TEMPFILE.
        DATA DIVISION.
        FILE SECTION.
        copy 'cformat.cpz'.
        copy 'sicil.cpz'.
        copy 'ayar.cpz'.
+       copy 'yazkuyruk.cpz'.
        
        FD TEMPFILE DATA RECORD IS TP-KAYIT.
        01 TP-KAYIT.
@@ -46,35 +49,109 @@
            02 T-KOD             PIC S9999.
            02 T-ADI             PIC X(40).
            02 T-KDV             PIC 9(4)V9999.
-       
-       copy 'numara.var'.       
+       77 KUYRUK-MAX-DENEME     PIC 9(03) VALUE 3.
+
+       copy 'numara.var'.
        copy 'trim.var'.
        copy 'cformat.var'.
-       copy 'status.cpy'.    
+       copy 'status.cpy'.
        copy 'win.cpy'.
+       copy 'fileop.var'.
 	   LINKAGE SECTION.
 	   77 GSAAT         PIC 9(8).
        77 TIP           PIC 99.
        PROCEDURE DIVISION USING GSAAT TIP.
        copy 'cformat.err'.
        START-PROGRAM.
+           OPEN INPUT AYAR.
+           PERFORM KUYRUK-ISLE THRU KUYRUK-ISLE-SON.
+           CLOSE AYAR.
+
            MOVE GSAAT TO TSAAT.
            OPEN INPUT TEMPFILE AYAR.
-           
+
            MOVE TIP TO AY-TIP.
            READ AYAR.
            MOVE AY-YAZDOS TO FORMATDOS.
            MOVE AY-YAZPORT TO YAZDOS.
-           
+           MOVE AY-CIKTITIPI TO CIKTITIPI.
+
            PERFORM AKTAR-SICIL.
-           
+
            INITIALIZE TOPLAM-VARIABLES.
-           
+
        copy 'cformat.per'.
-       
+
        FORMAT-SON.
            CLOSE TEMPFILE AYAR.
+           IF ST-CFORMAT = '00' AND RETURN-CODE NOT = 0
+               PERFORM KUYRUK-EKLE THRU KUYRUK-EKLE-SON
+           END-IF.
            GO STOP-PROGRAM.
+
+      *    processes the retry queue: every previously failed print
+      *    job still below the retry limit is attempted again before
+      *    this run's own job is printed.
+       KUYRUK-ISLE.
+           OPEN I-O YAZKUYRUK.
+           MOVE ZEROS TO YQ-KEY.
+           START YAZKUYRUK KEY IS NOT LESS THAN YQ-KEY
+                INVALID KEY GO KUYRUK-ISLE-KAPAT.
+       KUYRUK-ISLE-OKU.
+           READ YAZKUYRUK NEXT AT END GO KUYRUK-ISLE-KAPAT.
+           IF YQ-DURUM-TUKENDI GO KUYRUK-ISLE-OKU.
+           PERFORM KUYRUK-DENE THRU KUYRUK-DENE-SON.
+           GO KUYRUK-ISLE-OKU.
+       KUYRUK-ISLE-KAPAT.
+           CLOSE YAZKUYRUK.
+       KUYRUK-ISLE-SON.
+
+       KUYRUK-DENE.
+           MOVE YQ-GSAAT TO TSAAT.
+           OPEN INPUT TEMPFILE.
+           IF ST-TEMPFILE NOT = '00'
+               MOVE 'T' TO YQ-DURUM
+               PERFORM REWRITE-YAZKUYRUK
+               GO KUYRUK-DENE-SON
+           END-IF.
+           MOVE YQ-TIP TO AY-TIP.
+           READ AYAR.
+           MOVE AY-YAZDOS TO FORMATDOS.
+           MOVE AY-YAZPORT TO YAZDOS.
+           MOVE AY-CIKTITIPI TO CIKTITIPI.
+           PERFORM AKTAR-SICIL.
+       copy 'cformat.per'.
+           CLOSE TEMPFILE.
+           IF ST-CFORMAT = '00' AND RETURN-CODE = 0
+               PERFORM DELETE-YAZKUYRUK
+           ELSE
+               ADD 1 TO YQ-DENEME
+               IF YQ-DENEME >= KUYRUK-MAX-DENEME
+                   MOVE 'T' TO YQ-DURUM
+               END-IF
+               PERFORM REWRITE-YAZKUYRUK
+           END-IF.
+       KUYRUK-DENE-SON.
+
+      *    queues the job that has just failed to print so
+      *    KUYRUK-ISLE can retry it on a later CMAKLIS run.
+       KUYRUK-EKLE.
+           OPEN I-O YAZKUYRUK.
+           ACCEPT YQ-TARIH FROM CENTURY-DATE.
+           MOVE 1 TO YQ-SIRA.
+       KUYRUK-EKLE-DENE.
+           MOVE GSAAT TO YQ-GSAAT.
+           MOVE TIP TO YQ-TIP.
+           MOVE ZEROS TO YQ-DENEME.
+           MOVE 'B' TO YQ-DURUM.
+           PERFORM WRITE-YAZKUYRUK.
+           IF WVAR = 0 ADD 1 TO YQ-SIRA GO KUYRUK-EKLE-DENE.
+           CLOSE YAZKUYRUK.
+       KUYRUK-EKLE-SON.
+
+       copy fileop.cpy REPLACING ==%T%== BY ==YAZKUYRUK==
+                                  "%T%"  BY "YAZKUYRUK"
+                                 ==%R%== BY ==YQ-KAYIT==.
        copy 'trim.per'.
        AKTAR-SICIL.
            CALL 'C$SetEnv' USING 'TITLE' AY-ACIKLAMA.

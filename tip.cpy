@@ -0,0 +1,5 @@
+           SELECT TIP ASSIGN TO DISK, 'DATA\TIP.DAT'
+               ORGANIZATION INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS TIP-NO
+               FILE STATUS IS ST-DTIP.

@@ -8,9 +8,11 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
        copy 'users.cpy'.
+       copy 'oturum.cpy'.
        DATA DIVISION.
        FILE SECTION.
        copy 'users.cpz'.
+       copy 'oturum.cpz'.
        WORKING-STORAGE SECTION.
        01 SCREEN-VALS.
            02 SATIR         PIC 9999.
@@ -20,6 +22,12 @@
            02 YIL               PIC 9999.
            02 AY                PIC 99.
            02 GUN               PIC 99.
+       01 TARIH-SAYI REDEFINES TARIH PIC 9(8).
+       01 SIFRE-VALS.
+           02 T-YENISIFRE2      PIC X(20).
+       copy 'sifre.var'.
+       copy 'fileop.var'.
+       copy 'oturum.var'.
        copy 'status.cpy'.
        copy 'onayvar.cpy'.
        copy 'win.cpy'.
@@ -65,6 +73,29 @@
                 PIC X(20) USING US-NAME HIGHLIGHT.
            02  LINE 18 COLUMN 57 BACKGROUND BLACK FOREGROUND WHITE
                 PIC X(20) USING T-PASS HIGHLIGHT SECURE.
+       01 SCR-SIFRE.
+           02 LINE 16 COLUMN 33 BACKGROUND BLACK FOREGROUND WHITE
+            '-----------------------------------------------------'
+             HIGHLIGHT.
+           02 LINE 17 COLUMN 33 BACKGROUND BLACK FOREGROUND WHITE
+            '|                                                     |'
+             HIGHLIGHT.
+           02 LINE 18 COLUMN 33 BACKGROUND BLACK FOREGROUND WHITE
+            '| YENI SIFRE       [                    ]             |'
+             HIGHLIGHT.
+           02 LINE 19 COLUMN 33 BACKGROUND BLACK FOREGROUND WHITE
+            '| YENI SIFRE (2)   [                    ]             |'
+             HIGHLIGHT.
+           02 LINE 20 COLUMN 33 BACKGROUND BLACK FOREGROUND WHITE
+            '|                                                     |'
+             HIGHLIGHT.
+           02 LINE 21 COLUMN 33 BACKGROUND BLACK FOREGROUND WHITE
+            '-----------------------------------------------------'
+             HIGHLIGHT.
+           02 LINE 18 COLUMN 52 BACKGROUND BLACK FOREGROUND WHITE
+                PIC X(20) USING SF-YENI-SIFRE HIGHLIGHT SECURE.
+           02 LINE 19 COLUMN 52 BACKGROUND BLACK FOREGROUND WHITE
+                PIC X(20) USING T-YENISIFRE2 HIGHLIGHT SECURE.
        copy 'onayscr.cpy'.
        PROCEDURE DIVISION USING MAIN-ARGUMENT.
        START-PROGRAM.
@@ -95,7 +126,7 @@
            DISPLAY ' F�KOPAR ENTEGRE V.2015 '
                LINE 1 POSITION 3 CONTROL 'BCOLOR=BLACK, FCOLOR=WHITE'.
              
-           GO MENU-CAGIR.
+           GO USER-AL.
        USER-AL.
            MOVE WCB TO NESTED-WCB (2).
            DISPLAY NESTED-WCB (2)
@@ -113,6 +144,10 @@
            IF T-PASS NOT EQUAL TO US-PASS GO SOR1.
            IF US-ACTIVE = 0 GO SOR1.
            CLOSE USERS.
+           IF US-SB-SAYI NOT = 0 AND TARIH-SAYI > US-SB-SAYI
+              PERFORM SIFRE-SURESI-DOLDU THRU SIFRE-SURESI-DOLDU-SON.
+           MOVE US-NAME TO OT-KULLANICI-ADI.
+           PERFORM OTURUM-YAZ.
        SOR-KALDIR.
            MOVE WCB TO NESTED-WCB (2).
            DISPLAY NESTED-WCB (2)
@@ -127,10 +162,41 @@
            PERFORM ONAY-AL THRU ONAY-AL-SON.
            IF E-ONAY = 'E' OR E-ONAY = 'e' GO STOP-PROGRAM.
            GO MENU-CAGIR.
+       SIFRE-SURESI-DOLDU.
+           MOVE SPACES TO SF-YENI-SIFRE T-YENISIFRE2.
+           DISPLAY SCR-SIFRE.
+           ACCEPT SCR-SIFRE.
+           PERFORM SIFRE-KARMASIKLIK-KONTROL THRU
+                   SIFRE-KARMASIKLIK-KONTROL-SON.
+           IF SF-GECERLI = 0
+              MOVE 'SIFRE EN AZ 6 KARAKTER, 1 HARF VE 1 RAKAM ICERMELI'
+                TO ONAY-MESSAGE
+              PERFORM WARN-MESSAGE
+              GO SIFRE-SURESI-DOLDU.
+           IF SF-YENI-SIFRE NOT = T-YENISIFRE2
+              MOVE 'SIFRELER BIRBIRINI TUTMUYOR' TO ONAY-MESSAGE
+              PERFORM WARN-MESSAGE
+              GO SIFRE-SURESI-DOLDU.
+           IF SF-YENI-SIFRE = US-NAME
+              MOVE 'SIFRE KULLANICI ADI ILE AYNI OLAMAZ' TO ONAY-MESSAGE
+              PERFORM WARN-MESSAGE
+              GO SIFRE-SURESI-DOLDU.
+           MOVE SF-YENI-SIFRE TO US-PASS.
+           MOVE TARIH TO US-SIFRE-DEGISTIRME.
+           PERFORM SIFRE-BITIS-HESAPLA THRU SIFRE-BITIS-HESAPLA-SON.
+           OPEN I-O USERS.
+           PERFORM REWRITE-USERS.
+           CLOSE USERS.
+       SIFRE-SURESI-DOLDU-SON.
+       copy 'sifre.per'.
        copy 'onayper.cpy'.
+       copy 'oturum.per'.
        STOP-PROGRAM.
            MOVE WCB TO NESTED-WCB (1).
            DISPLAY NESTED-WCB (1)
              LINE 1 POSITION 1 CONTROL 'WINDOW-REMOVE'.
            EXIT PROGRAM.
            STOP RUN.
+       copy fileop.cpy REPLACING ==%T%== BY ==USERS==
+                                  "%T%"  BY "USERS"
+                                 ==%R%== BY ==US-KAYIT==.

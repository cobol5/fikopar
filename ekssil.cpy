@@ -0,0 +1,5 @@
+           SELECT EKSILLOG ASSIGN TO DISK, 'DATA\EKSLOG.DAT'
+               ORGANIZATION INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS EKL-KEY
+               FILE STATUS IS ST-EKSILLOG.

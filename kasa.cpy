@@ -0,0 +1,5 @@
+           SELECT KASA ASSIGN TO DISK, 'DATA\KASA.DAT'
+               ORGANIZATION INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS KS-KEY
+               FILE STATUS IS ST-KASA.

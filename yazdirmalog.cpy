@@ -0,0 +1,5 @@
+           SELECT YAZDIRMALOG ASSIGN TO DISK, 'DATA\YZDLOG.DAT'
+               ORGANIZATION INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS YZL-KEY
+               FILE STATUS IS ST-YAZDIRMALOG.

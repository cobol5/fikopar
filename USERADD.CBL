@@ -34,7 +34,12 @@
            02 AO-WRITE            PIC 9.
            02 AO-UPDATE           PIC 9.
            02 AO-DELETE           PIC 9.
-       WORKING-STORAGE SECTION. 
+       WORKING-STORAGE SECTION.
+       01 BUGUN.
+           02 BG-YIL              PIC 9999.
+           02 BG-AY               PIC 99.
+           02 BG-GUN              PIC 99.
+       copy 'sifre.var'.
        copy 'status.cpy'.
        copy 'fileop.var'.
        PROCEDURE DIVISION.
@@ -45,6 +50,7 @@
            OPEN INPUT USEROKU ACCESSOKU.
            READ USEROKU NEXT. READ ACCESSOKU NEXT.
            READ USEROKU NEXT. READ ACCESSOKU NEXT.
+           ACCEPT BUGUN FROM CENTURY-DATE.
        USER-AKTAR.
            MOVE SPACES TO UO-NAME UO-PASS.
            MOVE ZEROS TO UO-ACTIVE.
@@ -53,6 +59,9 @@
            MOVE UO-NAME TO US-NAME.
            MOVE UO-PASS TO US-PASS.
            MOVE UO-ACTIVE TO US-ACTIVE.
+           MOVE BUGUN TO US-SIFRE-DEGISTIRME.
+           MOVE 3 TO US-SIFRE-SURE-AY.
+           PERFORM SIFRE-BITIS-HESAPLA THRU SIFRE-BITIS-HESAPLA-SON.
            PERFORM WRITE-USERS.
            GO USER-AKTAR.
        USER-AKTAR-SON.
@@ -80,5 +89,6 @@
                                  ==%R%== BY ==US-KAYIT==.
        copy fileop.cpy REPLACING ==%T%== BY ==USERACCESS==
                                   "%T%"  BY "USERACCESS"
-                                 ==%R%== BY ==UA-KAYIT==.							
+                                 ==%R%== BY ==UA-KAYIT==.
+       copy 'sifre.per'.
            
\ No newline at end of file

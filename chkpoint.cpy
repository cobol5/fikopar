@@ -0,0 +1,5 @@
+           SELECT CHKPOINT ASSIGN TO DISK, 'DATA\CHKPOINT.DAT'
+               ORGANIZATION INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CK-PROGRAM
+               FILE STATUS IS ST-CHKPOINT.

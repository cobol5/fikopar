@@ -34,6 +34,7 @@
                  03 E-AY           PIC 99.
                  03 E-GUN          PIC 99.
            02 E-PAKET                  PIC 9(5).
+           02 E-BARKOD                 PIC X(20).
        01 EKRAN-DEGIS.
            02 S-GIR             PIC 9(10)V9999.
            02 S-CIK             PIC 9(10)V9999.
@@ -55,7 +56,11 @@
            02 T-FARK                PIC S9(4)V99.
            02 Z-VAL                 PIC ZZ.ZZ.
            02 Z-PAKET               PIC Z,ZZZ.
-           
+           02 SO-SATIR              PIC 99.
+           02 SO-MEVCUT             PIC ---.---,--.
+           02 SO-MIN                PIC ---.---,--.
+           02 SO-ONERI              PIC ---.---,--.
+
        01 BILGI.
            02 B-KATNO                 PIC X(10).
            02 FILLER                  PIC X VALUE '�'.
@@ -85,6 +90,7 @@
            02 TST-MARKA                  PIC X(30).
            02 TST-ADET                    PIC S9(12)V9999.
            02 TST-FIYAT                  PIC 9(10)V9999.
+           02 TST-BARKOD                 PIC X(20).
        copy 'onayvar.cpy'.
        copy 'status.cpy'.    
        copy 'win.cpy'.
@@ -131,7 +137,10 @@
            02 LINE 13 COLUMN 2 BACKGROUND BLACK FOREGROUND WHITE
               '� STOK C�NS� [' HIGHLIGHT. 02 PIC X(60) FROM ALL ' '.
            02 ']' HIGHLIGHT.
-           02 PIC X(40) FROM ALL ' '. 02 '�' HIGHLIGHT.
+           02 PIC X(9) FROM ALL ' '.
+           02 'BARKOD [' HIGHLIGHT.
+           02 PIC X(20) FROM ALL ' '. 02 ']' HIGHLIGHT.
+           02 PIC X(2) FROM ALL ' '. 02 '�' HIGHLIGHT.
            02 LINE 14 COLUMN 2 BACKGROUND BLACK FOREGROUND WHITE
               '� MARKASI    [' HIGHLIGHT. 
            02 PIC X(30) FROM ALL ' '. 02 ']' HIGHLIGHT.
@@ -207,7 +216,9 @@
               LINE 1 POSITION 1 CONTROL 'WINDOW-CREATE'.
            DISPLAY SPACES LINE 37 POSITION 1 SIZE 120
                         CONTROL 'BCOLOR=BLUE, FCOLOR=WHITE'
-                    ' F10 ' LINE 37 POSITION 1 'S�L' REVERSE LOW.
+                    ' F10 ' LINE 37 POSITION 1 'S�L' REVERSE LOW
+                    ' F5 ' LINE 37 POSITION 10 'SIPARI� �NER�S�'
+                        REVERSE LOW.
            PERFORM VARYING CIZ FROM ILK BY 1 UNTIL CIZ > SON
            DISPLAY '�' LINE CIZ POSITION 2
                  CONTROL 'BCOLOR=BLACK, FCOLOR=WHITE'
@@ -232,6 +243,8 @@
                 CONTROL 'BCOLOR=BLACK, FCOLOR=WHITE'.
            ACCEPT F FROM ESCAPE KEY.
            IF F = 27 CLOSE STOK STOKBAG KATLOG GO STOP-PROGRAM.
+           IF F = 5 PERFORM SIPARIS-ONERISI-RAPORU
+                    THRU SIPARIS-ONERISI-RAPORU-SON GO STNO-AL.
            IF E-STNO = SPACES GO STNO-AL.
        STNO-KONTROL.
            MOVE E-KATNO TO ST-KATNO.
@@ -242,11 +255,13 @@
                GO PRCNO-AL.
            MOVE 2 TO FLAG.
            MOVE ST-KAYIT TO E-KAYIT.
+           MOVE ST-BARKOD TO E-BARKOD.
            DISPLAY E-PRCNO LINE 10 POSITION 16
                 CONTROL 'BCOLOR=BLACK, FCOLOR=WHITE'
                    E-OEMNO LINE 11 POSITION 16
                    E-TIPI LINE 12 POSITION 16
                    E-CINSI LINE 13 POSITION 16
+                   E-BARKOD LINE 13 POSITION 94
                    E-MARKA LINE 14 POSITION 16
                    E-NOTE LINE 15 POSITION 16.
            MOVE E-FIYAT TO Z-FORMAT.       
@@ -305,6 +320,14 @@
                 CONTROL 'BCOLOR=BLACK, FCOLOR=WHITE'.
            ACCEPT F FROM ESCAPE KEY.
            IF F = 52 OR F = 27 GO TIPI-AL.
+           IF F = 53 GO BARKOD-AL.
+           IF F = 58 GO DETAY-AL.
+           IF F = 10 AND FLAG = 2 MOVE 3 TO FLAG GO STOK-ISLEM.
+       BARKOD-AL.
+           ACCEPT E-BARKOD LINE 13 POSITION 94 UPDATE NO BEEP
+                CONTROL 'BCOLOR=BLACK, FCOLOR=WHITE'.
+           ACCEPT F FROM ESCAPE KEY.
+           IF F = 52 OR F = 27 GO CINSI-AL.
            IF F = 53 GO MARKA-AL.
            IF F = 58 GO DETAY-AL.
            IF F = 10 AND FLAG = 2 MOVE 3 TO FLAG GO STOK-ISLEM.
@@ -312,7 +335,7 @@
            ACCEPT E-MARKA LINE 14 POSITION 16 UPDATE NO BEEP
                 CONTROL 'BCOLOR=BLACK, FCOLOR=WHITE'.
            ACCEPT F FROM ESCAPE KEY.
-           IF F = 52 OR F = 27 GO CINSI-AL.
+           IF F = 52 OR F = 27 GO BARKOD-AL.
            IF F = 53 GO FIYAT-AL.
            IF F = 58 GO DETAY-AL.
            IF F = 10 AND FLAG = 2 MOVE 3 TO FLAG GO STOK-ISLEM.
@@ -787,6 +810,47 @@
                 '�' SPACES SIZE 5  '�' SPACES SIZE 5 
                 '�' SPACES SIZE 15 '�' SPACES SIZE 8.
        
+       SIPARIS-ONERISI-RAPORU.
+           DISPLAY SPACES LINE 10 POSITION 10
+             CONTROL 'BCOLOR=BLACK, FCOLOR=WHITE' SIZE 100
+             'SIPARI� �NER�S� RAPORU' LINE 10 POSITION 40
+             CONTROL 'BCOLOR=BLACK, FCOLOR=WHITE'.
+           DISPLAY SPACES LINE 11 POSITION 10
+             CONTROL 'BCOLOR=BLACK, FCOLOR=WHITE' SIZE 100
+             'STOK NO        CINSI                    MEVCUT      MIN'
+             '      �NER�LEN'
+             LINE 11 POSITION 10 CONTROL 'BCOLOR=BLACK, FCOLOR=WHITE'.
+           MOVE 12 TO SO-SATIR.
+           MOVE G-KATNO TO ST-KATNO.
+           MOVE SPACES TO ST-STNO.
+           START STOK KEY IS NOT LESS THAN ST-KEY
+             INVALID KEY GO SIPARIS-ONERISI-SON.
+       SIPARIS-ONERISI-OKU.
+           READ STOK NEXT AT END GO SIPARIS-ONERISI-SON.
+           IF ST-KATNO NOT = G-KATNO GO SIPARIS-ONERISI-SON.
+           IF SO-SATIR > 34 GO SIPARIS-ONERISI-SON.
+           IF ST-MIN > ZEROS AND ST-BAKIYE-YIL = MAX-YIL
+                              AND ST-BAKIYE < ST-MIN
+              MOVE ST-BAKIYE TO SO-MEVCUT
+              MOVE ST-MIN TO SO-MIN
+              COMPUTE SO-ONERI = ST-MIN - ST-BAKIYE
+              DISPLAY ST-STNO LINE SO-SATIR POSITION 10
+                CONTROL 'BCOLOR=BLACK, FCOLOR=WHITE'
+                ST-CINSI LINE SO-SATIR POSITION 25 SIZE 30
+                SO-MEVCUT LINE SO-SATIR POSITION 58
+                SO-MIN LINE SO-SATIR POSITION 70
+                SO-ONERI LINE SO-SATIR POSITION 85
+              ADD 1 TO SO-SATIR
+           END-IF.
+           GO SIPARIS-ONERISI-OKU.
+       SIPARIS-ONERISI-SON.
+           ACCEPT F FROM ESCAPE KEY.
+           PERFORM VARYING SATIR FROM 10 BY 1 UNTIL SATIR > 34
+              DISPLAY SPACES LINE SATIR POSITION 10 SIZE 100
+                CONTROL 'BCOLOR=BLACK, FCOLOR=WHITE'
+           END-PERFORM.
+           DISPLAY SCR.
+       SIPARIS-ONERISI-RAPORU-SON.
        STOP-PROGRAM.
            MOVE WCB TO NESTED-WCB (1).
            DISPLAY NESTED-WCB (1)

@@ -8,9 +8,13 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
        copy 'siciltel.cpy'.
+       copy 'gorusme.cpy'.
+       copy 'oturum.cpy'.
        DATA DIVISION.
        FILE SECTION.
        copy 'siciltel.cpz'.
+       copy 'gorusme.cpz'.
+       copy 'oturum.cpz'.
        WORKING-STORAGE SECTION.
        01 EKRAN-DEGIS.
            02 F                 PIC 9999.
@@ -28,9 +32,26 @@
            02 X                 PIC 9999 VALUE 69.
            02 B-SIRA            PIC 9(10).
            02 B-TIP             PIC 99.
-           02 V-TEL             PIC 9999 VALUE ZEROS.
-           02 V-FAX             PIC 9999 VALUE ZEROS.
-           02 V-CEP             PIC 9999 VALUE ZEROS.
+           02 V-TEL             PIC 9(10) VALUE ZEROS.
+           02 V-FAX             PIC 9(10) VALUE ZEROS.
+           02 V-CEP             PIC 9(10) VALUE ZEROS.
+           02 GE-TIP            PIC 9.
+           02 GE-KONU           PIC X(40).
+           02 GE-NOT            PIC X(60).
+           02 GG-SATIR          PIC 9999.
+           02 GG-ILK            PIC 9999 VALUE 10.
+           02 GG-SON            PIC 9999 VALUE 22.
+           02 GG-LIS            PIC 9999.
+           02 GG-SAYFA          PIC 9999.
+           02 GG-ILK-SAYFA      PIC 9 VALUE 1.
+           02 GG-ILK-KEY.
+               03 GG-ILK-HESAPNO        PIC X(15).
+               03 GG-ILK-TARIH.
+                   04 GG-ILK-YIL        PIC 9999.
+                   04 GG-ILK-AY         PIC 99.
+                   04 GG-ILK-GUN        PIC 99.
+               03 GG-ILK-SAAT           PIC 9(08).
+               03 GG-ILK-SIRA           PIC 9(05).
        01 BILGI.
            02 B-VAR             PIC X VALUE '+'.
            02 B-TEL             PIC ZZBZZZBZZZZZZZ.
@@ -38,9 +59,21 @@
            02 BS-TIP            PIC XXX.
            02 FILLER            PIC X VALUE ' '.
            02 B-DAHILI          PIC X(5).
-           
+       01 BILGI-GORUSME.
+           02 BG-TARIH.
+               03 BG-GUN         PIC 99.
+               03 FILLER         PIC X VALUE '/'.
+               03 BG-AY          PIC 99.
+               03 FILLER         PIC X VALUE '/'.
+               03 BG-YIL         PIC 9999.
+           02 FILLER             PIC X VALUE SPACE.
+           02 BG-TIP             PIC X(6).
+           02 FILLER             PIC X VALUE SPACE.
+           02 BG-KONU            PIC X(40).
+
        copy 'status.cpy'.
        copy 'win.cpy'.
+       copy 'oturum.var'.
 	   copy 'fileop.var'.
        LINKAGE SECTION.
        01 G-HESAPNO     PIC X(15).
@@ -77,7 +110,9 @@
            DISPLAY SPACES LINE 37 POSITION 1
              CONTROL 'BCOLOR=BLUE, FCOLOR=WHITE' SIZE 120
                ' F10 ' LINE 37 POSITION 1 'S�L' REVERSE LOW
-               ' F3 ' 'VARSAYILAN YAP' REVERSE LOW.
+               ' F3 ' 'VARSAYILAN YAP' REVERSE LOW
+               ' F5 ' 'G�R��ME EKLE' REVERSE LOW
+               ' F6 ' 'G�R��ME GE�M���' REVERSE LOW.
            MOVE ILK TO SATIR.
            OPEN INPUT SICILTEL.
            PERFORM VARSAYILAN-AL.
@@ -143,6 +178,8 @@
            IF F = 83 GO CTEN-TUSU.
            IF F = 3 AND YENI = 0 GO VARSAYILAN-YAP.
            IF F = 10 AND YENI = 0 GO DELETE-KOD.
+           IF F = 5 GO GORUSME-EKLE.
+           IF F = 6 GO GORUSME-GECMIS.
            GO TUS.
        VARSAYILAN-AL.
            MOVE ZEROS TO SCT-SIRA.
@@ -151,23 +188,23 @@
              INVALID KEY MOVE ZEROS TO V-TEL V-FAX V-CEP
             NOT INVALID KEY 
               READ SICILTEL NEXT
-              COMPUTE V-TEL = SCT-TEL / 100000000
-              COMPUTE V-FAX = (SCT-TEL - V-TEL * 100000000) / 10000
-              COMPUTE V-CEP = SCT-TEL - V-TEL * 100000000 - V-FAX * 10000
+              MOVE SCT-VARSAYILAN-TEL TO V-TEL
+              MOVE SCT-VARSAYILAN-FAX TO V-FAX
+              MOVE SCT-VARSAYILAN-CEP TO V-CEP
            END-START.
        VARSAYILAN-YAP.
            MOVE ZEROS TO SCT-SIRA.
            CLOSE SICILTEL. OPEN I-O SICILTEL.
-           READ SICILTEL INVALID KEY MOVE ZEROS TO SCT-TEL B-TIP
+           READ SICILTEL INVALID KEY MOVE ZEROS TO SCT-VARSAYILAN-TEL
+                    SCT-VARSAYILAN-CEP SCT-VARSAYILAN-FAX
                     MOVE SPACES TO B-DAHILI
                 PERFORM WRITE-SICILTEL
            END-READ.
            EVALUATE B-TIP
-           WHEN 1 MOVE B-SIRA TO V-TEL
-           WHEN 2 MOVE B-SIRA TO V-CEP
-           WHEN 3 MOVE B-SIRA TO V-FAX
+           WHEN 1 MOVE B-SIRA TO SCT-VARSAYILAN-TEL
+           WHEN 2 MOVE B-SIRA TO SCT-VARSAYILAN-CEP
+           WHEN 3 MOVE B-SIRA TO SCT-VARSAYILAN-FAX
            END-EVALUATE.
-           COMPUTE SCT-TEL = V-TEL * 100000000 + V-FAX * 10000 + V-CEP.
            PERFORM REWRITE-SICILTEL.
 		   CLOSE SICILTEL.
            MOVE WCB TO NESTED-WCB (1).
@@ -263,16 +300,16 @@
            
            MOVE SCT-SIRA TO B-SIRA.
            MOVE ZEROS TO SCT-SIRA.
-           READ SICILTEL INVALID KEY MOVE ZEROS TO SCT-TEL B-TIP
+           READ SICILTEL INVALID KEY MOVE ZEROS TO SCT-VARSAYILAN-TEL
+                    SCT-VARSAYILAN-CEP SCT-VARSAYILAN-FAX
                     MOVE SPACES TO B-DAHILI
                 PERFORM WRITE-SICILTEL
            END-READ.
            EVALUATE E-TIP
-           WHEN 1 MOVE B-SIRA TO V-TEL
-           WHEN 2 MOVE B-SIRA TO V-CEP
-           WHEN 3 MOVE B-SIRA TO V-FAX
+           WHEN 1 MOVE B-SIRA TO SCT-VARSAYILAN-TEL
+           WHEN 2 MOVE B-SIRA TO SCT-VARSAYILAN-CEP
+           WHEN 3 MOVE B-SIRA TO SCT-VARSAYILAN-FAX
            END-EVALUATE.
-           COMPUTE SCT-TEL = V-TEL * 100000000 + V-FAX * 10000 + V-CEP.
            PERFORM REWRITE-SICILTEL.
            MOVE B-SIRA TO SCT-SIRA.
            
@@ -309,7 +346,9 @@
            MOVE ZEROS TO SCT-SIRA.
            READ SICILTEL INVALID KEY CONTINUE
              NOT INVALID KEY
-            COMPUTE SCT-TEL = V-TEL * 100000000 + V-FAX * 10000 + V-CEP
+            MOVE V-TEL TO SCT-VARSAYILAN-TEL
+            MOVE V-FAX TO SCT-VARSAYILAN-FAX
+            MOVE V-CEP TO SCT-VARSAYILAN-CEP
             PERFORM REWRITE-SICILTEL
            END-READ.
            CLOSE SICILTEL.
@@ -556,6 +595,160 @@
            MOVE SCT-TEL TO B-TEL.
            MOVE SCT-DAHILI TO B-DAHILI.
            MOVE SCT-TIP TO B-TIP.
+       GORUSME-EKLE.
+           MOVE WCB TO NESTED-WCB (2).
+           DISPLAY NESTED-WCB (2)
+              LINE 1 POSITION 1 CONTROL 'WINDOW-CREATE'.
+           CALL 'GOLGE' USING 0009 0025 0018 0075.
+           CANCEL 'GOLGE'.
+           PERFORM VARYING CIZ FROM 9 BY 1 UNTIL CIZ > 17
+                DISPLAY SPACES LINE CIZ POSITION 25 SIZE 50
+                   CONTROL 'BCOLOR=BLACK, FCOLOR=WHITE'
+           END-PERFORM.
+           DISPLAY SPACES LINE 9 POSITION 25 SIZE 50
+              CONTROL 'BCOLOR=BLACK, FCOLOR=WHITE'
+              ' G�R��ME EKLE ' LINE 9 POSITION 26.
+           DISPLAY SPACES LINE 11 POSITION 27 SIZE 30
+              CONTROL 'BCOLOR=BLACK, FCOLOR=WHITE'
+              'TIP(1=TEL,2=ZIY,3=DIGER):' LINE 11 POSITION 27.
+           MOVE 1 TO GE-TIP.
+           ACCEPT GE-TIP LINE 11 POSITION 55 UPDATE NO BEEP TAB
+              CONTROL 'BCOLOR=WHITE, FCOLOR=BLACK' LOW.
+           DISPLAY SPACES LINE 13 POSITION 27 SIZE 10
+              CONTROL 'BCOLOR=BLACK, FCOLOR=WHITE'
+              'KONU:' LINE 13 POSITION 27.
+           MOVE SPACES TO GE-KONU.
+           ACCEPT GE-KONU LINE 13 POSITION 33 UPDATE NO BEEP TAB
+              CONTROL 'BCOLOR=WHITE, FCOLOR=BLACK' LOW.
+           DISPLAY SPACES LINE 15 POSITION 27 SIZE 10
+              CONTROL 'BCOLOR=BLACK, FCOLOR=WHITE'
+              'NOT :' LINE 15 POSITION 27.
+           MOVE SPACES TO GE-NOT.
+           ACCEPT GE-NOT LINE 15 POSITION 33 UPDATE NO BEEP TAB
+              CONTROL 'BCOLOR=WHITE, FCOLOR=BLACK' LOW.
+           ACCEPT F FROM ESCAPE KEY.
+           IF F NOT = 27
+                PERFORM OTURUM-OKU
+                MOVE G-HESAPNO TO GR-HESAPNO
+                ACCEPT GR-TARIH FROM CENTURY-DATE
+                ACCEPT GR-SAAT FROM TIME
+                MOVE 1 TO GR-SIRA
+                MOVE GE-TIP TO GR-TIP
+                MOVE OT-KULLANICI-ADI TO GR-KULLANICI
+                MOVE GE-KONU TO GR-KONU
+                MOVE GE-NOT TO GR-NOT
+                OPEN I-O GORUSME
+                PERFORM GORUSME-YAZ-DENE
+                CLOSE GORUSME
+           END-IF.
+           MOVE WCB TO NESTED-WCB (2).
+           DISPLAY NESTED-WCB (2)
+              LINE 1 POSITION 1 CONTROL 'WINDOW-REMOVE'.
+           GO TUS.
+       GORUSME-YAZ-DENE.
+           PERFORM WRITE-GORUSME.
+           IF WVAR = 0 ADD 1 TO GR-SIRA GO GORUSME-YAZ-DENE.
+       GORUSME-GECMIS.
+           MOVE WCB TO NESTED-WCB (2).
+           DISPLAY NESTED-WCB (2)
+              LINE 1 POSITION 1 CONTROL 'WINDOW-CREATE'.
+           CALL 'GOLGE' USING 0009 0015 0023 0075.
+           CANCEL 'GOLGE'.
+           PERFORM VARYING CIZ FROM 9 BY 1 UNTIL CIZ > 22
+                DISPLAY SPACES LINE CIZ POSITION 15 SIZE 60
+                   CONTROL 'BCOLOR=BLACK, FCOLOR=WHITE'
+           END-PERFORM.
+           DISPLAY SPACES LINE 9 POSITION 15 SIZE 60
+              CONTROL 'BCOLOR=BLACK, FCOLOR=WHITE'
+              ' G�R��ME GE�M��� ' LINE 9 POSITION 16.
+           OPEN INPUT GORUSME.
+           MOVE G-HESAPNO TO GR-HESAPNO.
+           MOVE ZEROS TO GR-TARIH GR-SAAT GR-SIRA.
+           START GORUSME KEY IS NOT LESS THAN GR-KEY
+              INVALID KEY GO GORUSME-GECMIS-BOS.
+           MOVE 1 TO GG-ILK-SAYFA.
+           MOVE GG-ILK TO GG-SATIR.
+           READ GORUSME NEXT.
+           IF GR-HESAPNO NOT = G-HESAPNO GO GORUSME-GECMIS-BOS.
+       GG-LISTE.
+           IF GG-SATIR = GG-ILK MOVE GR-KEY TO GG-ILK-KEY.
+           PERFORM GG-AKTAR.
+           IF GG-SATIR = GG-ILK PERFORM GG-SERITLI
+              ELSE PERFORM GG-SERITSIZ.
+           IF GG-SATIR = GG-SON GO GG-LISTE-SON.
+           READ GORUSME NEXT AT END
+                READ GORUSME PREVIOUS GO GG-LISTE-SON.
+           IF GR-HESAPNO NOT = G-HESAPNO
+                READ GORUSME PREVIOUS GO GG-LISTE-SON.
+           ADD 1 TO GG-SATIR.
+           GO GG-LISTE.
+       GG-LISTE-SON.
+           MOVE GG-SATIR TO GG-LIS.
+           GO GORUSME-GECMIS-TUS.
+       GORUSME-GECMIS-BOS.
+           DISPLAY 'KAYIT YOK' LINE GG-ILK POSITION 27
+              CONTROL 'BCOLOR=BLACK, FCOLOR=WHITE'.
+       GORUSME-GECMIS-TUS.
+           ACCEPT F FROM ESCAPE KEY.
+           IF F = 27 CLOSE GORUSME
+                MOVE WCB TO NESTED-WCB (2)
+                DISPLAY NESTED-WCB (2)
+                   LINE 1 POSITION 1 CONTROL 'WINDOW-REMOVE'
+                GO TUS.
+           IF F = 68 GO GG-PGDN-TUSU.
+           IF F = 67 GO GG-PGUP-TUSU.
+           GO GORUSME-GECMIS-TUS.
+       GG-PGDN-TUSU.
+           IF GG-LIS NOT = GG-SON GO GORUSME-GECMIS-TUS.
+           READ GORUSME NEXT AT END GO GORUSME-GECMIS-TUS.
+           IF GR-HESAPNO NOT = G-HESAPNO GO GORUSME-GECMIS-TUS.
+           PERFORM GG-TEMIZLE.
+           MOVE 0 TO GG-ILK-SAYFA.
+           MOVE GG-ILK TO GG-SATIR.
+           GO GG-LISTE.
+       GG-PGUP-TUSU.
+           IF GG-ILK-SAYFA = 1 GO GORUSME-GECMIS-TUS.
+           MOVE GG-ILK-KEY TO GR-KEY.
+           START GORUSME KEY IS EQUAL TO GR-KEY
+              INVALID KEY GO GORUSME-GECMIS-TUS.
+           READ GORUSME.
+           COMPUTE GG-SAYFA = GG-SON - GG-ILK + 1.
+           PERFORM GG-SAYFA TIMES
+              READ GORUSME PREVIOUS
+           END-PERFORM.
+           MOVE 0 TO GG-ILK-SAYFA.
+           READ GORUSME PREVIOUS AT END
+              MOVE 1 TO GG-ILK-SAYFA
+              READ GORUSME NEXT
+           END-READ.
+           IF GG-ILK-SAYFA = 0 AND GR-HESAPNO NOT = G-HESAPNO
+              MOVE 1 TO GG-ILK-SAYFA
+              READ GORUSME NEXT
+           END-IF.
+           PERFORM GG-TEMIZLE.
+           MOVE GG-ILK TO GG-SATIR.
+           GO GG-LISTE.
+       GG-TEMIZLE.
+           PERFORM VARYING CIZ FROM GG-ILK BY 1 UNTIL CIZ > GG-SON
+                DISPLAY SPACES LINE CIZ POSITION 15 SIZE 60
+                   CONTROL 'BCOLOR=BLACK, FCOLOR=WHITE'
+           END-PERFORM.
+       GG-AKTAR.
+           MOVE GR-GUN TO BG-GUN.
+           MOVE GR-AY TO BG-AY.
+           MOVE GR-YIL TO BG-YIL.
+           EVALUATE GR-TIP
+              WHEN 1 MOVE 'TEL' TO BG-TIP
+              WHEN 2 MOVE 'ZIY' TO BG-TIP
+              WHEN OTHER MOVE 'DIGER' TO BG-TIP
+           END-EVALUATE.
+           MOVE GR-KONU TO BG-KONU.
+       GG-SERITLI.
+           DISPLAY BILGI-GORUSME LINE GG-SATIR POSITION 16
+                CONTROL 'BCOLOR=WHITE, FCOLOR=BLACK' LOW.
+       GG-SERITSIZ.
+           DISPLAY BILGI-GORUSME LINE GG-SATIR POSITION 16
+                CONTROL 'BCOLOR=BLACK, FCOLOR=WHITE'.
        STOP-PROGRAM.
            MOVE WCB TO NESTED-WCB (1).
            DISPLAY NESTED-WCB (1)
@@ -565,4 +758,8 @@
 	   copy fileop.cpy REPLACING ==%T%== BY ==SICILTEL==
                                   "%T%"  BY "SICILTEL"
                                  ==%R%== BY ==SCT-KAYIT==.
+       copy fileop.cpy REPLACING ==%T%== BY ==GORUSME==
+                                  "%T%"  BY "GORUSME"
+                                 ==%R%== BY ==GR-KAYIT==.
+       copy 'oturum.per'.
        
\ No newline at end of file
